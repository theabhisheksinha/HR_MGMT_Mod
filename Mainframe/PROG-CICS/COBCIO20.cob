@@ -24,32 +24,47 @@
            10 WS-ACT-STARTDATE         PIC X(10).
            10 WS-ACT-ENDDATE           PIC X(10).
          
-       01  SWITCHES.                                                    
-           03  ERROR-SWITCH                PIC X VALUE SPACE.           
-               88  ERRORS                        VALUE "Y".             
-                                                                        
-       01  SWITCH-OFF                      PIC X VALUE "N".             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
+       01  SWITCHES.
+           03  ERROR-SWITCH                PIC X VALUE SPACE.
+               88  ERRORS                        VALUE "Y".
+
+       01  SWITCH-OFF                      PIC X VALUE "N".
 
+      *    ** set by 400-READ-EMP-PACTV-DETAILS - tells
+      *    ** 600-ADD-CHANGE-PACTV-DETAILS whether this WS-PROJ-NO/
+      *    ** WS-ACT-NO pair is an existing activity window (change)
+      *    ** or a new one (add)
+       01  WS-PACTV-FOUND-SWITCH           PIC X VALUE "N".
+           88  WS-PACTV-FOUND                  VALUE "Y".
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** one other activity row at a time, walked via APITP020
+      *    ** CMD-CODE 4 to look for an overlapping date range on the
+      *    ** same project before 600-ADD-CHANGE-PACTV-DETAILS saves
+      *    ** the new start/end dates
+       01  WS-OTHER-PACTV-ROW.
+           03  WS-OP-PROJ-NO                PIC X(6).
+           03  WS-OP-ACT-NO                 PIC S9(4) USAGE COMP.
+           03  WS-OP-ACT-STAFF              PIC S9(3)V9(2) USAGE COMP-3.
+           03  WS-OP-ACT-STARTDATE          PIC X(10).
+           03  WS-OP-ACT-ENDDATE            PIC X(10).
+       01  WS-OVERLAP-CURSOR-SWITCH        PIC X VALUE "N".
+           88  WS-OVERLAP-CURSOR-DONE          VALUE "Y".
+       01  WS-OVERLAP-FOUND-SWITCH         PIC X VALUE "N".
+           88  WS-OVERLAP-FOUND                VALUE "Y".
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO20".
+           03  MSGL-CODE                   PIC 99.
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
        
        01  WORK-MSG-CODE          PIC 99.
@@ -145,18 +160,44 @@
                END-IF                                                   
            END-IF.                                                      
                                                                         
-           PERFORM 400-READ-EMP-PACTV-DETAILS
-                                                                        
-           MOVE DFHBMFSE        TO  PACTVMIDA 
+      *    **  skip the re-read on a PF10 save pass - WS-PACTV-FOUND-
+      *    **  SWITCH/WS-ACT-STARTDATE/WS-ACT-ENDDATE were already
+      *    **  loaded by the RECEIVE that displayed this activity,
+      *    **  and APITP020's CMD-CODE 1 read returns RESP-CODE=0 for
+      *    **  a project/activity pair that doesn't exist yet (the
+      *    **  normal case when adding one), which would otherwise
+      *    **  run into 950-DBERROR's abort before 600-ADD-CHANGE-
+      *    **  PACTV-DETAILS ever runs
+           IF  EIBAID NOT = DFHPF10 THEN
+               PERFORM 400-READ-EMP-PACTV-DETAILS
+           END-IF.
+
+           IF  EIBAID = DFHPF10 THEN
+               PERFORM 500-VALIDATE-SCREEN
+               IF  NOT ERRORS THEN
+                   PERFORM 600-ADD-CHANGE-PACTV-DETAILS
+               END-IF
+           END-IF
+
+           MOVE DFHBMFSE        TO  PACTVMIDA
                                     PACTVMACTA
-                                    PACTVMSDATA                               
-                                    PACTVMEDATA.                              
+                                    PACTVMSDATA
+                                    PACTVMEDATA.
                                                                         
       *-----------------------------------------------------------------                                                                  
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
        300-SEND-PACTVMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO PACTVMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO DATA-IN.
+           CALL "APITPMSG" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE NOT = 0
+               MOVE DATA-OUT(1:30)     TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES             TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO PACTVMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("PACTMAP")
@@ -177,46 +218,151 @@
            MOVE 1 TO CMD-CODE.
            MOVE PACTV-MASTER-RECORD TO DATA-IN.
            CALL "APITP020" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
-           IF RESP-CODE <> 0 
-               MOVE DATA-OUT TO PACTV-MASTER-RECORD
-           ELSE
-               PERFORM 950-DBERROR THRU 950-EXIT
-           END-IF
-      *    EXEC SQL                                                
-      *           SELECT                                                
+      *    EXEC SQL
+      *           SELECT
       *             ACT_STARTDATE,
       *             ACT_ENDDATE
-      *           INTO          
+      *           INTO
       *               :WS-ACT-STARTDATE,
       *               :WS-ACT-ENDDATE
-      *           FROM 
+      *           FROM
       *                PACTIVITY
-      *           WHERE 
+      *           WHERE
       *                PROJ_NO = :WS-PROJ-NO
-      *           AND  ACT_NO  = :WS-ACT-NO     
-      *         END-EXEC.                                               
-      *                                                                 
-      *         EVALUATE SQLCODE                                        
-      *             WHEN 0                                              
-      *                  CONTINUE                                       
-      *             WHEN OTHER                
+      *           AND  ACT_NO  = :WS-ACT-NO
+      *         END-EXEC.
+      *
+      *         EVALUATE SQLCODE
+      *             WHEN 0
+      *                  CONTINUE
+      *             WHEN OTHER
       *                  MOVE SPACES     TO WS-ACT-STARTDATE
       *                  MOVE SPACES     TO WS-ACT-ENDDATE
-      *                  PERFORM 950-DBERROR THRU 950-EXIT                           
-      *         END-EVALUATE.                                           
-                                                                        
-           IF  RESPONSE = DFHRESP(NOTFND) THEN                          
-               MOVE 7                    TO WORK-MSG-CODE               
+      *                  PERFORM 950-DBERROR THRU 950-EXIT
+      *         END-EVALUATE.
+
+      *    ** RESP-CODE = 0 just means this PROJ-NO/ACT-NO pair isn't
+      *    ** on file yet, the expected case on the very first lookup
+      *    ** before an add - that is not a database error, so it sets
+      *    ** the FOUND-switch to false and falls through to the add
+      *    ** path instead of going through 950-DBERROR's abort
+           IF  RESP-CODE <> 0 THEN
+               MOVE DATA-OUT             TO PACTV-MASTER-RECORD
+               MOVE WS-ACT-STARTDATE     TO PACTVMSDATO
+               MOVE WS-ACT-ENDDATE       TO PACTVMEDATO
+               MOVE 8                    TO WORK-MSG-CODE
+               SET WS-PACTV-FOUND        TO TRUE
+           ELSE
+               MOVE 7                    TO WORK-MSG-CODE
                MOVE SPACES               TO WS-ACT-STARTDATE
                MOVE SPACES               TO WS-ACT-ENDDATE
-           ELSE                                                         
-               MOVE WS-ACT-STARTDATE     TO PACTVMSDATO                  
+               MOVE "N"                  TO WS-PACTV-FOUND-SWITCH
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA WALKS EVERY OTHER PACTV-MASTER-RECORD ON THE SAME
+      * WS-PROJ-NO (APITP020 CMD-CODE 4 IS A NEW CURSOR FILTERED BY
+      * PROJECT, SAME ZERO-RESP-CODE-MEANS-EXHAUSTED IDIOM AS EVERY
+      * OTHER CURSOR IN THIS SYSTEM) TO SEE WHETHER THE PROPOSED
+      * PACTVMSDATI/PACTVMEDATI RANGE OVERLAPS ANOTHER ACTIVITY
+      * ALREADY RECORDED FOR THAT PROJECT. THE ACTIVITY BEING EDITED
+      * IS EXCLUDED FROM ITS OWN OVERLAP CHECK.
+      *-----------------------------------------------------------------
+       405-CHECK-DATE-OVERLAP.
+
+           MOVE "N"        TO  WS-OVERLAP-CURSOR-SWITCH.
+           MOVE "N"        TO  WS-OVERLAP-FOUND-SWITCH.
+           MOVE 4          TO  CMD-CODE.
+           MOVE SPACES     TO  WS-OTHER-PACTV-ROW.
+           MOVE WS-PROJ-NO TO  WS-OP-PROJ-NO.
+
+           PERFORM UNTIL WS-OVERLAP-CURSOR-DONE
+               MOVE WS-OTHER-PACTV-ROW TO DATA-IN
+               CALL "APITP020" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-OVERLAP-CURSOR-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO WS-OTHER-PACTV-ROW
+                   IF  WS-OP-ACT-NO NOT = WS-ACT-NO
+                   AND PACTVMSDATI NOT > WS-OP-ACT-ENDDATE
+                   AND PACTVMEDATI NOT < WS-OP-ACT-STARTDATE THEN
+                       SET WS-OVERLAP-FOUND       TO TRUE
+                       SET WS-OVERLAP-CURSOR-DONE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES THE ACTIVITY DATE RANGE BEFORE
+      * 600-ADD-CHANGE-PACTV-DETAILS SAVES IT.
+      *-----------------------------------------------------------------
+       500-VALIDATE-SCREEN.
+
+           MOVE SWITCH-OFF    TO  ERROR-SWITCH.
+
+           IF  PACTVMSDATI IS NOT > SPACES
+           OR  PACTVMEDATI IS NOT > SPACES THEN
+               MOVE DFHBMASB  TO  PACTVMSDATA
+                                  PACTVMEDATA
+               SET ERRORS     TO  TRUE
+               MOVE -1        TO  PACTVMSDATL
+               MOVE 12        TO  WORK-MSG-CODE
+           END-IF.
+
+           IF  NOT ERRORS
+           AND PACTVMSDATI > PACTVMEDATI THEN
+               MOVE DFHBMASB  TO  PACTVMSDATA
+                                  PACTVMEDATA
+               SET ERRORS     TO  TRUE
+               MOVE -1        TO  PACTVMSDATL
+               MOVE 4         TO  WORK-MSG-CODE
+           END-IF.
+
+           IF  NOT ERRORS THEN
+               PERFORM 405-CHECK-DATE-OVERLAP
+               IF  WS-OVERLAP-FOUND THEN
+                   MOVE DFHBMASB  TO  PACTVMSDATA
+                                      PACTVMEDATA
+                   SET ERRORS     TO  TRUE
+                   MOVE -1        TO  PACTVMSDATL
+                   MOVE 15        TO  WORK-MSG-CODE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA ADDS A NEW PROJECT ACTIVITY WINDOW (WS-PROJ-NO/
+      * WS-ACT-NO NOT FOUND ON 400-READ-EMP-PACTV-DETAILS) OR CHANGES
+      * THE DATES ON AN EXISTING ONE - SAME PF10-TO-UPDATE PATTERN
+      * COBCIOP4 USES.
+      *-----------------------------------------------------------------
+       600-ADD-CHANGE-PACTV-DETAILS.
+
+           MOVE PACTVMSDATI  TO  WS-ACT-STARTDATE.
+           MOVE PACTVMEDATI  TO  WS-ACT-ENDDATE.
+
+           IF  WS-PACTV-FOUND THEN
+               MOVE 3 TO CMD-CODE
+           ELSE
+               MOVE 2 TO CMD-CODE
+           END-IF.
+
+           MOVE PACTV-MASTER-RECORD TO DATA-IN.
+           CALL "APITP020" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF RESP-CODE <> 0
+               MOVE DATA-OUT TO PACTV-MASTER-RECORD
+               IF  WS-PACTV-FOUND THEN
+                   MOVE 2 TO WORK-MSG-CODE
+               ELSE
+                   MOVE 1 TO WORK-MSG-CODE
+                   SET WS-PACTV-FOUND TO TRUE
+               END-IF
+               MOVE WS-ACT-STARTDATE     TO PACTVMSDATO
                MOVE WS-ACT-ENDDATE       TO PACTVMEDATO
-               MOVE 8                    TO WORK-MSG-CODE               
-           END-IF.                                                      
-                                                                                                                                                                                                                        
-       
-       900-ERRORS.                                                      
+           ELSE
+               PERFORM 950-DBERROR THRU 950-EXIT
+           END-IF.
+
+       900-ERRORS.
                                                                         
            MOVE "TRANSACTION ABNORMALLY TERMINATED" TO PACTVMMSGO.       
            GO TO 999-EXIT.                                              
