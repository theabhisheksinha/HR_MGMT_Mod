@@ -10,27 +10,84 @@
        AUTHOR.       CAST SOFTWARE                                      
        DATE-WRITTEN. MARCH 2006.                                       
                                                                         
-       EJECT                                                            
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-           EXEC SQL 
-              INCLUDE CUSTOMER                             
-           END-EXEC.                                               
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ** who/when/before/after log for customer master changes,
+      *    ** same audit file COBCIO50's SQL sibling writes to
+           SELECT CUSTOMER-AUDIT-FILE ASSIGN TO CUSTAUD
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
 
-           EXEC SQL 
-               INCLUDE SQLCA  
-           END-EXEC.                       
+       FILE SECTION.
+       FD  CUSTOMER-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-AUDIT-RECORD.
+           03  CA-CUST-NO                  PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-USER                     PIC X(3).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-DATE                     PIC S9(07) COMP-3.
+           03  CA-TIME                     PIC S9(07) COMP-3.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-OLD-CUST-NAME            PIC X(30).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-NEW-CUST-NAME            PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
 
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
-		   
+       01 DATA-OUT  PIC X(2048).
+
+      *    ** wildcard/partial name search input, same as COBCIO50's
+      *    ** SQL sibling - a rep with only a name from a phone call
+      *    ** fills this in and leaves W-CUST-NO blank
+       01 W-CUST-NAME-SEARCH  PIC X(30).
+       01 W-CUST-SEARCH-SWITCH PIC X VALUE "N".
+           88  W-CUST-SEARCH-DONE              VALUE "Y".
+
+      *    ** who/when for the change-audit log, same manually-
+      *    ** declared EIB field convention the rest of this system
+      *    ** uses (see EIBDATE on COBCIO19/20/21/22 etc.) - unlike
+      *    ** those unused dummies, 800-WRITE-AUDIT-RECORD actually
+      *    ** relies on these being populated, so they're set from
+      *    ** ASSIGN/ASKTIME/FORMATTIME just below instead of being
+      *    ** left at whatever they default to
+       01  EIBDATE                         PIC S9(07) COMP-3.
+       01  EIBTIME                         PIC S9(07) COMP-3.
+       01  EIBOPID                         PIC X(3).
+
+       01  WS-AUDIT-ABSTIME                PIC S9(15) COMP-3.
+       01  WS-AUDIT-YYDDD                  PIC 9(5).
+       01  WS-AUDIT-HHMMSS                 PIC 9(6).
+
+      *    ** the name submitted on the incoming map, captured before
+      *    ** the lookup overwrites W-CUST-NAME with the value on file
+       01  W-NEW-CUST-NAME                 PIC X(30).
+       01  W-OLD-CUST-NAME                 PIC X(30).
+
+           COPY DFHAID.
+
+      *    ** symbolic map for MAPSET("CUSTOMER"), same BMS-generated
+      *    ** COPY convention as ACTIVM/PACTVM/RESUMEM/PHOTOM on
+      *    ** COBCIO19/20/21/22
+           COPY CUSTOMEM.
+
        LINKAGE SECTION.
-       01 DFHCOMMAREA  PIC X(2048)
+       01 DFHCOMMAREA  PIC X(2048).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -47,15 +104,70 @@
 
            MOVE DATA-IN TO DCL-CUSTOMER.
 
-           MOVE 1          TO CMD-CODE.
-           MOVE 0          TO RESP-CODE.
-           MOVE W-CUST-NO  TO DATA-IN.
-           
-           CALL "APICUSTO" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
-           
-           MOVE DATA-OUT TO W-CUSTOMER.
-           
-      *     EXEC SQL                                                
+      *    ** capture what the rep submitted before the lookup below
+      *    ** overwrites W-CUST-NAME with the value on file
+           MOVE W-CUST-NAME TO W-NEW-CUST-NAME.
+
+      *    ** no exact customer number keyed - walk a wildcard name
+      *    ** search cursor instead (new APICUSTO CMD-CODE 2 - CMD-CODE
+      *    ** 1 is already the existing exact-number lookup) and take
+      *    ** the first match, same first-match convention as COBCIO50's
+      *    ** SQL sibling
+           IF  W-CUST-NO = SPACES OR W-CUST-NO = ZEROS THEN
+               MOVE "N"               TO W-CUST-SEARCH-SWITCH
+               MOVE 2                 TO CMD-CODE
+               MOVE W-CUST-NAME       TO W-CUST-NAME-SEARCH
+               MOVE W-CUST-NAME-SEARCH TO DATA-IN
+               PERFORM UNTIL W-CUST-SEARCH-DONE
+                   CALL "APICUSTO" USING CMD-CODE RESP-CODE
+                                         DATA-IN DATA-OUT
+                   IF RESP-CODE = 0
+                       SET W-CUST-SEARCH-DONE TO TRUE
+                   ELSE
+                       MOVE DATA-OUT TO W-CUSTOMER
+                       SET W-CUST-SEARCH-DONE TO TRUE
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE 1          TO CMD-CODE
+               MOVE 0          TO RESP-CODE
+               MOVE W-CUST-NO  TO DATA-IN
+
+               CALL "APICUSTO" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+
+               MOVE DATA-OUT TO W-CUSTOMER
+           END-IF.
+
+      *    ** a name was found on file and the rep submitted a
+      *    ** different one - that's an edit, not a plain inquiry, so
+      *    ** save it and log the change (new APICUSTO CMD-CODE 3 -
+      *    ** CMD-CODES 1/2 are already taken by the exact-number and
+      *    ** wildcard-name lookups), but only once PF10 confirms it,
+      *    ** same convention COBCIO19/20/21/22 and COBCIOP4 use
+           IF  EIBAID = DFHPF10
+           AND RESP-CODE <> 0
+           AND W-NEW-CUST-NAME NOT = SPACES
+           AND W-NEW-CUST-NAME NOT = W-CUST-NAME THEN
+               MOVE W-CUST-NAME             TO W-OLD-CUST-NAME
+               MOVE W-NEW-CUST-NAME         TO W-CUST-NAME
+               MOVE 3                       TO CMD-CODE
+               MOVE W-CUSTOMER              TO DATA-IN
+               CALL "APICUSTO" USING CMD-CODE RESP-CODE
+                                     DATA-IN DATA-OUT
+      *        ** only log the change if the update CALL itself
+      *        ** actually succeeded (RESP-CODE <> 0, same found/
+      *        ** succeeded convention every APITPnnn/APICUSTO call
+      *        ** in this system uses) - a failed update must not be
+      *        ** logged as a completed rename, and the in-memory name
+      *        ** has to be put back to what's really on file
+               IF  RESP-CODE <> 0 THEN
+                   PERFORM 800-WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE W-OLD-CUST-NAME     TO W-CUST-NAME
+               END-IF
+           END-IF.
+
+      *     EXEC SQL
       *            SELECT                                                
       *              CUST_NAME                                            
       *            INTO
@@ -74,9 +186,51 @@
       *             MOVE 1                       TO RESP-CODE
       *     END-EVALUATE.    
 
-           EXEC CICS 
+           EXEC CICS
                SEND MAP("MAP") MAPSET("CUSTOMER")
-               FROM(DCL-CUSTOMER)                     
-               CURSOR FREEKB 
-           END-EXEC.                        
+               FROM(DCL-CUSTOMER)
+               CURSOR FREEKB
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * THIS PARA LOGS WHO CHANGED A CUSTOMER RECORD, WHEN, AND THE
+      * BEFORE/AFTER CUST_NAME, SAME AUDIT FILE COBCIO50'S SQL SIBLING
+      * WRITES TO.
+      *-----------------------------------------------------------------
+       800-WRITE-AUDIT-RECORD.
+
+      *    ** real operator ID and run date/time for the audit row -
+      *    ** EIBOPID/EIBDATE/EIBTIME are this program's own manually
+      *    ** declared fields (no real EIB in this shop's CICS setup),
+      *    ** so they have to be populated explicitly here instead of
+      *    ** coming pre-filled by CICS the way they would on a real
+      *    ** EIB
+           EXEC CICS
+               ASSIGN OPID(EIBOPID)
+           END-EXEC.
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AUDIT-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+               YYDDD(WS-AUDIT-YYDDD)
+               TIME(WS-AUDIT-HHMMSS)
+           END-EXEC.
+
+           MOVE WS-AUDIT-YYDDD      TO  EIBDATE.
+           MOVE WS-AUDIT-HHMMSS     TO  EIBTIME.
+
+           OPEN EXTEND CUSTOMER-AUDIT-FILE.
+
+           MOVE W-CUST-NO           TO  CA-CUST-NO.
+           MOVE EIBOPID             TO  CA-USER.
+           MOVE EIBDATE             TO  CA-DATE.
+           MOVE EIBTIME             TO  CA-TIME.
+           MOVE W-OLD-CUST-NAME     TO  CA-OLD-CUST-NAME.
+           MOVE W-NEW-CUST-NAME     TO  CA-NEW-CUST-NAME.
+           WRITE CUSTOMER-AUDIT-RECORD.
+
+           CLOSE CUSTOMER-AUDIT-FILE.
 
