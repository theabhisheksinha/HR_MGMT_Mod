@@ -31,33 +31,36 @@
            10 WS-KEYBOARD-INS-VALUE   PIC S9(7)V9(2) USAGE COMP-3. 
            10 WS-CPU-INS-VALUE        PIC S9(7)V9(2) USAGE COMP-3.            
            10 WS-MONITOR-INS-VALUE    PIC S9(7)V9(2) USAGE COMP-3.
-         
+      *        ** format (yymmdd) - date this hardware's insurance
+      *        ** coverage needs to be renewed by
+           10 WS-INS-RENEWAL-DATE     PIC 9(6) VALUE 0.
+      *        ** format (yymmdd) - date this hardware was acquired,
+      *        ** used to age the insured values for depreciation
+      *        **
+           10 WS-ASSET-ACQUIRED-DATE  PIC 9(6) VALUE 0.
+      *        ** department this hardware is assigned to, for the
+      *        ** insured-value rollup report
+           10 WS-DEPT-CODE            PIC X(4) VALUE SPACES.
+
+       01  CMD-CODE                   PIC 99.
+       01  RESP-CODE                  PIC 99.
+       01  DATA-IN                    PIC X(200).
+       01  DATA-OUT                   PIC X(200).
+
        01  SWITCHES.                                                    
            03  ERROR-SWITCH                PIC X VALUE SPACE.           
                88  ERRORS                        VALUE "Y".             
                                                                         
        01  SWITCH-OFF                      PIC X VALUE "N".             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
-
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO17".
+           03  MSGL-CODE                   PIC 99.
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
        
        01  WORK-MSG-CODE          PIC 99.
@@ -162,7 +165,16 @@
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
        300-SEND-HARDWRMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO HARDWRMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO DATA-IN.
+           CALL "APITPMSG" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE NOT = 0
+               MOVE DATA-OUT(1:30)     TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES             TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO HARDWRMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("HARDWMP")
