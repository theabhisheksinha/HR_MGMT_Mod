@@ -17,37 +17,46 @@
                                                                         
        WORKING-STORAGE SECTION.                                         
                                                                         
-       01  PHOTO-MASTER-RECORD.                                      
+       01  PHOTO-MASTER-RECORD.
            10 WS-EMPNO                PIC X(6).
            10 WS-PHOTO-FORMAT         PIC X(10).
+      *    ** size in bytes of the uploaded WS-PICTURE BLOB, carried
+      *    ** alongside it as a host-variable-style length indicator
+      *    ** so 500-VALIDATE-SCREEN can enforce a size cap without
+      *    ** having to inspect the BLOB itself
+           10 WS-PICTURE-LENGTH       PIC S9(9) USAGE COMP VALUE 0.
            10 WS-PICTURE              USAGE IS SQL TYPE IS BLOB.
-         
-       01  SWITCHES.                                                    
-           03  ERROR-SWITCH                PIC X VALUE SPACE.           
-               88  ERRORS                        VALUE "Y".             
-                                                                        
-       01  SWITCH-OFF                      PIC X VALUE "N".             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
 
+       01  SWITCHES.
+           03  ERROR-SWITCH                PIC X VALUE SPACE.
+               88  ERRORS                        VALUE "Y".
+
+       01  SWITCH-OFF                      PIC X VALUE "N".
+
+      *    ** set by 400-READ-EMP-PHOTO-DETAILS - tells
+      *    ** 600-ADD-CHANGE-PHOTO-DETAILS whether WS-EMPNO already
+      *    ** has a photo on file (change) or not (add)
+       01  WS-PHOTO-FOUND-SWITCH           PIC X VALUE "N".
+           88  WS-PHOTO-FOUND                  VALUE "Y".
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** the largest photo this screen will accept, so badge
+      *    ** printing stops failing on oversized uploads
+       01  WS-MAX-PHOTO-BYTES              PIC S9(9) COMP
+                                                VALUE 2097152.
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO22".
+           03  MSGL-CODE                   PIC 99.
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
        
        01  WORK-MSG-CODE          PIC 99.
@@ -143,16 +152,44 @@
                END-IF                                                   
            END-IF.                                                      
                                                                         
-           PERFORM 400-READ-EMP-PHOTO-DETAILS
-                                                                        
-           MOVE DFHBMFSE        TO  PHOTOMIDA                               
-                                    PHOTOMCHKA.                               
+      *    **  skip the re-read on a PF10 save pass - WS-PHOTO-
+      *    **  FOUND-SWITCH/WS-PHOTO-FORMAT were already loaded by
+      *    **  the RECEIVE that displayed this employee's photo
+      *    **  status, and APITP022's CMD-CODE 1 read returns
+      *    **  RESP-CODE=0 for an employee with no photo on file yet
+      *    **  (the normal case for a first-time upload), which would
+      *    **  otherwise run into 950-DBERROR's abort before
+      *    **  600-ADD-CHANGE-PHOTO-DETAILS ever runs
+           IF  EIBAID NOT = DFHPF10 THEN
+               PERFORM 400-READ-EMP-PHOTO-DETAILS
+           END-IF.
+
+           IF  EIBAID = DFHPF10 THEN
+               PERFORM 500-VALIDATE-SCREEN
+               IF  NOT ERRORS THEN
+                   PERFORM 600-ADD-CHANGE-PHOTO-DETAILS
+               END-IF
+           END-IF
+
+           MOVE DFHBMFSE        TO  PHOTOMIDA
+                                    PHOTOMCHKA
+                                    PHOTOMFMTA
+                                    PHOTOMLENA.
                                                                         
       *-----------------------------------------------------------------                                                                  
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
        300-SEND-PHOTOMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO PHOTOMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO DATA-IN.
+           CALL "APITPMSG" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE NOT = 0
+               MOVE DATA-OUT(1:30)     TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES             TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO PHOTOMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("PHOMAP")
@@ -172,40 +209,103 @@
            MOVE 1 TO CMD-CODE.
            MOVE PHOTO-MASTER-RECORD TO DATA-IN.
            CALL "APITP022" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
-           IF RESP-CODE <> 0 
-               MOVE DATA-OUT TO PHOTO-MASTER-RECORD
-           ELSE
-               PERFORM 950-DBERROR THRU 950-EXIT
-           END-IF
-      *    EXEC SQL                                                
-      *           SELECT                                                
-      *             PICTURE                              
-      *           INTO          
+      *    EXEC SQL
+      *           SELECT
+      *             PICTURE
+      *           INTO
       *               :WS-PICTURE
-      *           FROM 
+      *           FROM
       *                EMPPHOTO
-      *           WHERE 
+      *           WHERE
       *                EMPNO = :WS-EMPNO
-      *         END-EXEC.                                               
-      *                                                                 
-      *         EVALUATE SQLCODE                                        
-      *             WHEN 0                                              
-      *                  CONTINUE                                       
-      *             WHEN OTHER                
+      *         END-EXEC.
+      *
+      *         EVALUATE SQLCODE
+      *             WHEN 0
+      *                  CONTINUE
+      *             WHEN OTHER
       *                  MOVE SPACES     TO WS-PICTURE
-      *                  PERFORM 950-DBERROR THRU 950-EXIT                           
-      *         END-EVALUATE.                                           
-                                                                        
-           IF  RESPONSE = DFHRESP(NOTFND) THEN                          
-               MOVE 7                    TO WORK-MSG-CODE               
-               MOVE 'N'                  TO PHOTOMCHKO                   
-           ELSE                                                         
-               MOVE 'Y'                  TO PHOTOMCHKO                  
-               MOVE 8                    TO WORK-MSG-CODE               
-           END-IF.                                                      
-                                                                                                                                                                                                                        
-       
-       900-ERRORS.                                                      
+      *                  PERFORM 950-DBERROR THRU 950-EXIT
+      *         END-EVALUATE.
+
+      *    ** RESP-CODE = 0 just means EMPNO has no photo on file yet,
+      *    ** the expected case on the very first lookup before an
+      *    ** add - that is not a database error, so it sets the
+      *    ** FOUND-switch to false and falls through to the add path
+      *    ** instead of going through 950-DBERROR's abort
+           IF  RESP-CODE <> 0 THEN
+               MOVE DATA-OUT             TO PHOTO-MASTER-RECORD
+               MOVE 'Y'                  TO PHOTOMCHKO
+               MOVE WS-PHOTO-FORMAT      TO PHOTOMFMTO
+               MOVE 8                    TO WORK-MSG-CODE
+               SET WS-PHOTO-FOUND        TO TRUE
+           ELSE
+               MOVE 7                    TO WORK-MSG-CODE
+               MOVE 'N'                  TO PHOTOMCHKO
+               MOVE "N"                  TO WS-PHOTO-FOUND-SWITCH
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES THE UPLOADED PHOTO'S FORMAT AND SIZE
+      * BEFORE 600-ADD-CHANGE-PHOTO-DETAILS STORES IT, SO BADGE
+      * PRINTING STOPS FAILING ON AN OVERSIZED OR WRONG-FORMAT IMAGE.
+      *-----------------------------------------------------------------
+       500-VALIDATE-SCREEN.
+
+           MOVE SWITCH-OFF    TO  ERROR-SWITCH.
+
+           IF  PHOTOMFMTI NOT = "JPG"
+           AND PHOTOMFMTI NOT = "PNG" THEN
+               MOVE DFHBMASB  TO  PHOTOMFMTA
+               SET ERRORS     TO  TRUE
+               MOVE -1        TO  PHOTOMFMTL
+               MOVE 15        TO  WORK-MSG-CODE
+           END-IF.
+
+           IF  NOT ERRORS
+           AND (PHOTOMLENI IS NOT NUMERIC
+                OR PHOTOMLENI NOT > ZERO
+                OR PHOTOMLENI > WS-MAX-PHOTO-BYTES) THEN
+               MOVE DFHBMASB  TO  PHOTOMLENA
+               SET ERRORS     TO  TRUE
+               MOVE -1        TO  PHOTOMLENL
+               MOVE 16        TO  WORK-MSG-CODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA ADDS A NEW PHOTO (WS-EMPNO NOT FOUND ON
+      * 400-READ-EMP-PHOTO-DETAILS) OR REPLACES AN EXISTING ONE, SO
+      * A PHOTO UPLOAD NO LONGER HAS TO GO IN SOME OTHER WAY - SAME
+      * PF10-TO-UPDATE PATTERN COBCIOP4 USES.
+      *-----------------------------------------------------------------
+       600-ADD-CHANGE-PHOTO-DETAILS.
+
+           MOVE PHOTOMFMTI  TO  WS-PHOTO-FORMAT.
+           MOVE PHOTOMLENI  TO  WS-PICTURE-LENGTH.
+
+           IF  WS-PHOTO-FOUND THEN
+               MOVE 3 TO CMD-CODE
+           ELSE
+               MOVE 2 TO CMD-CODE
+           END-IF.
+
+           MOVE PHOTO-MASTER-RECORD TO DATA-IN.
+           CALL "APITP022" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF RESP-CODE <> 0
+               MOVE DATA-OUT TO PHOTO-MASTER-RECORD
+               IF  WS-PHOTO-FOUND THEN
+                   MOVE 2 TO WORK-MSG-CODE
+               ELSE
+                   MOVE 1 TO WORK-MSG-CODE
+                   SET WS-PHOTO-FOUND TO TRUE
+               END-IF
+               MOVE 'Y'                  TO PHOTOMCHKO
+               MOVE WS-PHOTO-FORMAT      TO PHOTOMFMTO
+           ELSE
+               PERFORM 950-DBERROR THRU 950-EXIT
+           END-IF.
+
+       900-ERRORS.
                                                                         
            MOVE "TRANSACTION ABNORMALLY TERMINATED" TO PHOTOMMSGO.       
            GO TO 999-EXIT.                                              
