@@ -23,11 +23,11 @@
                                                                         
        01  PROJECT-MASTER-RECORD.                                      
       *        ** key field                                             
-           03  EMP-NO                      PIC X(6).                    
-      *    03  PROJ-NO                     PIC X(6) VALUE SPACES.                    
-      *    03  ACT-NO                      PIC S9(2).                    
-      *    03  EMPTIME                     PIC S9(5).                   
-      *        ** format (yymmdd)                                       
+           03  EMP-NO                      PIC X(6).
+           03  PROJ-NO                     PIC X(6) VALUE SPACES.
+           03  ACT-NO                      PIC S9(2).
+           03  EMPTIME                     PIC S9(5).
+      *        ** format (yymmdd)
            03  ACT-DATE-STARTED            PIC 9(6) VALUE 0.                    
       *        ** format (yymmdd)                                        
            03  ACT-DATE-ENDED              PIC 9(6) VALUE 0.                    
@@ -38,44 +38,61 @@
            03  PROJ-STARTDATE              PIC 9(6) VALUE 0.
            03  PROJ-ENDDATE                PIC 9(6) VALUE 0.
 
-       01  DEPT-MASTER-RECORD.                                          
-      *        ** key field                                             
-           03  DEPT-CODE                   PIC X(4).                    
-           03  DEPT-DESCRIPTION            PIC X(30).                   
-      *        ** format (yyddd) packed                                 
-           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.             
-           03  FILLER                      PIC X(43).                   
+      *    ** every ACT-DATE-STARTED/ACT-DATE-ENDED activity row on
+      *    ** file for the current EMP-NO/PROJ-NO instead of just the
+      *    ** single row 600-UPDATE-EMP-PROJ-ACTIVITY-DETAILS used to
+      *    ** overwrite - PF7/PF8 page through it in 450-SCROLL-ACT-HIST
+       01  ACT-HISTORY-TABLE.
+           03  ACT-HISTORY-ROW OCCURS 20 TIMES
+                               INDEXED BY ACT-HISTORY-IDX.
+               05  AH-ACT-NO             PIC S9(2).
+               05  AH-EMPTIME            PIC S9(5).
+               05  AH-DATE-STARTED       PIC 9(6).
+               05  AH-DATE-ENDED         PIC 9(6).
+       01  WS-ACT-HISTORY-COUNT          PIC S9(4) COMP VALUE +0.
+       01  WS-ACT-HISTORY-PTR            PIC S9(4) COMP VALUE +0.
+
+      *    ** one other-project activity row at a time, walked via
+      *    ** APITPP5 CMD-CODE 5 to look for a double-booking
+      *    ** (404-CHECK-OVERLAPPING-ASSIGNMENTS)
+       01  WS-OTHER-ACT-ROW.
+           03  WS-OA-PROJ-NO             PIC X(6).
+           03  WS-OA-DATE-STARTED        PIC 9(6).
+           03  WS-OA-DATE-ENDED          PIC 9(6).
+       01  WS-OVERLAP-SWITCH             PIC X VALUE "N".
+           88  WS-OVERLAP-DETECTED           VALUE "Y".
+       01  WS-NEW-END-CMP                PIC 9(6).
+       01  WS-OA-END-CMP                 PIC 9(6).
+
+       01  DEPT-MASTER-RECORD.
+      *        ** key field
+           03  DEPT-CODE                   PIC X(4).
+           03  DEPT-DESCRIPTION            PIC X(30).
+      *        ** format (yyddd) packed
+           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.
+      *        ** parent department in the reporting hierarchy -
+      *        ** spaces for a top-level department
+           03  DEPT-PARENT-CODE            PIC X(4).
+           03  FILLER                      PIC X(39).
                                                                         
        01  SWITCHES.                                                    
            03  ERROR-SWITCH                PIC X VALUE SPACE.           
                88  ERRORS                        VALUE "Y".             
                                                                         
        01  SWITCH-OFF                      PIC X VALUE "N".             
-      *    ** report headings & detail line                             
-                                                                        
-                                                                        
-      *    ** message table                                             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
-       01  ERROR-MESSAGE.                                               
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIOP4".
+           03  MSGL-CODE                   PIC 99.
+       01  MSGL-CMD-CODE                   PIC 99.
+       01  MSGL-RESP-CODE                  PIC 99.
+       01  MSGL-DATA-IN                    PIC X(200).
+       01  MSGL-DATA-OUT                   PIC X(200).
+       01  WS-MSG-TEXT                     PIC X(30).
                02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
                02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
                                     INDEXED BY ERROR-INDEX.       
@@ -123,11 +140,12 @@
            03  COBDATE-OUTPUT-FORMAT       PIC X(8).                    
            03  COBDATE-MESSAGE             PIC X(30).                   
                                                                         
-       01  PSQLCODE                        PIC S9(9) COMP.              
-       01  PSQLSTATE                       PIC X(5).                    
-       01  PSQLERRMC.                                                   
-           49  PSQLERRMC-LEN               PIC S9(4) COMP.              
-           49  PSQLERRMC-TEXT              PIC X(250).                  
+       01  PSQLCODE                        PIC S9(9) COMP.
+       01  PSQLSTATE                       PIC X(5).
+       01  PSQLERRMC.
+           49  PSQLERRMC-LEN               PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT              PIC X(250).
+       01  WS-DBERROR-RESP-DISPLAY         PIC ZZZZZZZZ9.
 
            COPY DFHBMSCA.                                               
                                                                         
@@ -209,10 +227,18 @@
 
            EXEC CICS 
                RECEIVE MAP("MAP") MAPSET("PACTMAP")
-               INTO(PRJACTMI) 
-           END-EXEC.        
-                                                                        
-      *    **  validate employee number                                 
+               INTO(PRJACTMI)
+           END-EXEC.
+
+      *    **  page back/forward through this employee/project's full
+      *    **  activity history without re-keying the employee number
+
+           IF  EIBAID = DFHPF7 OR EIBAID = DFHPF8 THEN
+               PERFORM 450-SCROLL-ACT-HISTORY
+               GO TO 300-SEND-ACTIVITYMAP
+           END-IF.
+
+      *    **  validate employee number
                                                                         
            IF  PRJACTMPRJI = ZERO THEN                                    
                MOVE -1                TO  PRJACTMPRJI                        
@@ -231,10 +257,11 @@
       *    **  employee number changed                                  
                                                                         
            IF  PRJACTMEMPI  NOT = LAST-EMP-NO THEN                         
-               MOVE PRJACTMEMPI TO LAST-EMP-NO                            
+               MOVE PRJACTMEMPI TO LAST-EMP-NO
                PERFORM 400-READ-EMP-PROJ-ACTIVITY-DETAILS
                PERFORM 401-READ-EMP-PROJ-ACTIVITY-DETAILS
-               MOVE -1          TO PRJACTMDEPL                              
+               PERFORM 402-READ-EMP-PROJ-ACTIVITY-HISTORY
+               MOVE -1          TO PRJACTMDEPL
             ELSE                                                        
                PERFORM 500-VALIDATE-SCREEN                              
                IF  NOT ERRORS THEN                                      
@@ -262,7 +289,17 @@
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
        300-SEND-ACTIVITYMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO PRJACTMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO MSGL-CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO MSGL-DATA-IN.
+           CALL "APITPMSG" USING MSGL-CMD-CODE MSGL-RESP-CODE
+                                 MSGL-DATA-IN MSGL-DATA-OUT.
+           IF  MSGL-RESP-CODE NOT = 0
+               MOVE MSGL-DATA-OUT(1:30) TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES              TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO PRJACTMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("PRJACTMP")
@@ -286,10 +323,10 @@
       *    PROJECT CODE ENTERED BY THE USER.
       *-----------------------------------------------------------------
            MOVE 1 TO CMD-CODE.
-           MOVE PHOTO-MASTER-RECORD TO DATA-IN.
+           MOVE PROJECT-MASTER-RECORD TO DATA-IN.
            CALL "APITPP4" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
            IF RESP-CODE <> 0 
-               MOVE DATA-OUT TO PHOTO-MASTER-RECORD
+               MOVE DATA-OUT TO PROJECT-MASTER-RECORD
            ELSE
                PERFORM 950-DBERROR THRU 950-EXIT
            END-IF
@@ -404,10 +441,10 @@
       *    PROJECT CODE ENTERED BY THE USER.
       *-----------------------------------------------------------------
            MOVE 1 TO CMD-CODE.
-           MOVE PHOTO-MASTER-RECORD TO DATA-IN.
+           MOVE PROJECT-MASTER-RECORD TO DATA-IN.
            CALL "APITPP5" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
            IF RESP-CODE <> 0 
-               MOVE DATA-OUT TO PHOTO-MASTER-RECORD
+               MOVE DATA-OUT TO PROJECT-MASTER-RECORD
            ELSE
                PERFORM 950-DBERROR THRU 950-EXIT
            END-IF
@@ -483,14 +520,180 @@
                MOVE 8                    TO WORK-MSG-CODE               
            END-IF.                                                      
                                                                         
-      *-----------------------------------------------------------------                                                                  
-      * THIS PARA VALIDATES WHETHER THE USER HAS GIVEN PROPER INPUT.                                                                        
-      *-----------------------------------------------------------------                                                                  
-       500-VALIDATE-SCREEN.                                             
-                                                                        
-           MOVE SWITCH-OFF    TO  ERROR-SWITCH.                           
+      *-----------------------------------------------------------------
+      * THIS PARA LOADS EVERY ACTIVITY ROW ON FILE FOR THE CURRENT
+      * EMPLOYEE/PROJECT PAIR INSTEAD OF JUST THE LATEST ONE, SO
+      * 600-UPDATE-EMP-PROJ-ACTIVITY-DETAILS NO LONGER HAS TO CLOBBER
+      * A PRIOR ACT-DATE-STARTED/ACT-DATE-ENDED TO SHOW A NEW ONE.
+      *-----------------------------------------------------------------
+       402-READ-EMP-PROJ-ACTIVITY-HISTORY.
+
+           MOVE PRJACTMPRJI TO  WS-PROJ-NO.
+           MOVE PRJACTMEMPI TO  WS-EMPNO.
+           MOVE SPACES      TO  ACT-HISTORY-TABLE.
+           MOVE 0           TO  WS-ACT-HISTORY-COUNT.
+           MOVE 3           TO  CMD-CODE.
+           MOVE PRJACTMEMPI TO  EMP-NO.
+           MOVE PRJACTMPRJI TO  PROJ-NO.
+           MOVE PROJECT-MASTER-RECORD TO DATA-IN.
+
+      *    **  APITPP4 CMD-CODE 3 walks the activity-history cursor one
+      *    **  row at a time; a zero RESP-CODE means the cursor is
+      *    **  exhausted rather than a DB2 failure, same idea as the
+      *    **  commented-out FETCH loop this replaces
+           PERFORM UNTIL WS-ACT-HISTORY-COUNT NOT < 20
+               CALL "APITPP4" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   EXIT PERFORM
+               END-IF
+               MOVE DATA-OUT         TO  PROJECT-MASTER-RECORD
+               ADD 1                 TO  WS-ACT-HISTORY-COUNT
+               MOVE ACT-NO           TO  AH-ACT-NO(WS-ACT-HISTORY-COUNT)
+               MOVE EMPTIME          TO  AH-EMPTIME(WS-ACT-HISTORY-COUNT)
+               MOVE ACT-DATE-STARTED TO  AH-DATE-STARTED(WS-ACT-HISTORY-COUNT)
+               MOVE ACT-DATE-ENDED   TO  AH-DATE-ENDED(WS-ACT-HISTORY-COUNT)
+           END-PERFORM.
+
+           MOVE 1 TO WS-ACT-HISTORY-PTR.
+           IF  WS-ACT-HISTORY-COUNT > 0 THEN
+               PERFORM 403-SHOW-ACT-HISTORY-ROW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA MOVES THE HISTORY ROW AT WS-ACT-HISTORY-PTR ONTO THE
+      * SCREEN, THE SAME FIELDS 400-READ-EMP-PROJ-ACTIVITY-DETAILS
+      * POPULATES FOR THE (NOW MOST-RECENT-ONLY) SINGLE-ROW DISPLAY.
+      *-----------------------------------------------------------------
+       403-SHOW-ACT-HISTORY-ROW.
+
+           MOVE AH-ACT-NO(WS-ACT-HISTORY-PTR)      TO PRJACTMNAMEO.
+           MOVE AH-EMPTIME(WS-ACT-HISTORY-PTR)     TO PRJACTMADDR1O.
+
+           MOVE AH-DATE-STARTED(WS-ACT-HISTORY-PTR) TO COBDATE-DATE.
+           MOVE "YYDDD"              TO COBDATE-INPUT-FORMAT.
+           MOVE "MM/DD/YY"           TO COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3"         USING
+                                        COBDATE-DATE
+                                        COBDATE-INPUT-FORMAT
+                                        COBDATE-OUTPUT-FORMAT
+                                        COBDATE-MESSAGE.
+           MOVE COBDATE-DATE         TO PRJACTMJDATEO.
+
+           IF  AH-DATE-ENDED(WS-ACT-HISTORY-PTR) > ZEROS THEN
+               MOVE AH-DATE-ENDED(WS-ACT-HISTORY-PTR) TO COBDATE-DATE
+               MOVE "YYMMDD"         TO COBDATE-INPUT-FORMAT
+               MOVE "MM/DD/YY"       TO COBDATE-OUTPUT-FORMAT
+               CALL "COBDTE3"     USING
+                                        COBDATE-DATE
+                                        COBDATE-INPUT-FORMAT
+                                        COBDATE-OUTPUT-FORMAT
+                                        COBDATE-MESSAGE
+               MOVE COBDATE-DATE     TO PRJACTMEDATEO
+           ELSE
+               MOVE SPACES           TO PRJACTMEDATEO
+           END-IF.
+
+           MOVE 8  TO WORK-MSG-CODE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA CHECKS WHETHER THE ACT-DATE-STARTED/ACT-DATE-ENDED
+      * RANGE ABOUT TO BE SAVED FOR THIS EMPLOYEE OVERLAPS ANOTHER
+      * OPEN ASSIGNMENT OF THEIRS ON A DIFFERENT PROJECT, SO THE SAME
+      * PERSON DOESN'T GET DOUBLE-BOOKED WITHOUT ANYONE NOTICING.
+      *-----------------------------------------------------------------
+       404-CHECK-OVERLAPPING-ASSIGNMENTS.
+
+           MOVE "N" TO WS-OVERLAP-SWITCH.
+
+           IF  ACT-DATE-ENDED = ZEROS THEN
+               MOVE 999999 TO WS-NEW-END-CMP
+           ELSE
+               MOVE ACT-DATE-ENDED TO WS-NEW-END-CMP
+           END-IF.
+
+           MOVE 5 TO CMD-CODE.
+           MOVE PROJECT-MASTER-RECORD TO DATA-IN.
+
+      *    **  APITPP5 CMD-CODE 5 walks every activity row on file for
+      *    **  this EMP-NO across ALL projects, one row per call, until
+      *    **  a zero RESP-CODE signals the cursor is exhausted - same
+      *    **  cursor idiom 402 uses, scoped to EMP-NO only
+
+           PERFORM UNTIL WS-OVERLAP-DETECTED
+               CALL "APITPP5" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   EXIT PERFORM
+               END-IF
+               MOVE DATA-OUT TO WS-OTHER-ACT-ROW
+               IF  WS-OA-DATE-ENDED = ZEROS THEN
+                   MOVE 999999 TO WS-OA-END-CMP
+               ELSE
+                   MOVE WS-OA-DATE-ENDED TO WS-OA-END-CMP
+               END-IF
+               IF  WS-OA-PROJ-NO NOT = PROJ-NO
+                  AND ACT-DATE-STARTED NOT > WS-OA-END-CMP
+                  AND WS-OA-DATE-STARTED NOT > WS-NEW-END-CMP THEN
+                   SET WS-OVERLAP-DETECTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * THIS PARA LETS THE USER PAGE (PF7 BACK / PF8 FORWARD) THROUGH
+      * THE EMPLOYEE/PROJECT'S FULL ACTIVITY HISTORY.
+      *-----------------------------------------------------------------
+       450-SCROLL-ACT-HISTORY.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF8
+                   IF  WS-ACT-HISTORY-PTR < WS-ACT-HISTORY-COUNT THEN
+                       ADD 1 TO WS-ACT-HISTORY-PTR
+                       PERFORM 403-SHOW-ACT-HISTORY-ROW
+                   ELSE
+                       MOVE 15    TO WORK-MSG-CODE
+                   END-IF
+               WHEN EIBAID = DFHPF7
+                   IF  WS-ACT-HISTORY-PTR > 1 THEN
+                       SUBTRACT 1 FROM WS-ACT-HISTORY-PTR
+                       PERFORM 403-SHOW-ACT-HISTORY-ROW
+                   ELSE
+                       MOVE 15    TO WORK-MSG-CODE
+                   END-IF
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES WHETHER THE USER HAS GIVEN PROPER INPUT.
+      *-----------------------------------------------------------------
+       500-VALIDATE-SCREEN.
                                                                         
-           IF  PRJACTMNAMEI IS NOT > SPACES   THEN                        
+           MOVE SWITCH-OFF    TO  ERROR-SWITCH.
+
+      *-----------------------------------------------------------------
+      *    **  validate the department code against DEPT-MASTER-RECORD
+      *    **  before 600-UPDATE-EMP-PROJ-ACTIVITY-DETAILS writes it
+      *-----------------------------------------------------------------
+
+           IF  PRJACTMDEPI > SPACES THEN
+               MOVE SPACES             TO  DEPT-MASTER-RECORD
+               MOVE PRJACTMDEPI        TO  DEPT-CODE
+               MOVE 1                  TO  CMD-CODE
+               MOVE DEPT-MASTER-RECORD TO  DATA-IN
+               CALL "APITPP6" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE <> 0
+                   MOVE DATA-OUT       TO  DEPT-MASTER-RECORD
+               ELSE
+                   PERFORM 950-DBERROR THRU 950-EXIT
+               END-IF
+               IF  DEPT-DESCRIPTION = SPACES THEN
+                   MOVE DFHBMASB  TO  PRJACTMDEPA
+                   IF  NOT ERRORS THEN
+                       SET ERRORS TO TRUE
+                       MOVE -1    TO  PRJACTMDEPL
+                       MOVE 3     TO WORK-MSG-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF  PRJACTMNAMEI IS NOT > SPACES   THEN
                MOVE DFHBMASB  TO  PRJACTMNAMEA                            
                IF  NOT ERRORS THEN                                      
                    SET ERRORS TO TRUE                                   
@@ -674,53 +877,66 @@
            ELSE                                                         
                MOVE ZEROS           TO  ACT-DATE-ENDED             
            END-IF.                                                      
-           MOVE PRJACTMSDATEI      TO  COBDATE-DATE                       
-           MOVE "MM/DD/YY"         TO  COBDATE-INPUT-FORMAT             
-           MOVE "YYDDD"            TO  COBDATE-OUTPUT-FORMAT            
-           CALL "COBDTE3" USING        COBDATE-DATE                     
-                                       COBDATE-INPUT-FORMAT             
-                                       COBDATE-OUTPUT-FORMAT            
-                                       COBDATE-MESSAGE.                 
-           MOVE COBDATE-DATE-YYDDD TO  PRJACTMSDATEI.                
-                                                                        
+           MOVE PRJACTMSDATEI      TO  COBDATE-DATE
+           MOVE "MM/DD/YY"         TO  COBDATE-INPUT-FORMAT
+           MOVE "YYDDD"            TO  COBDATE-OUTPUT-FORMAT
+           CALL "COBDTE3" USING        COBDATE-DATE
+                                       COBDATE-INPUT-FORMAT
+                                       COBDATE-OUTPUT-FORMAT
+                                       COBDATE-MESSAGE.
+           MOVE COBDATE-DATE-YYDDD TO  PRJACTMSDATEI.
+
+      *    **  don't double-book this employee - block the save if
+      *    **  the new date range overlaps another open assignment
+      *    **  of theirs on a different project
+
+           PERFORM 404-CHECK-OVERLAPPING-ASSIGNMENTS.
+
+           IF  WS-OVERLAP-DETECTED THEN
+               MOVE 16    TO  WORK-MSG-CODE
+           ELSE
+
       *-----------------------------------------------------------------
-      *    SQL QUERY FOR UPDATING EMPLOYEE PROJECT ACTIVITY DETAILS.
-      *    DETAILS OBJTAINED FROM CICS SCREEN ARE BEING UPDATED IN THE 
-      *    DATABASE.
+      *    SQL QUERY FOR ADDING A NEW EMPLOYEE PROJECT ACTIVITY ROW.
+      *    DETAILS OBTAINED FROM CICS SCREEN ARE INSERTED AS A NEW
+      *    HISTORY ROW INSTEAD OF OVERWRITING THE PRIOR ONE, SO
+      *    402-READ-EMP-PROJ-ACTIVITY-HISTORY CAN STILL SEE HOW THIS
+      *    ASSIGNMENT CHANGED OVER TIME.
       *-----------------------------------------------------------------
-           MOVE 2 TO CMD-CODE.
-           MOVE PHOTO-MASTER-RECORD TO DATA-IN.
-           CALL "APITPP4" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
-           IF RESP-CODE <> 0 
-               MOVE DATA-OUT TO PHOTO-MASTER-RECORD
-           ELSE
-               PERFORM 950-DBERROR THRU 950-EXIT
-           END-IF
-      *    EXEC SQL                                                 
-      *         UPDATE                                           
-      *             EMP_PROJ_ACT                                 
-      *         SET 
-      *             ACT_NO         = :ACT-NO       
-      *           , EMPTIME        = :EMPTIME     
-      *           , ESTARTDATE     = :ESTARTDATE       
-      *           , EENDDATE       = :EENDDATE      
-      *         WHERE
-      *         (
-      *               EMP_PROJ_ACT.EMPNO   = :WS-EMPNO
-      *           AND EMP_PROJ_ACT.PROJ_NO = :WS-PROJ-NO
-      *         )
-      *    END-EXEC                                                 
+               MOVE 4 TO CMD-CODE
+               MOVE PROJECT-MASTER-RECORD TO DATA-IN
+               CALL "APITPP4" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE <> 0
+                   MOVE DATA-OUT TO PROJECT-MASTER-RECORD
+               ELSE
+                   PERFORM 950-DBERROR THRU 950-EXIT
+               END-IF
+      *        EXEC SQL
+      *             INSERT INTO EMP_PROJ_ACT
+      *             (
+      *                 EMPNO, PROJ_NO, ACT_NO, EMPTIME
+      *               , ESTARTDATE, EENDDATE
+      *             )
+      *             VALUES
+      *             (
+      *                 :WS-EMPNO, :WS-PROJ-NO, :ACT-NO, :EMPTIME
+      *               , :ESTARTDATE, :EENDDATE
+      *             )
+      *        END-EXEC
       *
-      *    EVALUATE SQLCODE                                         
-      *    WHEN 0                                               
-      *      CONTINUE                                        
-      *    WHEN OTHER                                           
-      *      PERFORM 950-DBERROR THRU 950-EXIT             
-      *    END-EVALUATE                                            
-                                                                        
-           MOVE 1    TO  WORK-MSG-CODE                              
-                                                                        
-       900-ERRORS.                                                      
+      *        EVALUATE SQLCODE
+      *        WHEN 0
+      *          CONTINUE
+      *        WHEN OTHER
+      *          PERFORM 950-DBERROR THRU 950-EXIT
+      *        END-EVALUATE
+
+               PERFORM 402-READ-EMP-PROJ-ACTIVITY-HISTORY
+
+               MOVE 1    TO  WORK-MSG-CODE
+           END-IF
+
+       900-ERRORS.
                                                                         
            MOVE "TRANSACTION ABNORMALLY TERMINATED" TO PRJACTMMSGO.       
            GO TO 999-EXIT.                                              
@@ -733,10 +949,18 @@
       *-----------------------------------------------------------------
       * 950-DBERROR - GET ERROR MESSAGE                                
       *-----------------------------------------------------------------
-       950-DBERROR.                                                    
+       950-DBERROR.
       *         CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
-                MOVE "PROCESSING COMPLETED WITH ERRORS"  TO PRJACTMMSGO.       
-                GO TO 999-EXIT.                                              
+      *    ** no real SQLCA is available in this shop's API-gateway
+      *    ** emulation, so the RESP-CODE the failing APITPPn call
+      *    ** handed back is the closest thing to a SQLCODE we have -
+      *    ** report it instead of the old canned "with errors" text
+                MOVE RESP-CODE                TO  PSQLCODE.
+                MOVE PSQLCODE                  TO  WS-DBERROR-RESP-DISPLAY.
+                STRING "DATABASE ERROR - API RESP CODE "
+                       WS-DBERROR-RESP-DISPLAY
+                       DELIMITED BY SIZE INTO PRJACTMMSGO.
+                GO TO 999-EXIT.
                 
        950-EXIT.                                                       
                 EXIT.
