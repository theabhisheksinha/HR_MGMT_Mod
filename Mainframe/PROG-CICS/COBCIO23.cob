@@ -0,0 +1,386 @@
+      *-----------------------------------------------------------------
+      *    COBCIO23 - NEW-HIRE ONBOARDING WORKFLOW.
+      *               TAKES ONE NEW-HIRE ENTRY AND DRIVES EVERY MASTER
+      *               FILE A NEW EMPLOYEE NEEDS A ROW ON - EMPLOYEE-
+      *               MASTER-RECORD (APITP010), AN OPENING LEAVE-
+      *               MASTER-RECORD ACCRUAL ROW (APITP014), AND STUB
+      *               RESUME/PHOTO ROWS (APITP021/APITP022) SO COBCIO21
+      *               AND COBCIO22 CAN PROMPT THE EMPLOYEE TO UPLOAD
+      *               BOTH - INSTEAD OF HR HAVING TO VISIT ALL FOUR
+      *               SCREENS BY HAND FOR EVERY HIRE.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBCIO23.
+       AUTHOR.       CAST SOFTWARE
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    ** this shop's EMPLOYEE-MASTER-RECORD shape, same field
+      *    ** order/sizes COBCIO10 owns, built from ONB-NEW-HIRE-DETAIL
+       01  EMPLOYEE-MASTER-RECORD.
+           03  EMP-ID                       PIC X(6).
+           03  EMP-DEPT-CODE                PIC X(4).
+           03  EMP-NAME                     PIC X(30).
+           03  EMP-ADDR-1                   PIC X(30).
+           03  EMP-ADDR-2                   PIC X(30).
+           03  EMP-ADDR-3                   PIC X(30).
+           03  EMP-ZIP-CODE                 PIC X(5).
+           03  EMP-DATE-JOINED              PIC 9(5).
+           03  EMP-DATE-TERMINATED          PIC 9(6).
+           03  EMP-DATE-MAINTAINED          PIC 9(5).
+           03  EMP-BIRTH-DATE               PIC 9(5).
+           03  EMP-SECURITY-EXP             PIC 9(5) COMP-3.
+           03  FILLER                       PIC X(41).
+
+      *    ** the opening accrual row COBCIO14's 600-SUBMIT-LEAVE-
+      *    ** REQUEST writes for a leave request, minted here instead
+      *    ** for the employee's hire year/month
+       01  LEAVE-MASTER-RECORD.
+           10 WS-EMP-NO                     PIC X(6).
+           10 WS-LYEARMONTH                 PIC X(6).
+           10 WS-LYEARMONTH-R REDEFINES WS-LYEARMONTH.
+               15 WS-LYM-YYYY                PIC 9(4).
+               15 WS-LYM-MM                  PIC 9(2).
+           10 WS-LAVAILABLE                 PIC S9(4) USAGE COMP.
+           10 WS-LTAKEN                     PIC S9(4) USAGE COMP.
+           10 WS-LBALANCE                   PIC S9(4) USAGE COMP.
+           10 WS-WORKINGDAYS                PIC S9(4) USAGE COMP.
+           10 WS-LDAYSREQ                   PIC S9(4) USAGE COMP.
+           10 WS-LSTATUS                    PIC X VALUE "A".
+               88  WS-LEAVE-PENDING             VALUE "P".
+               88  WS-LEAVE-APPROVED            VALUE "A".
+               88  WS-LEAVE-REJECTED            VALUE "R".
+
+      *    ** a resume stub, blank but for the key - gives COBCIO21's
+      *    ** 400-READ-EMP-RESUME-DETAILS a row to find so it can
+      *    ** prompt for the upload instead of the employee having no
+      *    ** record to key against at all
+       01  RESUME-MASTER-RECORD.
+           10 RM-EMPNO                      PIC X(6).
+           10 RM-RESUME-FORMAT          PIC X(10).
+           10 RM-RESUME-LENGTH          PIC S9(9) USAGE COMP VALUE 0.
+           10 RM-RESUME-UPDATED-DATE    PIC 9(6) VALUE 0.
+
+      *    ** a photo stub, same idea as RESUME-MASTER-RECORD above
+       01  PHOTO-MASTER-RECORD.
+           10 PM-EMPNO                      PIC X(6).
+           10 PM-PHOTO-FORMAT                PIC X(10).
+           10 PM-PICTURE-LENGTH         PIC S9(9) USAGE COMP VALUE 0.
+
+      *    ** this shop's standard opening leave entitlement for a
+      *    ** brand-new hire - the same figure WS-CARRYOVER-CAP-style
+      *    ** company policy constants on COBBAT02/03 carry
+       01  WS-ANNUAL-LEAVE-ENTITLEMENT      PIC S9(4) COMP VALUE +20.
+
+       01  CMD-CODE                         PIC 99.
+       01  RESP-CODE                        PIC 99.
+       01  DATA-IN                          PIC X(200).
+       01  DATA-OUT                         PIC X(200).
+
+      *    ** RESP code for the WRITEQ TD audit record below - its own
+      *    ** item, distinct from the APITPxx gateway's RESP-CODE above
+       01  RESP                             PIC S9(4) COMP.
+
+      *    ** today's date, picked up once and reused for EMP-DATE-
+      *    ** MAINTAINED and the opening leave year/month - same
+      *    ** ASKTIME/FORMATTIME idiom COBSV001's 300-GET-CURRENT-
+      *    ** DATETIME uses
+       01  ABSTIME                          PIC S9(15) COMP-3.
+       01  WS-TODAY-YYYYMMDD                PIC 9(8).
+       01  WS-TODAY-YYYYMMDD-R REDEFINES WS-TODAY-YYYYMMDD.
+           03  WS-TODAY-YYYY                 PIC 9(4).
+           03  WS-TODAY-MM                   PIC 9(2).
+           03  WS-TODAY-DD                   PIC 9(2).
+       01  WS-TODAY-YYDDD                   PIC 9(5).
+
+       01  WS-STEP-FAILED-SWITCH            PIC X VALUE "N".
+           88  WS-STEP-FAILED                   VALUE "Y".
+
+      *    ** message text behind each coded ONB-RESP-CODE, same idea
+      *    ** as COBSV001's WS-RESP-MSG-xxxx group
+       01  WS-RESP-MSG-DUPLICATE.
+           03  FILLER  PIC X(70) VALUE
+               "I-EMPLOYEE NUMBER ALREADY ON FILE".
+       01  WS-RESP-MSG-INVALID.
+           03  FILLER  PIC X(70) VALUE
+               "E-EMP NO NOT NUMERIC OR NAME/ADDRESS LINE 1 MISSING".
+       01  WS-RESP-MSG-SYSERR.
+           03  FILLER  PIC X(70) VALUE
+               "S-ONE OR MORE ONBOARDING STEPS FAILED - SEE NHWF QUEUE".
+
+      *    ** manually-declared EIB field, same convention used
+      *    ** throughout this system (see EIBDATE on COBCIO19/20/21/22,
+      *    ** EIBCALEN on COBSV001)
+       01  EIBCALEN                         PIC S9(4) COMP.
+
+           EJECT
+
+       LINKAGE SECTION.
+      *    ** the caller's entire interface to this workflow - one
+      *    ** new-hire detail in, a coded result (and audit message)
+      *    ** back, the same single-round-trip COMMAREA shape as
+      *    ** COBSV001's EMPLOYEE-INFO call
+       01 DFHCOMMAREA.
+           03 ONB-RETURN-FLAG               PIC X(1).
+           03 ONB-RESP-CODE                 PIC 9(2).
+               88 ONB-RESP-SUCCESS              VALUE 00.
+               88 ONB-RESP-DUPLICATE            VALUE 04.
+               88 ONB-RESP-INVALID-INPUT         VALUE 08.
+               88 ONB-RESP-SYSTEM-ERROR          VALUE 12.
+           03 ONB-RETURN-MSG                PIC X(70).
+           03 ONB-NEW-HIRE-DETAIL.
+               05 ONB-EMP-ID                 PIC X(6).
+               05 ONB-EMP-DEPT-CODE          PIC X(4).
+               05 ONB-EMP-NAME                PIC X(30).
+               05 ONB-EMP-ADDR-1             PIC X(30).
+               05 ONB-EMP-ADDR-2             PIC X(30).
+               05 ONB-EMP-ADDR-3             PIC X(30).
+               05 ONB-EMP-ZIP-CODE           PIC X(5).
+      *            ** format (yyddd), same as EMP-DATE-JOINED on
+      *            ** EMPLOYEE-MASTER-RECORD
+               05 ONB-EMP-DATE-JOINED        PIC 9(5).
+      *            ** format (yyddd), same as EMP-BIRTH-DATE
+               05 ONB-EMP-BIRTH-DATE         PIC 9(5).
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+           EXEC CICS IGNORE CONDITION LENGERR END-EXEC.
+           EXEC CICS HANDLE CONDITION ERROR(900-ERRORS) END-EXEC.
+
+           PERFORM 100-VALIDATE-NEW-HIRE
+              THRU 100-EXIT.
+
+       000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 100-VALIDATE-NEW-HIRE - SAME REQUIRED-FIELD CHECKS COBCIO10
+      *    ENFORCES FOR AN EMPLOYEE ADD (EMPLOYEE NUMBER NUMERIC, NAME
+      *    AND ADDRESS LINE 1 PRESENT) BEFORE ANY MASTER FILE IS
+      *    TOUCHED.
+      *-----------------------------------------------------------------
+       100-VALIDATE-NEW-HIRE.
+
+           IF  ONB-EMP-ID = SPACES
+           OR  ONB-EMP-ID IS NOT NUMERIC
+           OR  ONB-EMP-NAME = SPACES
+           OR  ONB-EMP-ADDR-1 = SPACES
+               MOVE "N"                  TO ONB-RETURN-FLAG
+               MOVE 08                   TO ONB-RESP-CODE
+               MOVE WS-RESP-MSG-INVALID  TO ONB-RETURN-MSG
+               PERFORM 700-RETURN-RESULT
+                  THRU 700-EXIT
+           ELSE
+               PERFORM 200-GET-TODAYS-DATE
+                  THRU 200-EXIT
+               PERFORM 300-ADD-EMPLOYEE
+                  THRU 300-EXIT
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 200-GET-TODAYS-DATE - SAME ASKTIME/FORMATTIME IDIOM COBSV001
+      *    USES, REUSED FOR EMP-DATE-MAINTAINED AND THE OPENING LEAVE
+      *    YEAR/MONTH.
+      *-----------------------------------------------------------------
+       200-GET-TODAYS-DATE.
+
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+                     END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(ABSTIME)
+                     YYYYMMDD(WS-TODAY-YYYYMMDD)
+                     DATESEP
+                     END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(ABSTIME)
+                     YYDDD(WS-TODAY-YYDDD)
+                     END-EXEC.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-ADD-EMPLOYEE - ADD THE EMPLOYEE-MASTER-RECORD (NEW
+      *    APITP010 CMD-CODE 2, SAME ADD SLOT EVERY OTHER GATEWAY IN
+      *    THIS SYSTEM USES). A NONZERO RESP-CODE IS THIS SYSTEM'S
+      *    SUCCESS CONVENTION FOR AN ADD (SAME AS COBCIO14's 600-
+      *    SUBMIT-LEAVE-REQUEST AND COBCIO21/22's ADD PATHS) - ZERO
+      *    BACK HERE MEANS ONB-EMP-ID IS ALREADY ON FILE.
+      *-----------------------------------------------------------------
+       300-ADD-EMPLOYEE.
+
+           MOVE SPACES               TO EMPLOYEE-MASTER-RECORD.
+           MOVE ONB-EMP-ID           TO EMP-ID.
+           MOVE ONB-EMP-DEPT-CODE    TO EMP-DEPT-CODE.
+           MOVE ONB-EMP-NAME         TO EMP-NAME.
+           MOVE ONB-EMP-ADDR-1       TO EMP-ADDR-1.
+           MOVE ONB-EMP-ADDR-2       TO EMP-ADDR-2.
+           MOVE ONB-EMP-ADDR-3       TO EMP-ADDR-3.
+           MOVE ONB-EMP-ZIP-CODE     TO EMP-ZIP-CODE.
+           MOVE ONB-EMP-DATE-JOINED  TO EMP-DATE-JOINED.
+           MOVE ONB-EMP-BIRTH-DATE   TO EMP-BIRTH-DATE.
+           MOVE ZERO                 TO EMP-DATE-TERMINATED.
+           MOVE WS-TODAY-YYDDD       TO EMP-DATE-MAINTAINED.
+           MOVE ZERO                 TO EMP-SECURITY-EXP.
+
+           MOVE 2                    TO CMD-CODE.
+           MOVE EMPLOYEE-MASTER-RECORD TO DATA-IN.
+           CALL "APITP010" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+
+           IF  RESP-CODE <> 0
+               MOVE DATA-OUT TO EMPLOYEE-MASTER-RECORD
+               PERFORM 400-ADD-LEAVE-ROW
+                  THRU 400-EXIT
+           ELSE
+               MOVE "N"                   TO ONB-RETURN-FLAG
+               MOVE 04                    TO ONB-RESP-CODE
+               MOVE WS-RESP-MSG-DUPLICATE TO ONB-RETURN-MSG
+               PERFORM 700-RETURN-RESULT
+                  THRU 700-EXIT
+           END-IF.
+
+       300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 400-ADD-LEAVE-ROW - OPEN THE EMPLOYEE'S FIRST LEAVE-MASTER-
+      *    RECORD ROW (NEW APITP014 CMD-CODE 2), FULLY ENTITLED AND
+      *    UNTAKEN FOR THE HIRE YEAR/MONTH - SAME SHAPE THE YEAR-END
+      *    CARRYOVER JOB (COBBAT02) WRITES FOR EVERY OTHER JANUARY
+      *    ROW.
+      *-----------------------------------------------------------------
+       400-ADD-LEAVE-ROW.
+
+           MOVE ONB-EMP-ID           TO WS-EMP-NO.
+           MOVE WS-TODAY-YYYY        TO WS-LYM-YYYY.
+           MOVE WS-TODAY-MM          TO WS-LYM-MM.
+           MOVE WS-ANNUAL-LEAVE-ENTITLEMENT TO WS-LAVAILABLE.
+           MOVE ZERO                 TO WS-LTAKEN.
+           MOVE WS-ANNUAL-LEAVE-ENTITLEMENT TO WS-LBALANCE.
+           MOVE ZERO                 TO WS-WORKINGDAYS.
+           MOVE ZERO                 TO WS-LDAYSREQ.
+           SET WS-LEAVE-APPROVED     TO TRUE.
+
+           MOVE 2                    TO CMD-CODE.
+           MOVE LEAVE-MASTER-RECORD TO DATA-IN.
+           CALL "APITP014" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE = 0
+               SET WS-STEP-FAILED TO TRUE
+           END-IF.
+
+           PERFORM 500-ADD-RESUME-STUB
+              THRU 500-EXIT.
+
+       400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 500-ADD-RESUME-STUB - SEED A BLANK RESUME-MASTER-RECORD (NEW
+      *    APITP021 CMD-CODE 2) SO COBCIO21 HAS A ROW TO FIND AND CAN
+      *    REMIND THE EMPLOYEE TO UPLOAD ONE.
+      *-----------------------------------------------------------------
+       500-ADD-RESUME-STUB.
+
+           MOVE SPACES                  TO RESUME-MASTER-RECORD.
+           MOVE ONB-EMP-ID               TO RM-EMPNO.
+
+           MOVE 2                        TO CMD-CODE.
+           MOVE RESUME-MASTER-RECORD TO DATA-IN.
+           CALL "APITP021" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE = 0
+               SET WS-STEP-FAILED TO TRUE
+           END-IF.
+
+           PERFORM 600-ADD-PHOTO-STUB
+              THRU 600-EXIT.
+
+       500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 600-ADD-PHOTO-STUB - SEED A BLANK PHOTO-MASTER-RECORD (NEW
+      *    APITP022 CMD-CODE 2), SAME IDEA AS 500-ADD-RESUME-STUB, SO
+      *    COBCIO22 CAN PROMPT FOR THE BADGE PHOTO.
+      *-----------------------------------------------------------------
+       600-ADD-PHOTO-STUB.
+
+           MOVE SPACES                TO PHOTO-MASTER-RECORD.
+           MOVE ONB-EMP-ID             TO PM-EMPNO.
+
+           MOVE 2                      TO CMD-CODE.
+           MOVE PHOTO-MASTER-RECORD TO DATA-IN.
+           CALL "APITP022" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE = 0
+               SET WS-STEP-FAILED TO TRUE
+           END-IF.
+
+           IF  WS-STEP-FAILED
+               MOVE "N"                  TO ONB-RETURN-FLAG
+               MOVE 12                   TO ONB-RESP-CODE
+               MOVE WS-RESP-MSG-SYSERR   TO ONB-RETURN-MSG
+           ELSE
+               MOVE "Y"                  TO ONB-RETURN-FLAG
+               MOVE 00                   TO ONB-RESP-CODE
+               MOVE SPACES               TO ONB-RETURN-MSG
+           END-IF.
+
+           PERFORM 700-RETURN-RESULT
+              THRU 700-EXIT.
+
+       600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 700-RETURN-RESULT - QUEUE THE ONBOARDING OUTCOME FOR AUDIT
+      *    (SAME WRITEQ TD IDIOM AS COBSV001's 500-RETURN-EMP-INFO,
+      *    JUST A DIFFERENT QUEUE NAME) AND GIVE CONTROL BACK.
+      *-----------------------------------------------------------------
+       700-RETURN-RESULT.
+
+           EXEC CICS WRITEQ TD
+                     QUEUE("NHWF")
+                     FROM(DFHCOMMAREA)
+                     LENGTH(LENGTH OF DFHCOMMAREA)
+                     RESP(RESP)
+                     END-EXEC.
+
+           EXEC CICS RETURN
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(LENGTH OF DFHCOMMAREA)
+                     END-EXEC.
+
+       700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-ERRORS - UNEXPECTED CICS CONDITION.
+      *-----------------------------------------------------------------
+       900-ERRORS.
+
+           MOVE "N"                 TO ONB-RETURN-FLAG.
+           MOVE 12                  TO ONB-RESP-CODE.
+           MOVE WS-RESP-MSG-SYSERR  TO ONB-RETURN-MSG.
+           PERFORM 700-RETURN-RESULT
+              THRU 700-EXIT.
+
+       900-EXIT.
+           EXIT.
+
+      *END PROGRAM CAST.
