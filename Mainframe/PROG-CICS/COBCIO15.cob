@@ -24,37 +24,59 @@
        01  PAYROLL-MASTER-RECORD.                                      
            10 WS-EMP-NO               PIC X(6).
            10 WS-PYEARMONTH           PIC X(6).
+           10 WS-PYEARMONTH-R REDEFINES WS-PYEARMONTH.
+               15 WS-PYM-YYYY          PIC 9(4).
+               15 WS-PYM-MM            PIC 9(2).
            10 WS-SALARYPAID           PIC S9(7)V9(2) USAGE COMP-3.
-           10 WS-BONUSPAID            PIC S9(7)V9(2) USAGE COMP-3. 
-           10 WS-COMMPAID             PIC S9(7)V9(2) USAGE COMP-3.            
+           10 WS-BONUSPAID            PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-COMMPAID             PIC S9(7)V9(2) USAGE COMP-3.
            10 WS-LOP                  PIC S9(4) USAGE COMP.
-         
-       01  SWITCHES.                                                    
-           03  ERROR-SWITCH                PIC X VALUE SPACE.           
-               88  ERRORS                        VALUE "Y".             
-                                                                        
-       01  SWITCH-OFF                      PIC X VALUE "N".             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
 
+      *    ** accumulated by 470-COMPUTE-YTD-SUMMARY across every
+      *    ** WS-PYEARMONTH APITP015 returns for this EMP-NO in the
+      *    ** currently keyed year, instead of adding up twelve
+      *    ** separate screen lookups by hand
+       01  WS-YTD-SALARYPAID          PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-YTD-BONUSPAID           PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-YTD-COMMPAID            PIC S9(7)V9(2) USAGE COMP-3.
+
+      *    ** last 12 months of PAYROLL-MASTER-RECORD for the current
+      *    ** EMP-NO (same APITP015 CMD-CODE 2 cursor the YTD rollup
+      *    ** added), paged PF7/PF8 like COBCIOP4's ACT-HISTORY-TABLE
+       01  PAY-HISTORY-TABLE.
+           03  PAY-HISTORY-ROW OCCURS 12 TIMES
+                               INDEXED BY PAY-HISTORY-IDX.
+               05  PH-YEARMONTH          PIC X(6).
+               05  PH-SALARYPAID         PIC S9(7)V9(2) USAGE COMP-3.
+               05  PH-BONUSPAID          PIC S9(7)V9(2) USAGE COMP-3.
+               05  PH-COMMPAID           PIC S9(7)V9(2) USAGE COMP-3.
+               05  PH-LOP                PIC S9(4) USAGE COMP.
+       01  WS-PAY-HISTORY-COUNT          PIC S9(4) COMP VALUE +0.
+       01  WS-PAY-HISTORY-PTR            PIC S9(4) COMP VALUE +0.
+
+      *    ** loaded by 480-READ-LOP-DETAIL so HR can see which
+      *    ** specific dates/leave codes drove WS-LOP instead of just
+      *    ** the total days
+       01  LOP-DETAIL-TABLE.
+           03  LOP-DETAIL-ROW OCCURS 5 TIMES INDEXED BY LOP-IDX.
+               05  WS-LOP-DATE             PIC 9(6).
+               05  WS-LOP-CODE             PIC X(4).
+               05  WS-LOP-DAYS             PIC S9(4) USAGE COMP.
+
+       01  SWITCHES.
+           03  ERROR-SWITCH                PIC X VALUE SPACE.
+               88  ERRORS                        VALUE "Y".
+
+       01  SWITCH-OFF                      PIC X VALUE "N".
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO15".
+           03  MSGL-CODE                   PIC 99.
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
        
        01  WORK-MSG-CODE          PIC 99.
@@ -74,12 +96,28 @@
                                                                                                                                                
        01  PSQLCODE                        PIC S9(9) COMP.              
        01  PSQLSTATE                       PIC X(5).                    
-       01  PSQLERRMC.                                                   
-           49  PSQLERRMC-LEN               PIC S9(4) COMP.              
-           49  PSQLERRMC-TEXT              PIC X(250).                  
+       01  PSQLERRMC.
+           49  PSQLERRMC-LEN               PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT              PIC X(250).
 
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
 
-           COPY DFHBMSCA.                                               
+      *    ** built up line by line in 460-PRINT-PAY-STATEMENT and
+      *    ** routed to the print queue, same WRITEQ TD pattern
+      *    ** COBSV001/COBCIO10/COBCIOP7 already use for downstream
+      *    ** exports
+       01  WS-PRINT-LINE                   PIC X(80).
+       01  WS-SALARYPAID-DISPLAY           PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-BONUSPAID-DISPLAY            PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-COMMPAID-DISPLAY             PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-LOP-DISPLAY                  PIC ZZZ9-.
+       01  WS-NETPAID                      PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-NETPAID-DISPLAY              PIC ZZZ,ZZZ,ZZ9.99-.
+
+           COPY DFHBMSCA.                                             
                                                                         
            COPY DFHAID.  
            
@@ -150,16 +188,51 @@
            END-IF.                                                      
                                                                         
            PERFORM 400-READ-EMP-PAY-DETAILS
-                                                                        
-           MOVE DFHBMFSE        TO  PAYMEMPA                               
-                                    PAYMYRMMA                               
-                                    PAYMSALA.                              
+
+           PERFORM 480-READ-LOP-DETAIL
+
+      *    **  employee asking HR for a paper paystub instead of the
+      *    **  numbers being read off this screen to them over the
+      *    **  phone
+           IF  EIBAID = DFHPF9 THEN
+               PERFORM 460-PRINT-PAY-STATEMENT
+           END-IF.
+
+      *    **  year-end tax prep/comp review asking for a YTD rollup
+      *    **  instead of twelve separate screen lookups added up by
+      *    **  hand
+           IF  EIBAID = DFHPF11 THEN
+               PERFORM 470-COMPUTE-YTD-SUMMARY
+           END-IF.
+
+      *    **  spotting a missed bonus or a pay gap without twelve
+      *    **  separate single-month round trips
+           IF  EIBAID = DFHPF12 THEN
+               PERFORM 490-READ-PAY-HISTORY
+           END-IF.
+
+           IF  EIBAID = DFHPF7 OR EIBAID = DFHPF8 THEN
+               PERFORM 455-SCROLL-PAY-HISTORY
+           END-IF.
+
+           MOVE DFHBMFSE        TO  PAYMEMPA
+                                    PAYMYRMMA
+                                    PAYMSALA.
                                                                         
       *-----------------------------------------------------------------
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA
       *-----------------------------------------------------------------                                                                  
        300-SEND-PAYMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO PAYMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO DATA-IN.
+           CALL "APITPMSG" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE NOT = 0
+               MOVE DATA-OUT(1:30)     TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES             TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO PAYMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("PAYMAP")
@@ -179,7 +252,7 @@
       
            MOVE 1 TO CMD-CODE.
            MOVE PAYROLL-MASTER-RECORD TO DATA-IN.
-           CALL "APITP016" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           CALL "APITP015" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
            IF RESP-CODE <> 0 
                MOVE DATA-OUT TO PAYROLL-MASTER-RECORD
            ELSE
@@ -211,9 +284,243 @@
            ELSE                                                         
                MOVE WS-SALARYPAID        TO PAYMSALO                  
                MOVE 8                    TO WORK-MSG-CODE               
-           END-IF.                                                      
-      
-       900-ERRORS.                                                      
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA FORMATS A PRINTABLE PAY STATEMENT FOR THE CURRENTLY
+      * DISPLAYED EMP-NO/PYEARMONTH FROM PAYROLL-MASTER-RECORD AND
+      * ROUTES IT TO THE PRINT QUEUE INSTEAD OF LEAVING THE FIGURES ON
+      * THE 3270 SCREEN ONLY.
+      *-----------------------------------------------------------------
+       460-PRINT-PAY-STATEMENT.
+
+      *    ** WS-LOP is a day-count (no V9(2)), not a dollar figure -
+      *    ** PAYROLL-MASTER-RECORD carries no per-day rate to convert
+      *    ** it with, so it stays informational-only on the statement
+      *    ** below rather than being subtracted here as if it were
+      *    ** already a currency amount
+           COMPUTE WS-NETPAID = WS-SALARYPAID + WS-BONUSPAID
+                               + WS-COMMPAID.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "PAY STATEMENT FOR EMPLOYEE " WS-EMP-NO
+                  "  PERIOD " WS-PYEARMONTH
+                  DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           PERFORM 465-WRITE-PRINT-LINE.
+
+           MOVE WS-SALARYPAID TO WS-SALARYPAID-DISPLAY.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  SALARY PAID .......... " WS-SALARYPAID-DISPLAY
+                  DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           PERFORM 465-WRITE-PRINT-LINE.
+
+           MOVE WS-BONUSPAID TO WS-BONUSPAID-DISPLAY.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  BONUS PAID ........... " WS-BONUSPAID-DISPLAY
+                  DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           PERFORM 465-WRITE-PRINT-LINE.
+
+           MOVE WS-COMMPAID TO WS-COMMPAID-DISPLAY.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  COMMISSION PAID ...... " WS-COMMPAID-DISPLAY
+                  DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           PERFORM 465-WRITE-PRINT-LINE.
+
+           MOVE WS-LOP TO WS-LOP-DISPLAY.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  LOSS OF PAY (DAYS) ... " WS-LOP-DISPLAY
+                  DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           PERFORM 465-WRITE-PRINT-LINE.
+
+           MOVE WS-NETPAID TO WS-NETPAID-DISPLAY.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  NET PAID ............. " WS-NETPAID-DISPLAY
+                  DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           PERFORM 465-WRITE-PRINT-LINE.
+
+           MOVE 15 TO WORK-MSG-CODE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA WRITES ONE LINE OF THE PAY STATEMENT TO THE PRINT
+      * QUEUE.
+      *-----------------------------------------------------------------
+       465-WRITE-PRINT-LINE.
+
+           EXEC CICS
+               WRITEQ TD
+               QUEUE("PAYS")
+               FROM(WS-PRINT-LINE)
+               LENGTH(80)
+               RESP(RESPONSE)
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * THIS PARA WALKS EVERY WS-PYEARMONTH APITP015 HAS FOR THE
+      * DISPLAYED EMP-NO (CMD-CODE 2 IS A NEW CURSOR SCOPED BY EMP-NO
+      * ONLY, ACROSS ALL MONTHS/YEARS - SAME ZERO-RESP-CODE-MEANS-
+      * EXHAUSTED IDIOM COBCIOP4's HISTORY CURSOR USES) AND SUMS
+      * SALARY/BONUS/COMMISSION FOR THE YEAR ALREADY KEYED IN ON THE
+      * SCREEN.
+      *-----------------------------------------------------------------
+       470-COMPUTE-YTD-SUMMARY.
+
+           MOVE ZERO TO WS-YTD-SALARYPAID
+                        WS-YTD-BONUSPAID
+                        WS-YTD-COMMPAID.
+
+           MOVE 2 TO CMD-CODE.
+           MOVE PAYMYRMMI TO WS-PYEARMONTH.
+           MOVE PAYMEMPI  TO WS-EMP-NO.
+
+      *    **  this cursor's own exit test, not the carried-over
+      *    **  RESP-CODE of whatever APITP015/APITP014 call last ran
+           MOVE 1 TO RESP-CODE.
+           PERFORM UNTIL RESP-CODE = ZERO
+               MOVE PAYROLL-MASTER-RECORD TO DATA-IN
+               CALL "APITP015" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE <> 0
+                   MOVE DATA-OUT TO PAYROLL-MASTER-RECORD
+                   IF  WS-PYM-YYYY = PAYMYRMMI (1:4) THEN
+                       ADD WS-SALARYPAID TO WS-YTD-SALARYPAID
+                       ADD WS-BONUSPAID  TO WS-YTD-BONUSPAID
+                       ADD WS-COMMPAID   TO WS-YTD-COMMPAID
+                   END-IF
+                   MOVE PAYMEMPI TO WS-EMP-NO
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-YTD-SALARYPAID TO PAYMYTDSALO.
+           MOVE WS-YTD-BONUSPAID  TO PAYMYTDBONO.
+           MOVE WS-YTD-COMMPAID   TO PAYMYTDCOMO.
+           MOVE 16 TO WORK-MSG-CODE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA LOADS THE INDIVIDUAL DATES/LEAVE CODES BEHIND
+      * WS-LOP (CMD-CODE 3 IS A NEW CURSOR SCOPED BY EMP-NO AND
+      * PYEARMONTH, SAME ZERO-RESP-CODE-MEANS-EXHAUSTED IDIOM AS THE
+      * OTHER APITP015/APITP014 CURSORS ABOVE) SO HR CAN EXPLAIN THE
+      * SPECIFIC DAYS BEHIND A LOP DEDUCTION INSTEAD OF JUST THE
+      * TOTAL.
+      *-----------------------------------------------------------------
+       480-READ-LOP-DETAIL.
+
+           MOVE SPACES TO LOP-DETAIL-TABLE.
+
+           IF  WS-LOP NOT = ZERO THEN
+               MOVE 3 TO CMD-CODE
+               MOVE PAYMYRMMI TO WS-PYEARMONTH
+               MOVE PAYMEMPI  TO WS-EMP-NO
+               SET LOP-IDX TO 1
+
+      *        **  this cursor's own exit test, not the carried-over
+      *        **  RESP-CODE of whatever APITP015/APITP014 call last ran
+               MOVE 1 TO RESP-CODE
+               PERFORM UNTIL RESP-CODE = ZERO OR LOP-IDX > 5
+                   MOVE PAYROLL-MASTER-RECORD TO DATA-IN
+                   CALL "APITP015" USING CMD-CODE RESP-CODE
+                                         DATA-IN DATA-OUT
+                   IF RESP-CODE <> 0
+                       MOVE DATA-OUT TO LOP-DETAIL-ROW(LOP-IDX)
+                       SET LOP-IDX UP BY 1
+                       MOVE PAYMYRMMI TO WS-PYEARMONTH
+                       MOVE PAYMEMPI  TO WS-EMP-NO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           MOVE WS-LOP-DATE(1) TO LOPDATE1O.
+           MOVE WS-LOP-CODE(1) TO LOPCODE1O.
+           MOVE WS-LOP-DAYS(1) TO LOPDAYS1O.
+           MOVE WS-LOP-DATE(2) TO LOPDATE2O.
+           MOVE WS-LOP-CODE(2) TO LOPCODE2O.
+           MOVE WS-LOP-DAYS(2) TO LOPDAYS2O.
+           MOVE WS-LOP-DATE(3) TO LOPDATE3O.
+           MOVE WS-LOP-CODE(3) TO LOPCODE3O.
+           MOVE WS-LOP-DAYS(3) TO LOPDAYS3O.
+           MOVE WS-LOP-DATE(4) TO LOPDATE4O.
+           MOVE WS-LOP-CODE(4) TO LOPCODE4O.
+           MOVE WS-LOP-DAYS(4) TO LOPDAYS4O.
+           MOVE WS-LOP-DATE(5) TO LOPDATE5O.
+           MOVE WS-LOP-CODE(5) TO LOPCODE5O.
+           MOVE WS-LOP-DAYS(5) TO LOPDAYS5O.
+
+      *-----------------------------------------------------------------
+      * THIS PARA LOADS THE LAST 12 MONTHS OF PAYROLL-MASTER-RECORD ON
+      * FILE FOR THE CURRENT EMP-NO (SAME APITP015 CMD-CODE 2 CURSOR
+      * THE YTD ROLLUP USES) SO THEY CAN BE PAGED THROUGH ON ONE
+      * SCREEN INSTEAD OF TWELVE SEPARATE SINGLE-MONTH LOOKUPS.
+      *-----------------------------------------------------------------
+       490-READ-PAY-HISTORY.
+
+           MOVE PAYMEMPI  TO  WS-EMP-NO.
+           MOVE SPACES    TO  PAY-HISTORY-TABLE.
+           MOVE 0         TO  WS-PAY-HISTORY-COUNT.
+           MOVE 2         TO  CMD-CODE.
+
+           PERFORM UNTIL WS-PAY-HISTORY-COUNT NOT < 12
+               MOVE PAYROLL-MASTER-RECORD TO DATA-IN
+               CALL "APITP015" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   EXIT PERFORM
+               END-IF
+               MOVE DATA-OUT           TO  PAYROLL-MASTER-RECORD
+               ADD 1                   TO  WS-PAY-HISTORY-COUNT
+               MOVE WS-PYEARMONTH  TO  PH-YEARMONTH(WS-PAY-HISTORY-COUNT)
+               MOVE WS-SALARYPAID  TO  PH-SALARYPAID(WS-PAY-HISTORY-COUNT)
+               MOVE WS-BONUSPAID   TO  PH-BONUSPAID(WS-PAY-HISTORY-COUNT)
+               MOVE WS-COMMPAID    TO  PH-COMMPAID(WS-PAY-HISTORY-COUNT)
+               MOVE WS-LOP         TO  PH-LOP(WS-PAY-HISTORY-COUNT)
+               MOVE PAYMEMPI       TO  WS-EMP-NO
+           END-PERFORM.
+
+           MOVE 1 TO WS-PAY-HISTORY-PTR.
+           IF  WS-PAY-HISTORY-COUNT > 0 THEN
+               PERFORM 495-SHOW-PAY-HISTORY-ROW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA MOVES THE HISTORY ROW AT WS-PAY-HISTORY-PTR ONTO THE
+      * SCREEN.
+      *-----------------------------------------------------------------
+       495-SHOW-PAY-HISTORY-ROW.
+
+           MOVE PH-YEARMONTH(WS-PAY-HISTORY-PTR)
+                                          TO PAYMHISTYRMMO.
+           MOVE PH-SALARYPAID(WS-PAY-HISTORY-PTR)
+                                          TO PAYMHISTSALO.
+           MOVE PH-BONUSPAID(WS-PAY-HISTORY-PTR)
+                                          TO PAYMHISTBONO.
+           MOVE PH-COMMPAID(WS-PAY-HISTORY-PTR)
+                                          TO PAYMHISTCOMO.
+           MOVE PH-LOP(WS-PAY-HISTORY-PTR)
+                                          TO PAYMHISTLOPO.
+
+           MOVE 17 TO WORK-MSG-CODE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA LETS THE USER PAGE (PF7 BACK / PF8 FORWARD) THROUGH
+      * THE EMPLOYEE'S PAY HISTORY.
+      *-----------------------------------------------------------------
+       455-SCROLL-PAY-HISTORY.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF8
+                   IF  WS-PAY-HISTORY-PTR < WS-PAY-HISTORY-COUNT THEN
+                       ADD 1 TO WS-PAY-HISTORY-PTR
+                       PERFORM 495-SHOW-PAY-HISTORY-ROW
+                   ELSE
+                       MOVE 17    TO WORK-MSG-CODE
+                   END-IF
+               WHEN EIBAID = DFHPF7
+                   IF  WS-PAY-HISTORY-PTR > 1 THEN
+                       SUBTRACT 1 FROM WS-PAY-HISTORY-PTR
+                       PERFORM 495-SHOW-PAY-HISTORY-ROW
+                   ELSE
+                       MOVE 17    TO WORK-MSG-CODE
+                   END-IF
+           END-EVALUATE.
+
+       900-ERRORS.
                                                                         
            MOVE "TRANSACTION ABNORMALLY TERMINATED" TO PAYMMSGO.       
            GO TO 999-EXIT.                                              
