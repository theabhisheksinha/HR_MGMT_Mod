@@ -26,21 +26,102 @@
                                                                         
        01 DFHCOMMAREA.
            03 RETURN-FLAG                   PIC X(1).
-           03 FILLER-1                      PIC X(72)
+      *    ** unchanged 72-byte shape - EMPLOYEE-RECORD below lives in
+      *    ** this span, so it has to stay untouched by the new coded
+      *    ** fields or a successful lookup's own data would get
+      *    ** stepped on before the WRITEQ - the single-record
+      *    ** contract's existing bulk-lookup companion relies on that
+           03 FILLER-1                      PIC X(72).
+      *    ** coded response, appended past the original 73-byte
+      *    ** single-record shape so it doesn't overlay EMPLOYEE-RECORD
+      *    ** - in place of the old "retry-or-fail on any non-Y"
+      *    ** contract the external J2EE caller can now tell NOT-FOUND
+      *    ** from INVALID-INPUT from a genuine SYSTEM-ERROR
+           03 RESP-CODE                     PIC 9(2).
+               88 RESP-SUCCESS                  VALUE 00.
+               88 RESP-NOT-FOUND                VALUE 04.
+               88 RESP-INVALID-INPUT             VALUE 08.
+               88 RESP-SYSTEM-ERROR              VALUE 12.
+           03 RETURN-MSG                    PIC X(70).
+      *    ** room for the bulk lookup COMMAREA below - a single-EMP-ID
+      *    ** caller only ever fills/reads the first 145 bytes above,
+      *    ** so this doesn't disturb the existing interface
+           03 FILLER-BULK                   PIC X(2711)
        01 EMPLOYEE-INFO REDEFINES DFHCOMMAREA.
            03 FILLER-2                      PIC X(1).
-           03 EMPLOYEE-RECORD.                                             
-             05 EMP-ID                      PIC X(6).                    
-             05 EMP-DEPT-CODE               PIC X(3).                    
-             05 EMP-NAME                    PIC X(30).                   
-             05 EMP-JOB                     PIC X(8).                    
-             05 EMP-BIRTHDATE               PIC X(8).                    
+           03 EMPLOYEE-RECORD.
+             05 EMP-ID                      PIC X(6).
+             05 EMP-DEPT-CODE               PIC X(3).
+             05 EMP-NAME                    PIC X(30).
+             05 EMP-JOB                     PIC X(8).
+             05 EMP-BIRTHDATE               PIC X(8).
            03 CURRENT-DATETIME.
              05 DATE-AREA                   PIC X(8).
              05 FILLER-3                    PIC X(1) VALUE ":".
              05 TIME-AREA                   PIC X(8).
 
-       01  ADD-REC-FLAG                    PIC X VALUE SPACES.          
+      *    ** the J2EE nightly directory sync was doing one CICS call
+      *    ** per employee - a caller that sends a COMMAREA longer
+      *    ** than the single-record shape's 73 bytes (EIBCALEN > 73)
+      *    ** gets dispatched here instead, so up to BULK-EMP-COUNT
+      *    ** employees come back in one response
+       01 BULK-EMPLOYEE-INFO REDEFINES DFHCOMMAREA.
+           03 BULK-RETURN-FLAG              PIC X(1).
+      *    ** overall resp for the batch - SUCCESS unless at least one
+      *    ** entry came back NOT-FOUND/INVALID-INPUT, same coded
+      *    ** values as RESP-CODE above
+           03 BULK-RESP-CODE                PIC 9(2).
+               88 BULK-RESP-SUCCESS             VALUE 00.
+               88 BULK-RESP-NOT-FOUND           VALUE 04.
+               88 BULK-RESP-INVALID-INPUT        VALUE 08.
+               88 BULK-RESP-SYSTEM-ERROR         VALUE 12.
+           03 BULK-EMP-COUNT                PIC 9(3).
+           03 BULK-EMP-ENTRY OCCURS 50 TIMES.
+             05 BULK-EMP-ID                 PIC X(6).
+             05 BULK-EMP-RESP-CODE          PIC 9(2).
+             05 BULK-EMP-DEPT-CODE          PIC X(3).
+             05 BULK-EMP-NAME               PIC X(30).
+             05 BULK-EMP-JOB                PIC X(8).
+             05 BULK-EMP-BIRTHDATE          PIC X(8).
+
+      *    ** scratch area for one COBEMPDP call at a time while
+      *    ** walking BULK-EMP-ENTRY, kept separate from EMPLOYEE-INFO
+      *    ** so filling it in doesn't overlay bytes of the bulk
+      *    ** buffer that are still being walked
+       01  WS-EMPLOYEE-RECORD.
+           03 WS-EMP-ID                     PIC X(6).
+           03 WS-EMP-DEPT-CODE              PIC X(3).
+           03 WS-EMP-NAME                   PIC X(30).
+           03 WS-EMP-JOB                    PIC X(8).
+           03 WS-EMP-BIRTHDATE              PIC X(8).
+
+       01  WS-BULK-INDEX                    PIC S9(4) COMP.
+
+       01  WS-BULK-WORST-RESP               PIC 9(2).
+
+      *    ** RESP code for the WRITEQ TD calls below, same convention
+      *    ** as COBCIO23
+       01  RESP                             PIC S9(4) COMP.
+
+      *    ** ABSTIME for 300-GET-CURRENT-DATETIME's ASKTIME/
+      *    ** FORMATTIME pair, same convention as COBCIO23
+       01  ABSTIME                          PIC S9(15) COMP-3.
+
+       01  ADD-REC-FLAG                    PIC X VALUE SPACES.
+
+      *    ** message text behind each coded RESP-CODE, same idea as
+      *    ** the MESSAGE-TABLE the online screens carry, just sized
+      *    ** for the few responses this interface can give an
+      *    ** external caller
+       01  WS-RESP-MSG-NOTFOUND.
+           03  FILLER  PIC X(70) VALUE
+               "N-EMPLOYEE RECORD NOT FOUND".
+       01  WS-RESP-MSG-INVALID.
+           03  FILLER  PIC X(70) VALUE
+               "I-EMPLOYEE ID INVALID - MUST BE NUMERIC AND PRESENT".
+       01  WS-RESP-MSG-SYSERR.
+           03  FILLER  PIC X(70) VALUE
+               "S-TRANSACTION ABNORMALLY TERMINATED".
 
            EJECT                                                        
       *-----------------------------------------------------------------                                                                  
@@ -52,12 +133,27 @@
       *    the instructions below handle cics error conditions.     
       *-----------------------------------------------------------------                                                                  
                                                                         
-           EXEC CICS IGNORE CONDITION LENGERR END-EXEC.                 
-           EXEC CICS HANDLE CONDITION ERROR(900-ERRORS) END-EXEC.       
-           PERFORM 300-GET-CURRENT-DATETIME 
-              THRU 300-EXIT.
-           PERFORM 400-READ-EMP-RECORD 
-              THRU 400-EXIT.
+           EXEC CICS IGNORE CONDITION LENGERR END-EXEC.
+           EXEC CICS HANDLE CONDITION ERROR(900-ERRORS) END-EXEC.
+
+      *    ** a caller sending more than the single-record shape's 73
+      *    ** bytes is a bulk lookup request
+           IF  EIBCALEN > 73
+               PERFORM 600-READ-BULK-EMP-RECORDS
+                  THRU 600-EXIT
+           ELSE
+      *        ** CURRENT-DATETIME only exists under the single-record
+      *        ** EMPLOYEE-INFO view of the COMMAREA - run this before
+      *        ** the bulk dispatch and its DATE-AREA/TIME-AREA write
+      *        ** would land on BULK-EMP-BIRTHDATE(1)/BULK-EMP-ID(2)/
+      *        ** BULK-EMP-RESP-CODE(2)/BULK-EMP-DEPT-CODE(2) instead,
+      *        ** clobbering entry 2's input before 600-READ-BULK-
+      *        ** EMP-RECORDS ever reads it
+               PERFORM 300-GET-CURRENT-DATETIME
+                  THRU 300-EXIT
+               PERFORM 400-READ-EMP-RECORD
+                  THRU 400-EXIT
+           END-IF.
                                                                         
       *-----------------------------------------------------------------                                                                  
       * THIS PARA GETS CURRENT DATE TIME FROM CICS ENVIRONMENT                                                                    
@@ -83,11 +179,33 @@
       *-----------------------------------------------------------------                                                                  
       * THIS PARA MAKES A CALL TO COBOL PROGRAM TO GET EMPLOYEE RECORDS.                                                                    
       *-----------------------------------------------------------------                                                                  
-       400-READ-EMP-RECORD.                                             
-           MOVE "N"        TO ADD-REC-FLAG                              
-           CALL "COBEMPDP" USING EMPLOYEE-RECORD.                       
-           MOVE "Y"        TO RETURN-FLAG.
-           PERFORM 500-RETURN-EMP-INFO 
+       400-READ-EMP-RECORD.
+           MOVE "N"        TO ADD-REC-FLAG
+      *    ** malformed EMP-ID from the external side gets rejected
+      *    ** cleanly here instead of being handed to COBEMPDP as-is
+           IF  EMP-ID = SPACES
+           OR  EMP-ID IS NOT NUMERIC
+               MOVE "N"                TO RETURN-FLAG
+               MOVE 08                 TO RESP-CODE
+               MOVE WS-RESP-MSG-INVALID TO RETURN-MSG
+           ELSE
+               CALL "COBEMPDP" USING EMPLOYEE-RECORD
+      *        ** no documented status comes back from COBEMPDP - a
+      *        ** blank EMP-NAME after the call is this shop's existing
+      *        ** convention for "lookup found nothing" (same idea as
+      *        ** the blank-DEPT-DESCRIPTION check COBCIOP4 added for
+      *        ** its own master-file lookup)
+               IF EMP-NAME = SPACES
+                   MOVE "N"                 TO RETURN-FLAG
+                   MOVE 04                  TO RESP-CODE
+                   MOVE WS-RESP-MSG-NOTFOUND TO RETURN-MSG
+               ELSE
+                   MOVE "Y"        TO RETURN-FLAG
+                   MOVE 00         TO RESP-CODE
+                   MOVE SPACES     TO RETURN-MSG
+               END-IF
+           END-IF.
+           PERFORM 500-RETURN-EMP-INFO
               THRU 500-EXIT.
       *-----------------------------------------------------------------                                                                  
       * EXIT PARA.                                                                                                                          
@@ -103,28 +221,125 @@
            EXEC CICS WRITEQ TD
                      QUEUE("CSMT")
                      FROM(DFHCOMMAREA)
-                     LENGTH(73)
+                     LENGTH(145)
                      RESP(RESP)
                      END-EXEC.
 
            EXEC CICS RETURN
                      END-EXEC.
 
-      *-----------------------------------------------------------------                                                                  
-      * EXIT PARA.                                                                                                                          
-      *-----------------------------------------------------------------                                                                  
+      *-----------------------------------------------------------------
+      * EXIT PARA.
+      *-----------------------------------------------------------------
        500-EXIT.
            EXIT.
-           
-      *-----------------------------------------------------------------                                                                  
-      * PARA FOR UNEXPECTED ERRORS.                                                                                                         
+
+      *-----------------------------------------------------------------
+      * THIS PARA WALKS THE BULK-EMP-ID LIST IN THE INCOMING COMMAREA,
+      * CALLING COBEMPDP FOR EACH ONE, AND RETURNS ALL THE MATCHING
+      * EMPLOYEE-RECORDS IN ONE RESPONSE INSTEAD OF ONE CICS CALL PER
+      * EMPLOYEE.
+      *-----------------------------------------------------------------
+       600-READ-BULK-EMP-RECORDS.
+           MOVE "N"        TO ADD-REC-FLAG.
+           MOVE 00         TO WS-BULK-WORST-RESP.
+
+      *    ** a count past the table's 50 OCCURS would index
+      *    ** BULK-EMP-ENTRY out of bounds below - reject the whole
+      *    ** batch the same coded way an invalid individual EMP-ID
+      *    ** is rejected, instead of walking off the end of the table
+           IF  BULK-EMP-COUNT > 50
+               MOVE "Y" TO BULK-RETURN-FLAG
+               MOVE 08  TO BULK-RESP-CODE
+           ELSE
+               PERFORM VARYING WS-BULK-INDEX FROM 1 BY 1
+                         UNTIL WS-BULK-INDEX > BULK-EMP-COUNT
+      *            ** same per-entry EMP-ID validation as the
+      *            ** single-record path - an invalid ID in the batch
+      *            ** is rejected on its own entry instead of being
+      *            ** handed to COBEMPDP
+                   IF  BULK-EMP-ID(WS-BULK-INDEX) = SPACES
+                   OR  BULK-EMP-ID(WS-BULK-INDEX) IS NOT NUMERIC
+                       MOVE 08 TO BULK-EMP-RESP-CODE(WS-BULK-INDEX)
+                       MOVE SPACES TO BULK-EMP-DEPT-CODE(WS-BULK-INDEX)
+                                      BULK-EMP-NAME(WS-BULK-INDEX)
+                                      BULK-EMP-JOB(WS-BULK-INDEX)
+                                      BULK-EMP-BIRTHDATE(WS-BULK-INDEX)
+                   ELSE
+                       MOVE BULK-EMP-ID(WS-BULK-INDEX) TO WS-EMP-ID
+                       CALL "COBEMPDP" USING WS-EMPLOYEE-RECORD
+                       MOVE WS-EMP-DEPT-CODE
+                                    TO BULK-EMP-DEPT-CODE(WS-BULK-INDEX)
+                       MOVE WS-EMP-NAME TO BULK-EMP-NAME(WS-BULK-INDEX)
+                       MOVE WS-EMP-JOB  TO BULK-EMP-JOB(WS-BULK-INDEX)
+                       MOVE WS-EMP-BIRTHDATE
+                                    TO BULK-EMP-BIRTHDATE(WS-BULK-INDEX)
+                       IF WS-EMP-NAME = SPACES
+                           MOVE 04 TO BULK-EMP-RESP-CODE(WS-BULK-INDEX)
+                       ELSE
+                           MOVE 00 TO BULK-EMP-RESP-CODE(WS-BULK-INDEX)
+                       END-IF
+                   END-IF
+                   IF BULK-EMP-RESP-CODE(WS-BULK-INDEX)
+                                               > WS-BULK-WORST-RESP
+                       MOVE BULK-EMP-RESP-CODE(WS-BULK-INDEX)
+                                    TO WS-BULK-WORST-RESP
+                   END-IF
+               END-PERFORM
+               MOVE "Y"                TO BULK-RETURN-FLAG
+               MOVE WS-BULK-WORST-RESP TO BULK-RESP-CODE
+           END-IF.
+           PERFORM 610-RETURN-BULK-EMP-INFO
+              THRU 610-EXIT.
+      *-----------------------------------------------------------------
+      * EXIT PARA.
+      *-----------------------------------------------------------------
+       600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * THIS PARA POPULATES THE QUEUE WITH THE BULK RETURN DATA - SAME
+      * IDEA AS 500-RETURN-EMP-INFO BUT SIZED FOR THE WHOLE
+      * BULK-EMPLOYEE-INFO BUFFER RATHER THAN ONE RECORD.
+      *-----------------------------------------------------------------
+       610-RETURN-BULK-EMP-INFO.
+
+           EXEC CICS WRITEQ TD
+                     QUEUE("CSMT")
+                     FROM(DFHCOMMAREA)
+                     LENGTH(2856)
+                     RESP(RESP)
+                     END-EXEC.
+
+           EXEC CICS RETURN
+                     END-EXEC.
+
+      *-----------------------------------------------------------------
+      * EXIT PARA.
+      *-----------------------------------------------------------------
+       610-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PARA FOR UNEXPECTED ERRORS.
       *-----------------------------------------------------------------                                                                  
-       900-ERRORS.                                                      
-           MOVE "N"        TO RETURN-FLAG.
-           MOVE "TRANSACTION ABNORMALLY TERMINATED" 
-                           TO DFHCOMMAREA.       
-           PERFORM 500-RETURN-EMP-INFO 
-              THRU 500-EXIT.                             
+       900-ERRORS.
+      *    ** coded SYSTEM-ERROR response instead of overlaying the
+      *    ** whole COMMAREA with free text (which used to stomp right
+      *    ** back over the RETURN-FLAG this same paragraph had just
+      *    ** set)
+           IF EIBCALEN > 73
+               MOVE "N"                 TO BULK-RETURN-FLAG
+               MOVE 12                  TO BULK-RESP-CODE
+               PERFORM 610-RETURN-BULK-EMP-INFO
+                  THRU 610-EXIT
+           ELSE
+               MOVE "N"                 TO RETURN-FLAG
+               MOVE 12                  TO RESP-CODE
+               MOVE WS-RESP-MSG-SYSERR  TO RETURN-MSG
+               PERFORM 500-RETURN-EMP-INFO
+                  THRU 500-EXIT
+           END-IF.
       *-----------------------------------------------------------------                                                                  
       * EXIT PARA.                                                                                                                          
       *-----------------------------------------------------------------                                                                  
@@ -132,4 +347,4 @@
            EXIT.
                                                                         
                                                                         
-      *END PROGRAM CAST.                                                
\ No newline at end of file
+      *END PROGRAM CAST.                                                
