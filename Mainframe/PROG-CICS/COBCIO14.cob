@@ -21,40 +21,55 @@
                                                                         
        WORKING-STORAGE SECTION.                                         
                                                                         
-       01  LEAVE-MASTER-RECORD.                                      
+       01  LEAVE-MASTER-RECORD.
            10 WS-EMP-NO               PIC X(6).
            10 WS-LYEARMONTH           PIC X(6).
+           10 WS-LYEARMONTH-R REDEFINES WS-LYEARMONTH.
+               15 WS-LYM-YYYY         PIC 9(4).
+               15 WS-LYM-MM           PIC 9(2).
            10 WS-LAVAILABLE           PIC S9(4) USAGE COMP.
-           10 WS-LTAKEN               PIC S9(4) USAGE COMP. 
-           10 WS-LBALANCE             PIC S9(4) USAGE COMP.            
+           10 WS-LTAKEN               PIC S9(4) USAGE COMP.
+           10 WS-LBALANCE             PIC S9(4) USAGE COMP.
            10 WS-WORKINGDAYS          PIC S9(4) USAGE COMP.
-         
+           10 WS-LDAYSREQ             PIC S9(4) USAGE COMP.
+           10 WS-LSTATUS              PIC X VALUE "P".
+               88  WS-LEAVE-PENDING          VALUE "P".
+               88  WS-LEAVE-APPROVED         VALUE "A".
+               88  WS-LEAVE-REJECTED         VALUE "R".
+
+      *    ** only the fields 700-PROJECT-LEAVE-BALANCE needs
+       01  EMPLOYEE-MASTER-RECORD.
+           03  EMP-ID                      PIC X(6).
+      *        ** format (yyddd)
+           03  EMP-DATE-JOINED             PIC 9(5).
+           03  FILLER                      PIC X(30).
+
+       01  WS-PROJ-YEARMONTH.
+           03  WS-PROJ-YM-YYYY             PIC 9(4).
+           03  WS-PROJ-YM-MM               PIC 9(2).
+       01  WS-JOIN-YEARMONTH.
+           03  WS-JOIN-YM-YYYY             PIC 9(4).
+           03  WS-JOIN-YM-MM               PIC 9(2).
+       01  WS-JOIN-YM-YY2                  PIC 99.
+       01  WS-JOIN-YM-COMBINED             PIC S9(6) COMP.
+       01  WS-PROJ-YM-COMBINED             PIC S9(6) COMP.
+       01  WS-PROJ-MONTHS-FWD              PIC S9(4) COMP.
+       01  WS-PROJ-BALANCE                 PIC S9(4) COMP.
+
        01  SWITCHES.                                                    
            03  ERROR-SWITCH                PIC X VALUE SPACE.           
                88  ERRORS                        VALUE "Y".             
                                                                         
        01  SWITCH-OFF                      PIC X VALUE "N".             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
-
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO14".
+           03  MSGL-CODE                   PIC 99.
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
        
        01  WORK-MSG-CODE          PIC 99.
@@ -72,14 +87,25 @@
        01  DFHRESP OCCURS 10               PIC S9(8) COMP VALUE +0.
        01  NOTFND                          PIC 9 VALUE 1.
                                                                                                                                                
-       01  PSQLCODE                        PIC S9(9) COMP.              
-       01  PSQLSTATE                       PIC X(5).                    
-       01  PSQLERRMC.                                                   
-           49  PSQLERRMC-LEN               PIC S9(4) COMP.              
-           49  PSQLERRMC-TEXT              PIC X(250).                  
+       01  PSQLCODE                        PIC S9(9) COMP.
+       01  PSQLSTATE                       PIC X(5).
+       01  PSQLERRMC.
+           49  PSQLERRMC-LEN               PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT              PIC X(250).
 
+       01  COBDATE-PARAMETERS.
+           03  COBDATE-DATE                PIC X(8).
+           03  COBDATE-DATE-RED1 REDEFINES COBDATE-DATE.
+               05  COBDATE-DATE-YYDDD      PIC 9(5).
+               05  FILLER                  PIC X(3).
+           03  COBDATE-DATE-RED2 REDEFINES COBDATE-DATE.
+               05  COBDATE-DATE-YYMMDD     PIC 9(6).
+               05  FILLER                  PIC X(2).
+           03  COBDATE-INPUT-FORMAT        PIC X(8).
+           03  COBDATE-OUTPUT-FORMAT       PIC X(8).
+           03  COBDATE-MESSAGE             PIC X(30).
 
-           COPY DFHBMSCA.                                               
+           COPY DFHBMSCA.
                                                                         
            COPY DFHAID.  
            
@@ -155,17 +181,51 @@
                END-IF                                                   
            END-IF.                                                      
                                                                         
-           PERFORM 400-READ-EMP-LEAVE-DETAILS
-                                                                        
-           MOVE DFHBMFSE        TO  LEAVEMEMPA                               
-                                    LEAVEMYRMMA                               
-                                    LEAVEMAVAA.                              
+      *    **  the read below feeds WS-LBALANCE et al for the
+      *    **  inquiry display - on a PF10 submit pass the balance
+      *    **  was already loaded by the RECEIVE that showed it, and
+      *    **  APITP014's CMD-CODE 1 read returns RESP-CODE=0 for a
+      *    **  month that has no accrual row yet (exactly the normal
+      *    **  case for a first-time submission), so running it again
+      *    **  here would run straight into 950-DBERROR's abort and
+      *    **  never reach the submit logic below
+           IF  EIBAID NOT = DFHPF10 THEN
+               PERFORM 400-READ-EMP-LEAVE-DETAILS
+           END-IF.
+
+      *    **  employee actually submitting a leave request for the
+      *    **  displayed year/month, instead of leave only ever being
+      *    **  adjusted behind the scenes in whatever feeds APITP014
+           IF  EIBAID = DFHPF10 THEN
+               PERFORM 500-VALIDATE-LEAVE-REQUEST
+               IF  NOT ERRORS THEN
+                   PERFORM 600-SUBMIT-LEAVE-REQUEST
+               END-IF
+           END-IF.
+
+           PERFORM 700-PROJECT-LEAVE-BALANCE.
+
+           MOVE DFHBMFSE        TO  LEAVEMEMPA
+                                    LEAVEMYRMMA
+                                    LEAVEMAVAA
+                                    LEAVEMDAYSA
+                                    LEAVEMPROJA
+                                    LEAVEMPROJBALA.
                                                                         
       *-----------------------------------------------------------------                                                                  
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
        300-SEND-LEAVEMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO LEAVEMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO DATA-IN.
+           CALL "APITPMSG" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE NOT = 0
+               MOVE DATA-OUT(1:30)     TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES             TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO LEAVEMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("LEAVMP")
@@ -213,13 +273,159 @@
            IF  RESPONSE = DFHRESP(NOTFND) THEN                          
                MOVE 7                    TO WORK-MSG-CODE               
                MOVE SPACES               TO LEAVEMAVAO                   
-           ELSE                                                         
-               MOVE WS-LAVAILABLE        TO LEAVEMAVAO                  
-               MOVE 8                    TO WORK-MSG-CODE               
-           END-IF.                                                      
-                                                                                                                                                                                                                        
-       
-       900-ERRORS.                                                      
+           ELSE
+               MOVE WS-LAVAILABLE        TO LEAVEMAVAO
+               MOVE 8                    TO WORK-MSG-CODE
+           END-IF.
+
+           COMPUTE WS-LBALANCE = WS-LAVAILABLE - WS-LTAKEN.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES A LEAVE REQUEST BEFORE IT IS SUBMITTED FOR
+      * MANAGER APPROVAL.
+      *-----------------------------------------------------------------
+       500-VALIDATE-LEAVE-REQUEST.
+
+           MOVE SWITCH-OFF    TO  ERROR-SWITCH.
+
+           IF  LEAVEMDAYSI = ZERO OR LEAVEMDAYSI IS NOT NUMERIC THEN
+               MOVE DFHBMASB  TO  LEAVEMDAYSA
+               IF  NOT ERRORS THEN
+                   SET ERRORS TO TRUE
+                   MOVE -1    TO  LEAVEMDAYSL
+                   MOVE 15    TO WORK-MSG-CODE
+               END-IF
+           ELSE
+               IF  LEAVEMDAYSI > WS-LBALANCE THEN
+                   MOVE DFHBMASB  TO  LEAVEMDAYSA
+                   IF  NOT ERRORS THEN
+                       SET ERRORS TO TRUE
+                       MOVE -1    TO  LEAVEMDAYSL
+                       MOVE 16    TO WORK-MSG-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA MAKES A CALL TO COBOL PROGRAM TO ADD THE LEAVE
+      * REQUEST, THEN ROUTES IT TO THE MANAGER APPROVAL QUEUE.
+      *-----------------------------------------------------------------
+       600-SUBMIT-LEAVE-REQUEST.
+
+           MOVE LEAVEMDAYSI      TO  WS-LDAYSREQ.
+           SET WS-LEAVE-PENDING  TO  TRUE.
+
+           MOVE 2 TO CMD-CODE.
+           MOVE LEAVE-MASTER-RECORD TO DATA-IN.
+           CALL "APITP014" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF RESP-CODE <> 0
+               MOVE DATA-OUT TO LEAVE-MASTER-RECORD
+           ELSE
+               PERFORM 950-DBERROR THRU 950-EXIT
+           END-IF
+      *    EXEC SQL
+      *        INSERT INTO LEAVE_REQUEST
+      *        (
+      *            EMPNO, LYEARMONTH, LDAYSREQ, LSTATUS
+      *        )
+      *        VALUES
+      *        (
+      *            :WS-EMP-NO, :WS-LYEARMONTH, :WS-LDAYSREQ, :WS-LSTATUS
+      *        )
+      *    END-EXEC
+      *
+      *    EVALUATE SQLCODE
+      *    WHEN 0
+      *        CONTINUE
+      *    WHEN OTHER
+      *        PERFORM 950-DBERROR THRU 950-EXIT
+      *    END-EVALUATE
+
+      *    **  same WRITEQ TD pattern COBSV001/COBCIO10 already use to
+      *    **  hand a record off to a downstream queue - here the
+      *    **  manager approval queue picks pending requests off "LAPP"
+           EXEC CICS
+               WRITEQ TD
+               QUEUE("LAPP")
+               FROM(LEAVE-MASTER-RECORD)
+               LENGTH(23)
+               RESP(RESPONSE)
+           END-EXEC.
+
+           MOVE 17 TO WORK-MSG-CODE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA PROJECTS THE LEAVE BALANCE FORWARD TO A FUTURE
+      * YEAR/MONTH USING EMPLOYEE-MASTER-RECORD's EMP-DATE-JOINED (SO
+      * WE DON'T PROJECT BACK BEFORE THE EMPLOYEE WAS EVEN HIRED) AND
+      * WS-WORKINGDAYS AS THE MONTHLY LEAVE ACCRUAL RATE.
+      *-----------------------------------------------------------------
+       700-PROJECT-LEAVE-BALANCE.
+
+           IF  LEAVEMPROJI > SPACES THEN
+
+               MOVE LEAVEMPROJI  TO  WS-PROJ-YEARMONTH
+
+               MOVE LEAVEMEMPI   TO  EMP-ID
+               MOVE 3            TO  CMD-CODE
+               MOVE EMPLOYEE-MASTER-RECORD TO DATA-IN
+               CALL "APITP014" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE <> 0
+                   MOVE DATA-OUT TO EMPLOYEE-MASTER-RECORD
+               ELSE
+                   PERFORM 950-DBERROR THRU 950-EXIT
+               END-IF
+
+      *        ** EMP-DATE-JOINED is a 2-digit-year YYDDD value and
+      *        ** this shop's date routines don't carry century info -
+      *        ** WS-JOIN-YM-YY2 below 50 is windowed to 20YY, 50 and
+      *        ** up to 19YY, same convention used at every other
+      *        ** 2-digit-year site in this system
+               MOVE EMP-DATE-JOINED   TO  COBDATE-DATE
+               MOVE "YYDDD"           TO  COBDATE-INPUT-FORMAT
+               MOVE "YYMMDD"          TO  COBDATE-OUTPUT-FORMAT
+               CALL "COBDTE3" USING COBDATE-DATE
+                                    COBDATE-INPUT-FORMAT
+                                    COBDATE-OUTPUT-FORMAT
+                                    COBDATE-MESSAGE
+
+               COMPUTE WS-JOIN-YM-YY2 = COBDATE-DATE-YYMMDD / 10000
+               COMPUTE WS-JOIN-YM-MM  =
+                       (COBDATE-DATE-YYMMDD / 100) - (WS-JOIN-YM-YY2 * 100)
+               IF  WS-JOIN-YM-YY2 < 50 THEN
+                   COMPUTE WS-JOIN-YM-YYYY = 2000 + WS-JOIN-YM-YY2
+               ELSE
+                   COMPUTE WS-JOIN-YM-YYYY = 1900 + WS-JOIN-YM-YY2
+               END-IF
+
+               COMPUTE WS-JOIN-YM-COMBINED =
+                       (WS-JOIN-YM-YYYY * 100) + WS-JOIN-YM-MM
+               COMPUTE WS-PROJ-YM-COMBINED =
+                       (WS-PROJ-YM-YYYY * 100) + WS-PROJ-YM-MM
+
+               IF  WS-PROJ-YM-COMBINED < WS-JOIN-YM-COMBINED THEN
+                   MOVE SPACES        TO  LEAVEMPROJBALO
+                   MOVE 19            TO  WORK-MSG-CODE
+               ELSE
+                   COMPUTE WS-PROJ-MONTHS-FWD =
+                           ((WS-PROJ-YM-YYYY - WS-LYM-YYYY) * 12)
+                         + (WS-PROJ-YM-MM - WS-LYM-MM)
+                   IF  WS-PROJ-MONTHS-FWD < 1 THEN
+                       MOVE SPACES    TO  LEAVEMPROJBALO
+                       MOVE 18        TO  WORK-MSG-CODE
+                   ELSE
+                       COMPUTE WS-PROJ-BALANCE =
+                               WS-LBALANCE
+                             + (WS-WORKINGDAYS * WS-PROJ-MONTHS-FWD)
+                       MOVE WS-PROJ-BALANCE TO LEAVEMPROJBALO
+                   END-IF
+               END-IF
+
+           ELSE
+               MOVE SPACES TO LEAVEMPROJBALO
+           END-IF.
+
+       900-ERRORS.
                                                                         
            MOVE "TRANSACTION ABNORMALLY TERMINATED" TO LEAVEMMSGO.       
            GO TO 999-EXIT.                                              
@@ -256,4 +462,4 @@
                RETURN 
            END-EXEC.                                   
                                                                         
-      *END PROGRAM CAST.                                                
\ No newline at end of file
+      *END PROGRAM CAST.                                                
