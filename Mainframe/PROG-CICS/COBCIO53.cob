@@ -27,10 +27,35 @@
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
-		   
+       01 DATA-OUT  PIC X(2048).
+
+      *    ** an account list for a customer, keyed on CUST_NO alone,
+      *    ** same as COBCIO52's SQL sibling - CMD-CODE 2 is new,
+      *    ** CMD-CODE 1 is already the existing exact CUST_NO/ACC_NO
+      *    ** lookup
+       01  WS-ACCT-LIST-RECORD.
+           05  WS-ACCT-LIST-COUNT          PIC S9(4) COMP VALUE +0.
+           05  WS-ACCT-LIST-ENTRY OCCURS 20 TIMES.
+               10  WS-ACCT-LIST-ACC-NO     PIC X(10).
+               10  WS-ACCT-LIST-ACC-TOTAL  PIC S9(9)V99 COMP-3.
+               10  WS-ACCT-LIST-OVERDRAWN  PIC X.
+                   88  WS-ACCT-LIST-IS-OVERDRAWN   VALUE "Y".
+       01  WS-LIST-SWITCH PIC X VALUE "N".
+           88  WS-LIST-DONE                    VALUE "Y".
+
+      *    ** ACC-TOTAL has gone negative - flag it on the map instead
+      *    ** of relying on someone happening to look up this account
+      *    ** to notice
+       01  WS-OVERDRAWN-SWITCH             PIC X VALUE "N".
+           88  WS-ACCOUNT-IS-OVERDRAWN         VALUE "Y".
+
+      *    ** symbolic map for MAPSET("ACCOUNT"), same BMS-generated
+      *    ** COPY convention as ACTIVM/PACTVM/RESUMEM/PHOTOM on
+      *    ** COBCIO19/20/21/22
+           COPY ACCOUNTM.
+
        LINKAGE SECTION.
-       01 DFHCOMMAREA  PIC X(2048)
+       01 DFHCOMMAREA  PIC X(2048).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -47,16 +72,38 @@
 		   
            MOVE DATA-IN TO DCL-ACCOUNT.
 
-           MOVE 1          TO CMD-CODE.
-           MOVE 0          TO RESP-CODE.
-           MOVE W-ACCOUNT  TO DATA-IN.
-           
+      *    ** no ACC_NO keyed - list every account this customer has
+      *    ** instead of requiring one already known
+           IF  W-ACC-NO = SPACES OR W-ACC-NO = ZEROS THEN
+               PERFORM 200-LIST-ACCOUNTS THRU 200-EXIT
+           ELSE
+               MOVE 1          TO CMD-CODE
+               MOVE 0          TO RESP-CODE
+               MOVE W-ACCOUNT  TO DATA-IN
+
       *     CALL "APIACC" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
        COPY CPAPIACC.
-           
-           MOVE DATA-OUT TO W-ACCOUNT.
-           
-      *     EXEC SQL                                                
+
+               MOVE DATA-OUT TO W-ACCOUNT
+               MOVE "N"      TO WS-OVERDRAWN-SWITCH
+               IF W-ACC-TOTAL < 0
+                   SET WS-ACCOUNT-IS-OVERDRAWN TO TRUE
+               END-IF
+
+      *        ** exact-match lookup returns the same shape as
+      *        ** 200-LIST-ACCOUNTS (one row), so the overdrawn flag
+      *        ** actually reaches DATA-OUT instead of being computed
+      *        ** and discarded
+               MOVE 1               TO WS-ACCT-LIST-COUNT
+               MOVE W-ACC-NO        TO WS-ACCT-LIST-ACC-NO(1)
+               MOVE W-ACC-TOTAL     TO WS-ACCT-LIST-ACC-TOTAL(1)
+               MOVE WS-OVERDRAWN-SWITCH
+                                    TO WS-ACCT-LIST-OVERDRAWN(1)
+               MOVE WS-ACCT-LIST-RECORD TO DATA-OUT
+           END-IF.
+
+
+      *     EXEC SQL                                             
       *            SELECT                                                
       *              ACC_TOTAL                                            
       *            INTO
@@ -75,9 +122,59 @@
       *             MOVE 1                       TO RESP-CODE
       *     END-EVALUATE.                                           
 
-           EXEC CICS 
+           EXEC CICS
                SEND MAP("MAP") MAPSET("ACCOUNT")
-               FROM(DCL-ACCOUNT)                     
-               CURSOR FREEKB 
-           END-EXEC.                        
+               FROM(DCL-ACCOUNT)
+               CURSOR FREEKB
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * 200-LIST-ACCOUNTS - WALK EVERY ACCOUNT FOR THIS CUSTOMER (NEW
+      *    APIACC CMD-CODE 2 CURSOR) INTO WS-ACCT-LIST-RECORD, SAME
+      *    RESP-CODE-ZERO-MEANS-EXHAUSTED CONVENTION AS THE OTHER
+      *    SCAN CURSORS IN THIS SYSTEM.
+      *-----------------------------------------------------------------
+       200-LIST-ACCOUNTS.
+
+           MOVE 0   TO WS-ACCT-LIST-COUNT.
+           MOVE "N" TO WS-LIST-SWITCH.
+           MOVE 2   TO CMD-CODE.
+
+           PERFORM UNTIL WS-LIST-DONE
+               MOVE W-ACCOUNT TO DATA-IN
+
+      *     CALL "APIACC" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+       COPY CPAPIACC.
+
+               IF RESP-CODE = 0
+                   SET WS-LIST-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO W-ACCOUNT
+                   ADD 1 TO WS-ACCT-LIST-COUNT
+                   MOVE W-ACC-NO    TO WS-ACCT-LIST-ACC-NO
+                                       (WS-ACCT-LIST-COUNT)
+                   MOVE W-ACC-TOTAL TO WS-ACCT-LIST-ACC-TOTAL
+                                       (WS-ACCT-LIST-COUNT)
+                   MOVE "N" TO
+                       WS-ACCT-LIST-OVERDRAWN(WS-ACCT-LIST-COUNT)
+                   IF W-ACC-TOTAL < 0
+                       SET WS-ACCT-LIST-IS-OVERDRAWN
+                           (WS-ACCT-LIST-COUNT) TO TRUE
+                   END-IF
+                   IF WS-ACCT-LIST-COUNT = 20
+                       SET WS-LIST-DONE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF  WS-ACCT-LIST-COUNT > 0
+               MOVE WS-ACCT-LIST-RECORD TO DATA-OUT
+               MOVE 0                   TO RESP-CODE
+           ELSE
+               MOVE SPACES              TO DATA-OUT
+               MOVE 1                   TO RESP-CODE
+           END-IF.
+
+       200-EXIT.
+           EXIT.
 
