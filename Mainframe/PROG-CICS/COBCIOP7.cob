@@ -44,44 +44,35 @@
            03  EMP-SECURITY-EXP            PIC 9(5) COMP-3.             
            03  FILLER                      PIC X(41).                   
                                                                         
-       01  DEPT-MASTER-RECORD.                                          
-      *        ** key field                                             
-           03  DEPT-CODE                   PIC X(4).                    
-           03  DEPT-DESCRIPTION            PIC X(30).                   
-      *        ** format (yyddd) packed                                 
-           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.             
-           03  FILLER                      PIC X(43).                   
+       01  DEPT-MASTER-RECORD.
+      *        ** key field
+           03  DEPT-CODE                   PIC X(4).
+           03  DEPT-DESCRIPTION            PIC X(30).
+      *        ** format (yyddd) packed
+           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.
+      *        ** parent department in the reporting hierarchy -
+      *        ** spaces for a top-level department
+           03  DEPT-PARENT-CODE            PIC X(4).
+           03  FILLER                      PIC X(39).
                                                                         
        01  SWITCHES.                                                    
            03  ERROR-SWITCH                PIC X VALUE SPACE.           
                88  ERRORS                        VALUE "Y".             
                                                                         
        01  SWITCH-OFF                      PIC X VALUE "N".             
-      *    ** report headings & detail line                             
-                                                                        
-                                                                        
-      *    ** message table                                             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "E-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "E-ZIP CODE NOT NUMERIC      ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
-
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIOP7".
+           03  MSGL-CODE                   PIC 99.
+       01  MSGL-CMD-CODE                   PIC 99.
+       01  MSGL-RESP-CODE                  PIC 99.
+       01  MSGL-DATA-IN                    PIC X(200).
+       01  MSGL-DATA-OUT                   PIC X(200).
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
                                                                         
       *    ** work variables                                            
@@ -103,18 +94,26 @@
            03  WORK-TERMINATED-YYDDD       PIC 9(5).                    
    
    
-       01  COMMAREA                                                     
-           03  CASTMSALI            PIC S9(7)V9(2) USAGE COMP-3.                                   
-           03  CASTMEMPDETAILSO     PIC X(45) OCCURS WS-TOTAL-EMPLOYEE TIMES.                                  
-                05  CASTMEMPO         PIC X(6)                                   
-                05  CASTMNAMEO        PIC X(30)                                  
-                05  CASTMSALO         PIC X(9)                                  
-
-                                                                       
-       01  EMP-LENGTH                      PIC S9(4) COMP VALUE +200.   
-       01  DEP-LENGTH                      PIC S9(4) COMP VALUE +80.    
-       01  RESPONSE                        PIC S9(8) COMP VALUE +0.     
-       01  LAST-EMP-SALARY                 PIC S9(7)V99  VALUE +0.      
+       01  COMMAREA
+           03  CASTMSALI            PIC S9(7)V9(2) USAGE COMP-3.
+      *        ** salary band "to" - ZERO means "open ended", same as
+      *        ** the original single-floor "salary greater than" query
+           03  CASTMSALHI           PIC S9(7)V9(2) USAGE COMP-3.
+      *        ** department filter - SPACES means "all departments",
+      *        ** same as the original company-wide query
+           03  CASTMDEPTC           PIC X(4).
+           03  CASTMEMPDETAILSO     PIC X(45) OCCURS WS-TOTAL-EMPLOYEE TIMES.
+                05  CASTMEMPO         PIC X(6)
+                05  CASTMNAMEO        PIC X(30)
+                05  CASTMSALO         PIC X(9)
+
+
+       01  EMP-LENGTH                      PIC S9(4) COMP VALUE +200.
+       01  DEP-LENGTH                      PIC S9(4) COMP VALUE +80.
+       01  RESPONSE                        PIC S9(8) COMP VALUE +0.
+       01  LAST-EMP-SALARY                 PIC S9(7)V99  VALUE +0.
+       01  LAST-EMP-SALARY-TO              PIC S9(7)V99  VALUE +0.
+       01  LAST-EMP-DEPT                   PIC X(4)      VALUE SPACES.
        01  DFHRESP OCCURS 10               PIC S9(8) COMP VALUE +0.
        01  NOTFND                          PIC 9 VALUE 1.
                                                                         
@@ -124,9 +123,17 @@
                02  WS-SALARY               PIC S9(7)V99.                                                                        
                02  WS-COUNTER              PIC S9(2).       
                02  WS-FETCH-COUNT          PIC S9(2).       
-               02  WS-TOTAL-EMPLOYEE       PIC S9(9) VALUE 10.
+               02  WS-TOTAL-EMPLOYEE       PIC S9(9) VALUE 12.
+
+      *    ** one print line per employee, queued to SALL for the comp
+      *    ** committee packet (PF9 export) - same layout as a row of
+      *    ** CASTMEMPDETAILSO
+       01  WS-PRINT-LINE.
+               02  WS-PRINT-EMP            PIC X(6).
+               02  WS-PRINT-NAME           PIC X(30).
+               02  WS-PRINT-SAL            PIC X(9).
 
-       01  COBDATE-PARAMETERS.                                          
+       01  COBDATE-PARAMETERS.
            03  COBDATE-DATE                PIC X(8).                    
            03  COBDATE-DATE-RED1 REDEFINES COBDATE-DATE.                
                05  COBDATE-DATE-YYDDD      PIC 9(5).                    
@@ -146,13 +153,24 @@
                                                                         
                                                                         
                                                                         
-           EJECT                                                        
-      *-----------------------------------------------------------------                                                                  
+           EJECT
+
+       LINKAGE SECTION.
+      *    ** pseudo-conversational save area - carries the state that
+      *    ** used to just sit in WORKING-STORAGE across the old
+      *    ** GO TO 200-RECEIVE-MAP / 300-SEND-MAP loop, now carried
+      *    ** across separate CICS tasks via EXEC CICS RETURN COMMAREA
+       01  DFHCOMMAREA.
+               02  CA-LAST-EMP-SALARY      PIC S9(7)V99.
+               02  CA-LAST-EMP-SALARY-TO   PIC S9(7)V99.
+               02  CA-LAST-EMP-DEPT        PIC X(4).
+
+      *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
-      *-----------------------------------------------------------------                                                                  
-       PROCEDURE DIVISION.                                              
-                                                                        
-      *    handle conditions                                            
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+      *    handle conditions
                                                                         
            EXEC CICS 
                IGNORE CONDITION 
@@ -169,68 +187,121 @@
                PF3(910-EXIT) 
            END-EXEC.                 
            
-           EXEC CICS 
-               HANDLE CONDITION 
-               ERROR(900-ERRORS) 
-           END-EXEC.       
-                                                                        
-      *    **  retrieve todays date                                     
-                                                                        
+           EXEC CICS
+               HANDLE CONDITION
+               ERROR(900-ERRORS)
+           END-EXEC.
+
+      *    **  pseudo-conversational dispatch - a first-time terminal
+      *    **  attach (no COMMAREA) initializes and sends the map; a
+      *    **  return trip (user pressed a key) restores the state
+      *    **  this task saved off in DFHCOMMAREA and processes it.
+      *    **  each cycle now ends with EXEC CICS RETURN so the task
+      *    **  does not hold the terminal while the user reads/keys.
+
+           IF  EIBCALEN = 0 THEN
+               PERFORM 100-INITIALIZE
+           ELSE
+               PERFORM 150-RESTORE-COMMAREA
+               PERFORM 200-RECEIVE-MAP
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FIRST-TIME INITIALIZATION - SENDS THE BLANK MAP.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+      *    **  retrieve todays date
+
            MOVE 0              T0  EIBDATE.
-           MOVE 0              TO  WORK-EIB-DATE.                       
-           MOVE WORK-EIB-DATE  TO  WORK-EIB-DATE-CHAR.                  
-           MOVE WORK-EIB-YYDDD TO  COBDATE-DATE.                        
-           MOVE "YYDDD"        TO  COBDATE-INPUT-FORMAT.                
-           MOVE "MM/DD/YY"     TO  COBDATE-OUTPUT-FORMAT.               
-           CALL "COBDTE3" USING COBDATE-DATE                            
-                                COBDATE-INPUT-FORMAT                    
-                                COBDATE-OUTPUT-FORMAT                   
-                                COBDATE-MESSAGE.                        
-           MOVE COBDATE-DATE   TO  WORK-TODAYS-MMDDYY.                  
-                                                                        
-           MOVE SPACES         TO  CASTMO.                              
-           MOVE 6              TO  WORK-MSG-CODE.                       
-           MOVE -1             TO  CASTMSALARYL.                           
-           GO TO 300-SEND-MAP.                                          
-                                                                        
-      *-----------------------------------------------------------------                                                                  
-      * RECEIVE MAP RECEIVES THE CICS MAP.                                                                                                   
-      *-----------------------------------------------------------------                                                                  
-       200-RECEIVE-MAP.                                                 
+           MOVE 0              TO  WORK-EIB-DATE.
+           MOVE WORK-EIB-DATE  TO  WORK-EIB-DATE-CHAR.
+           MOVE WORK-EIB-YYDDD TO  COBDATE-DATE.
+           MOVE "YYDDD"        TO  COBDATE-INPUT-FORMAT.
+           MOVE "MM/DD/YY"     TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE   TO  WORK-TODAYS-MMDDYY.
+
+           MOVE SPACES         TO  CASTMO.
+           MOVE 6              TO  WORK-MSG-CODE.
+           MOVE -1             TO  CASTMSALARYL.
+           GO TO 300-SEND-MAP.
+
+      *-----------------------------------------------------------------
+      * RESTORES THE STATE SAVED IN DFHCOMMAREA BY THE PRIOR TASK.
+      *-----------------------------------------------------------------
+       150-RESTORE-COMMAREA.
+
+           MOVE CA-LAST-EMP-SALARY    TO LAST-EMP-SALARY.
+           MOVE CA-LAST-EMP-SALARY-TO TO LAST-EMP-SALARY-TO.
+           MOVE CA-LAST-EMP-DEPT      TO LAST-EMP-DEPT.
+
+      *-----------------------------------------------------------------
+      * RECEIVE MAP RECEIVES THE CICS MAP.
+      *-----------------------------------------------------------------
+       200-RECEIVE-MAP.
                                                                         
            EXEC CICS 
               RECEIVE MAP("MAP") MAPSET("EMPMAP")
-              INTO(CASTMI) 
-           END-EXEC.        
-                                                                        
-      *    **  validate employee salary                              
-                                                                        
-           IF  CASTMSALARYL IS SPACES THEN                                    
-               MOVE -1             TO  CASTMSALARYL                        
-               MOVE 6              TO  WORK-MSG-CODE                    
-               GO TO 300-SEND-MAP                                       
-           ELSE                                                         
-               IF CASTMSALARYL IS NOT NUMERIC THEN                         
-                  MOVE -1             TO  CASTMSALARYL                     
-                  MOVE 14             TO  WORK-MSG-CODE                 
-                  GO TO 300-SEND-MAP                                    
-               END-IF                                                   
-           END-IF.                                                      
-                                                                        
-      *    **  employee salary changed                                  
-                                                                        
-           IF  CASTMSALARYI NOT = LAST-EMP-SALARY THEN                         
-               MOVE CASTMSALARYI TO LAST-EMP-SALARY                            
-               PERFORM 400-READ-EMP-RECORD                              
-               MOVE -1        TO CASTMSALARYL                              
-            ELSE                                                        
-      *        PERFORM 500-VALIDATE-SCREEN                              
-               IF  NOT ERRORS THEN                                      
-                   IF  EIBAID NOT = DFHPF10 THEN                            
-                       MOVE 9  TO WORK-MSG-CODE                         
-                   END-IF                                               
-               END-IF                                                   
-           END-IF.                                                      
+              INTO(CASTMI)
+           END-EXEC.
+
+      *    **  PF9 routes the currently-displayed salary list to the
+      *    **  print queue instead of screen-only viewing
+
+           IF  EIBAID = DFHPF9 THEN
+               PERFORM 460-EXPORT-EMP-LIST
+               GO TO 300-SEND-MAP
+           END-IF.
+
+      *    **  validate employee salary (band floor)
+
+           IF  CASTMSALARYL IS SPACES THEN
+               MOVE -1             TO  CASTMSALARYL
+               MOVE 6              TO  WORK-MSG-CODE
+               GO TO 300-SEND-MAP
+           ELSE
+               IF CASTMSALARYL IS NOT NUMERIC THEN
+                  MOVE -1             TO  CASTMSALARYL
+                  MOVE 14             TO  WORK-MSG-CODE
+                  GO TO 300-SEND-MAP
+               END-IF
+           END-IF.
+
+      *    **  validate the salary band "to" value - optional, but
+      *    **  when given it must be numeric and not below the floor
+
+           IF  CASTMSALTOI IS NOT SPACES THEN
+               IF  CASTMSALTOL IS NOT NUMERIC THEN
+                   MOVE -1             TO  CASTMSALTOL
+                   MOVE 15             TO  WORK-MSG-CODE
+                   GO TO 300-SEND-MAP
+               END-IF
+               IF  CASTMSALTOI < CASTMSALARYI THEN
+                   MOVE -1             TO  CASTMSALTOL
+                   MOVE 15             TO  WORK-MSG-CODE
+                   GO TO 300-SEND-MAP
+               END-IF
+           END-IF.
+
+      *    **  employee salary band or department filter changed
+
+           IF  CASTMSALARYI NOT = LAST-EMP-SALARY
+              OR CASTMSALTOI NOT = LAST-EMP-SALARY-TO
+              OR CASTMDEPTI NOT = LAST-EMP-DEPT THEN
+               MOVE CASTMSALARYI TO LAST-EMP-SALARY
+               MOVE CASTMSALTOI  TO LAST-EMP-SALARY-TO
+               MOVE CASTMDEPTI   TO LAST-EMP-DEPT
+               PERFORM 400-READ-EMP-RECORD
+               MOVE -1        TO CASTMSALARYL
+            ELSE
+               IF  EIBAID NOT = DFHPF10 THEN
+                   MOVE 9  TO WORK-MSG-CODE
+               END-IF
+           END-IF.
 
            MOVE DFHBMFSE     TO  CASTMSALARYA                               
                                                            
@@ -238,25 +309,57 @@
       *-----------------------------------------------------------------                                                                  
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
-       300-SEND-MAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO CASTMMSGO.                        
-           
-           EXEC CICS 
+       300-SEND-MAP.
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO MSGL-CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO MSGL-DATA-IN.
+           CALL "APITPMSG" USING MSGL-CMD-CODE MSGL-RESP-CODE
+                                 MSGL-DATA-IN MSGL-DATA-OUT.
+           IF  MSGL-RESP-CODE NOT = 0
+               MOVE MSGL-DATA-OUT(1:30) TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES              TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO CASTMMSGO.
+
+           EXEC CICS
                SEND MAP("MAP") MAPSET("EMPMAP")
-               FROM(CASTMO)                     
-               CURSOR 
-               FREEKB 
-           END-EXEC. 
-           
-           GO TO 200-RECEIVE-MAP.                                       
-                                                                        
+               FROM(CASTMO)
+               CURSOR
+               FREEKB
+           END-EXEC.
+
+           PERFORM 160-SAVE-COMMAREA.
+
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * SAVES THE STATE THE NEXT TASK NEEDS INTO DFHCOMMAREA.
+      *-----------------------------------------------------------------
+       160-SAVE-COMMAREA.
+
+           MOVE LAST-EMP-SALARY       TO CA-LAST-EMP-SALARY.
+           MOVE LAST-EMP-SALARY-TO    TO CA-LAST-EMP-SALARY-TO.
+           MOVE LAST-EMP-DEPT         TO CA-LAST-EMP-DEPT.
+
+
                        
       *-----------------------------------------------------------------                                                                  
       * THIS PARA MAKES A CALL TO COBOL PROGRAM TO GET EMPLOYEE RECORDS.                                                                    
       *-----------------------------------------------------------------                                                                  
-       400-READ-EMP-RECORD.                                             
-           MOVE CASTMSALARYI  TO EMP-ID.                                   
-           CALL "COBSALR1"    USING COMMAREA.                              
+       400-READ-EMP-RECORD.
+           MOVE CASTMSALARYI  TO CASTMSALI.
+      *    ** CASTMSALTOI is new on the EMPMAP mapset - ZERO means "no
+      *    ** upper bound", same as the original salary-floor-only query
+           MOVE CASTMSALTOI   TO CASTMSALHI.
+      *    ** CASTMDEPTI is new on the EMPMAP mapset - SPACES means
+      *    ** "all departments", same as the original company-wide query
+           MOVE CASTMDEPTI    TO CASTMDEPTC.
+           CALL "COBSALR1"    USING COMMAREA.
                                                                         
                                                                         
            IF  RESPONSE = DFHRESP(NOTFND) THEN                          
@@ -267,109 +370,163 @@
                MOVE SPACES    TO CASTMEMP1O
                MOVE SPACES    TO CASTMNAME1O
                MOVE SPACES    TO CASTMSAL1O
+               MOVE SPACES    TO CASTMRANK1O
                
                MOVE SPACES    TO CASTMEMP1O
                MOVE SPACES    TO CASTMNAME2O
                MOVE SPACES    TO CASTMSAL2O
+               MOVE SPACES    TO CASTMRANK2O
 
                MOVE SPACES    TO CASTMEMP3O
                MOVE SPACES    TO CASTMNAME3O
                MOVE SPACES    TO CASTMSAL3O
+               MOVE SPACES    TO CASTMRANK3O
 
                MOVE SPACES    TO CASTMEMP4O
                MOVE SPACES    TO CASTMNAME4O
                MOVE SPACES    TO CASTMSAL4O
+               MOVE SPACES    TO CASTMRANK4O
 
                MOVE SPACES    TO CASTMEMP5O
                MOVE SPACES    TO CASTMNAME5O
                MOVE SPACES    TO CASTMSAL5O
+               MOVE SPACES    TO CASTMRANK5O
 
                MOVE SPACES    TO CASTMEMP6O
                MOVE SPACES    TO CASTMNAME6O
                MOVE SPACES    TO CASTMSAL6O
+               MOVE SPACES    TO CASTMRANK6O
 
                MOVE SPACES    TO CASTMEMP7O
                MOVE SPACES    TO CASTMNAME7O
                MOVE SPACES    TO CASTMSAL7O
+               MOVE SPACES    TO CASTMRANK7O
 
                MOVE SPACES    TO CASTMEMP8O
                MOVE SPACES    TO CASTMNAME8O
                MOVE SPACES    TO CASTMSAL8O
+               MOVE SPACES    TO CASTMRANK8O
 
                MOVE SPACES    TO CASTMEMP9O
                MOVE SPACES    TO CASTMNAME9O
                MOVE SPACES    TO CASTMSAL9O
+               MOVE SPACES    TO CASTMRANK9O
 
                MOVE SPACES    TO CASTMEMP10O
                MOVE SPACES    TO CASTMNAME10O
                MOVE SPACES    TO CASTMSAL10O
+               MOVE SPACES    TO CASTMRANK10O
 
                MOVE SPACES    TO CASTMEMP11O
                MOVE SPACES    TO CASTMNAME11O
                MOVE SPACES    TO CASTMSAL11O
+               MOVE SPACES    TO CASTMRANK11O
 
                MOVE SPACES    TO CASTMEMP12O
                MOVE SPACES    TO CASTMNAME12O
                MOVE SPACES    TO CASTMSAL12O
+               MOVE SPACES    TO CASTMRANK12O
     
            ELSE
-           
+
       *        MOVE VALUES FROM THE TABLE OF RECORDS TO OUTPUT MAP
-      
+
+      *        ** COBSALR1 returns CASTMEMPDETAILSO in descending
+      *        ** salary order, so an employee's rank is simply their
+      *        ** position in the returned list - CASTMRANKnO is new
+      *        ** on the EMPSAL mapset
                MOVE CASTMEMPO(1)     TO CASTMEMP1O
                MOVE CASTMNAMEO(1)    TO CASTMNAME1O
                MOVE CASTMSALO(1)     TO CASTMSAL1O
+               MOVE  1         TO CASTMRANK1O
                
                MOVE CASTMEMPO(2)     TO CASTMEMP2O
                MOVE CASTMNAMEO(2)    TO CASTMNAME2O
                MOVE CASTMSALO(2)     TO CASTMSAL2O
+               MOVE  2         TO CASTMRANK2O
 
                MOVE CASTMEMPO(3)     TO CASTMEMP3O
                MOVE CASTMNAMEO(3)    TO CASTMNAME3O
                MOVE CASTMSALO(3)     TO CASTMSAL3O
+               MOVE  3         TO CASTMRANK3O
                
                MOVE CASTMEMPO(4)     TO CASTMEMP4O
                MOVE CASTMNAMEO(4)    TO CASTMNAME4O
                MOVE CASTMSALO(4)     TO CASTMSAL4O
+               MOVE  4         TO CASTMRANK4O
 
                MOVE CASTMEMPO(5)     TO CASTMEMP5O
                MOVE CASTMNAMEO(5)    TO CASTMNAME5O
                MOVE CASTMSALO(5)     TO CASTMSAL5O
+               MOVE  5         TO CASTMRANK5O
                
                MOVE CASTMEMPO(6)     TO CASTMEMP6O
                MOVE CASTMNAMEO(6)    TO CASTMNAME6O
                MOVE CASTMSALO(6)     TO CASTMSAL6O
+               MOVE  6         TO CASTMRANK6O
 
                MOVE CASTMEMPO(7)     TO CASTMEMP7O
                MOVE CASTMNAMEO(7)    TO CASTMNAME7O
                MOVE CASTMSALO(7)     TO CASTMSAL7O
+               MOVE  7         TO CASTMRANK7O
                
                MOVE CASTMEMPO(8)     TO CASTMEMP8O
                MOVE CASTMNAMEO(8)    TO CASTMNAME8O
                MOVE CASTMSALO(8)     TO CASTMSAL8O
+               MOVE  8         TO CASTMRANK8O
 
                MOVE CASTMEMPO(9)     TO CASTMEMP9O
                MOVE CASTMNAMEO(9)    TO CASTMNAME9O
                MOVE CASTMSALO(9)     TO CASTMSAL9O
+               MOVE  9         TO CASTMRANK9O
                
                MOVE CASTMEMPO(10)    TO CASTMEMP10O
                MOVE CASTMNAMEO(10)   TO CASTMNAME10O
                MOVE CASTMSALO(10)    TO CASTMSAL10O
+               MOVE 10         TO CASTMRANK10O
 
                MOVE CASTMEMPO(11)    TO CASTMEMP11O
                MOVE CASTMNAMEO(11)   TO CASTMNAME11O
                MOVE CASTMSALO(11)    TO CASTMSAL11O
+               MOVE 11         TO CASTMRANK11O
                
                MOVE CASTMEMPO(12)    TO CASTMEMP12O
                MOVE CASTMNAMEO(12)   TO CASTMNAME12O
                MOVE CASTMSALO(12)    TO CASTMSAL12O
+               MOVE 12         TO CASTMRANK12O
 
-           END-IF.                                                      
-                                                                        
-      *-----------------------------------------------------------------                                                                  
-      * THIS PARA VALIDATES WHETHER THE USER HAS GIVEN PROPER INPUT.                                                                        
-      *-----------------------------------------------------------------                                                                  
-       500-VALIDATE-SCREEN.                                             
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA ROUTES THE CURRENTLY-DISPLAYED SALARY LIST TO A
+      * PRINT/EXTRACT TD QUEUE, ONE LINE PER EMPLOYEE, FOR THE COMP
+      * COMMITTEE PACKET.
+      *-----------------------------------------------------------------
+       460-EXPORT-EMP-LIST.
+
+           MOVE 1  TO WS-COUNTER.
+           PERFORM WS-TOTAL-EMPLOYEE TIMES
+               IF  CASTMEMPO(WS-COUNTER) IS NOT SPACES THEN
+                   MOVE CASTMEMPO(WS-COUNTER)   TO WS-PRINT-EMP
+                   MOVE CASTMNAMEO(WS-COUNTER)  TO WS-PRINT-NAME
+                   MOVE CASTMSALO(WS-COUNTER)   TO WS-PRINT-SAL
+                   EXEC CICS
+                       WRITEQ TD
+                       QUEUE("SALL")
+                       FROM(WS-PRINT-LINE)
+                       LENGTH(45)
+                       RESP(RESPONSE)
+                   END-EXEC
+               END-IF
+               ADD 1 TO WS-COUNTER
+           END-PERFORM.
+
+           MOVE 16  TO WORK-MSG-CODE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES WHETHER THE USER HAS GIVEN PROPER INPUT.
+      *-----------------------------------------------------------------
+       500-VALIDATE-SCREEN.
                                                                         
            MOVE SWITCH-OFF  TO  ERROR-SWITCH.                           
                                                                         
