@@ -20,10 +20,37 @@
               INCLUDE ACCOUNT                             
            END-EXEC.                                               
 
-           EXEC SQL 
-               INCLUDE SQLCA  
-           END-EXEC.                       
-                                                                        
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01 RESP-CODE PIC 99.
+       01 DATA-IN   PIC X(2048).
+       01 DATA-OUT  PIC X(2048).
+
+      *    ** an account list for a customer, keyed on CUST_NO alone -
+      *    ** COBCIO52/53 used to require both CUST_NO and ACC_NO, so
+      *    ** there was no way to see a customer's full account
+      *    ** picture without already knowing every ACC_NO
+       01  WS-ACCT-LIST-RECORD.
+           05  WS-ACCT-LIST-COUNT          PIC S9(4) COMP VALUE +0.
+           05  WS-ACCT-LIST-ENTRY OCCURS 20 TIMES.
+               10  WS-ACCT-LIST-ACC-NO     PIC X(10).
+               10  WS-ACCT-LIST-ACC-TOTAL  PIC S9(9)V99 COMP-3.
+               10  WS-ACCT-LIST-OVERDRAWN  PIC X.
+                   88  WS-ACCT-LIST-IS-OVERDRAWN   VALUE "Y".
+
+      *    ** ACC-TOTAL has gone negative - flag it on the map instead
+      *    ** of relying on someone happening to look up this account
+      *    ** to notice
+       01  WS-OVERDRAWN-SWITCH             PIC X VALUE "N".
+           88  WS-ACCOUNT-IS-OVERDRAWN         VALUE "Y".
+
+      *    ** symbolic map for MAPSET("ACCOUNT"), same BMS-generated
+      *    ** COPY convention as ACTIVM/PACTVM/RESUMEM/PHOTOM on
+      *    ** COBCIO19/20/21/22
+           COPY ACCOUNTM.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA  PIC X(2048)
       *-----------------------------------------------------------------
@@ -41,29 +68,103 @@
            END-EXEC.        
 		   
            MOVE DATA-IN TO DCL-ACCOUNT.
-           
-           EXEC SQL                                                
-                  SELECT                                                
-                    ACC_TOTAL                                            
-                  INTO
-                    :W-ACC-TOTAL
-                  FROM ACCOUNT                                           
-                  WHERE CUST_NO = :W-CUST-NO AND ACC_NO = :W-ACC-NO                        
-                  FETCH FIRST ROW ONLY
-           END-EXEC.                                               
-                                                                        
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE DCL-ACCOUNT             TO DATA-OUT                                       
-                   MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
-                   MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
-		   
-           EXEC CICS 
-               SEND MAP("MAP") MAPSET("CUSTOMER")
-               FROM(DCL-CUSTOMER)                     
-               CURSOR FREEKB 
-           END-EXEC.                        
+
+      *    ** no ACC_NO keyed - list every account this customer has
+      *    ** instead of requiring one already known
+           IF  W-ACC-NO = SPACES OR W-ACC-NO = ZEROS THEN
+               PERFORM 200-LIST-ACCOUNTS THRU 200-EXIT
+           ELSE
+               EXEC SQL
+                      SELECT
+                        ACC_TOTAL
+                      INTO
+                        :W-ACC-TOTAL
+                      FROM ACCOUNT
+                      WHERE CUST_NO = :W-CUST-NO AND ACC_NO = :W-ACC-NO
+                      FETCH FIRST ROW ONLY
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE 0                       TO RESP-CODE
+                       MOVE "N" TO WS-OVERDRAWN-SWITCH
+                       IF W-ACC-TOTAL < 0
+                           SET WS-ACCOUNT-IS-OVERDRAWN TO TRUE
+                       END-IF
+      *                ** exact-match lookup returns the same shape
+      *                ** as 200-LIST-ACCOUNTS (one row), so the
+      *                ** overdrawn flag actually reaches DATA-OUT
+      *                ** instead of being computed and discarded
+                       MOVE 1               TO WS-ACCT-LIST-COUNT
+                       MOVE W-ACC-NO        TO WS-ACCT-LIST-ACC-NO(1)
+                       MOVE W-ACC-TOTAL     TO WS-ACCT-LIST-ACC-TOTAL(1)
+                       MOVE WS-OVERDRAWN-SWITCH
+                                            TO WS-ACCT-LIST-OVERDRAWN(1)
+                       MOVE WS-ACCT-LIST-RECORD TO DATA-OUT
+                   WHEN OTHER
+                       MOVE SPACES                  TO DATA-OUT
+                       MOVE 1                       TO RESP-CODE
+               END-EVALUATE
+           END-IF.
+
+           EXEC CICS
+               SEND MAP("MAP") MAPSET("ACCOUNT")
+               FROM(DCL-ACCOUNT)
+               CURSOR FREEKB
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * 200-LIST-ACCOUNTS - WALK EVERY ACCOUNT ROW FOR THIS CUSTOMER
+      *    INTO WS-ACCT-LIST-RECORD SO THE FULL ACCOUNT PICTURE CAN BE
+      *    SHOWN IN ONE SCREEN INSTEAD OF ONE ACC_NO AT A TIME.
+      *-----------------------------------------------------------------
+       200-LIST-ACCOUNTS.
+
+           MOVE 0 TO WS-ACCT-LIST-COUNT.
+
+           EXEC SQL
+               DECLARE C-ACCOUNT-LIST CURSOR FOR
+                   SELECT ACC_NO, ACC_TOTAL
+                   FROM ACCOUNT
+                   WHERE CUST_NO = :W-CUST-NO
+           END-EXEC.
+
+           EXEC SQL
+               OPEN C-ACCOUNT-LIST
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+                      OR WS-ACCT-LIST-COUNT = 20
+               ADD 1 TO WS-ACCT-LIST-COUNT
+               EXEC SQL
+                   FETCH C-ACCOUNT-LIST
+                   INTO :WS-ACCT-LIST-ACC-NO(WS-ACCT-LIST-COUNT),
+                        :WS-ACCT-LIST-ACC-TOTAL(WS-ACCT-LIST-COUNT)
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   SUBTRACT 1 FROM WS-ACCT-LIST-COUNT
+               ELSE
+                   MOVE "N" TO
+                       WS-ACCT-LIST-OVERDRAWN(WS-ACCT-LIST-COUNT)
+                   IF WS-ACCT-LIST-ACC-TOTAL(WS-ACCT-LIST-COUNT) < 0
+                       SET WS-ACCT-LIST-IS-OVERDRAWN
+                           (WS-ACCT-LIST-COUNT) TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE C-ACCOUNT-LIST
+           END-EXEC.
+
+           IF  WS-ACCT-LIST-COUNT > 0
+               MOVE WS-ACCT-LIST-RECORD TO DATA-OUT
+               MOVE 0                   TO RESP-CODE
+           ELSE
+               MOVE SPACES              TO DATA-OUT
+               MOVE 1                   TO RESP-CODE
+           END-IF.
+
+       200-EXIT.
+           EXIT.
 
