@@ -17,37 +17,72 @@
                                                                         
        WORKING-STORAGE SECTION.                                         
                                                                         
-       01  RESUME-MASTER-RECORD.                                      
+       01  RESUME-MASTER-RECORD.
            10 WS-EMPNO                PIC X(6).
            10 WS-RESUME-FORMAT        PIC X(10).
+      *    ** size in bytes of the uploaded WS-RESUME CLOB, carried
+      *    ** alongside it as a host-variable-style length indicator
+      *    ** so 500-VALIDATE-SCREEN can enforce a size cap without
+      *    ** having to inspect the CLOB itself
+           10 WS-RESUME-LENGTH        PIC S9(9) USAGE COMP VALUE 0.
+      *    ** format (yymmdd) - date this employee's resume was last
+      *    ** uploaded/replaced, so a periodic report can flag stale
+      *    ** resumes instead of only being able to say yes/no it
+      *    ** exists
+           10 WS-RESUME-UPDATED-DATE  PIC 9(6) VALUE 0.
            10 WS-RESUME               USAGE IS SQL TYPE IS CLOB.
-         
-       01  SWITCHES.                                                    
-           03  ERROR-SWITCH                PIC X VALUE SPACE.           
-               88  ERRORS                        VALUE "Y".             
-                                                                        
-       01  SWITCH-OFF                      PIC X VALUE "N".             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
+      *    ** set by COBBAT12 when this employee's WS-EMP-DATE-
+      *    ** TERMINATED has cleared the photo/resume retention
+      *    ** window, so 400-READ-EMP-RESUME-DETAILS can flag on
+      *    ** RESUMEMAP that the resume is retained for a departed
+      *    ** employee rather than a current one
+           10 WS-RESUME-PURGE-FLAG    PIC X VALUE "N".
+               88  WS-RESUME-PURGED       VALUE "Y".
+      *    ** last WS-MAX-RESUME-VERSIONS resumes this employee had on
+      *    ** file before the current one, oldest dropped off the end -
+      *    ** so overwriting a resume no longer throws the old one
+      *    ** away. WS-RH-ROW(1) is the most recently replaced
+      *    ** version.
+           10 WS-RESUME-HISTORY.
+               15  WS-RH-ROW OCCURS 3 TIMES.
+                   20  WS-RH-FORMAT        PIC X(10).
+                   20  WS-RH-LENGTH        PIC S9(9) USAGE COMP.
+                   20  WS-RH-UPDATED-DATE  PIC 9(6).
+                   20  WS-RH-RESUME        USAGE IS SQL TYPE IS CLOB.
 
+       01  WS-MAX-RESUME-VERSIONS          PIC S9(4) COMP VALUE +3.
+       01  WS-RH-IDX                       PIC S9(4) COMP.
+
+       01  SWITCHES.
+           03  ERROR-SWITCH                PIC X VALUE SPACE.
+               88  ERRORS                        VALUE "Y".
+
+       01  SWITCH-OFF                      PIC X VALUE "N".
+
+      *    ** set by 400-READ-EMP-RESUME-DETAILS - tells
+      *    ** 600-ADD-CHANGE-RESUME-DETAILS whether WS-EMPNO already
+      *    ** has a resume on file (change) or not (add)
+       01  WS-RESUME-FOUND-SWITCH          PIC X VALUE "N".
+           88  WS-RESUME-FOUND                 VALUE "Y".
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** this shop's allowed resume upload formats and the
+      *    ** largest resume this screen will accept
+       01  WS-MAX-RESUME-BYTES             PIC S9(9) COMP
+                                                VALUE 5242880.
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO21".
+           03  MSGL-CODE                   PIC 99.
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
        
        01  WORK-MSG-CODE          PIC 99.
@@ -144,16 +179,44 @@
                END-IF                                                   
            END-IF.                                                      
                                                                         
-           PERFORM 400-READ-EMP-RESUME-DETAILS
-                                                                        
-           MOVE DFHBMFSE        TO  RESUMEMIDA                               
-                                    RESUMEMCHKA.                               
+      *    **  skip the re-read on a PF10 save pass - WS-RESUME-
+      *    **  FOUND-SWITCH/WS-RESUME-FORMAT were already loaded by
+      *    **  the RECEIVE that displayed this employee's resume
+      *    **  status, and APITP021's CMD-CODE 1 read returns
+      *    **  RESP-CODE=0 for an employee with no resume on file yet
+      *    **  (the normal case for a first-time upload), which would
+      *    **  otherwise run into 950-DBERROR's abort before
+      *    **  600-ADD-CHANGE-RESUME-DETAILS ever runs
+           IF  EIBAID NOT = DFHPF10 THEN
+               PERFORM 400-READ-EMP-RESUME-DETAILS
+           END-IF.
+
+           IF  EIBAID = DFHPF10 THEN
+               PERFORM 500-VALIDATE-SCREEN
+               IF  NOT ERRORS THEN
+                   PERFORM 600-ADD-CHANGE-RESUME-DETAILS
+               END-IF
+           END-IF
+
+           MOVE DFHBMFSE        TO  RESUMEMIDA
+                                    RESUMEMCHKA
+                                    RESUMEMFMTA
+                                    RESUMEMLENA.
                                                                         
       *-----------------------------------------------------------------                                                                  
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
        300-SEND-RESUMEMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO RESUMEMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO DATA-IN.
+           CALL "APITPMSG" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE NOT = 0
+               MOVE DATA-OUT(1:30)     TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES             TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO RESUMEMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("RESMAP")
@@ -173,40 +236,127 @@
            MOVE 1 TO CMD-CODE.
            MOVE RESUME-MASTER-RECORD TO DATA-IN.
            CALL "APITP021" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
-           IF RESP-CODE <> 0 
-               MOVE DATA-OUT TO RESUME-MASTER-RECORD
-           ELSE
-               PERFORM 950-DBERROR THRU 950-EXIT
-           END-IF
-      *    EXEC SQL                                                
-      *           SELECT                                                
-      *             RESUME                              
-      *           INTO          
+      *    EXEC SQL
+      *           SELECT
+      *             RESUME
+      *           INTO
       *               :WS-RESUME
-      *           FROM 
+      *           FROM
       *                EMPRESUME
-      *           WHERE 
+      *           WHERE
       *                EMPNO = :WS-EMPNO
-      *         END-EXEC.                                               
-      *                                                                 
-      *         EVALUATE SQLCODE                                        
-      *             WHEN 0                                              
-      *                  CONTINUE                                       
-      *             WHEN OTHER                
+      *         END-EXEC.
+      *
+      *         EVALUATE SQLCODE
+      *             WHEN 0
+      *                  CONTINUE
+      *             WHEN OTHER
       *                  MOVE SPACES     TO WS-RESUME
-      *                  PERFORM 950-DBERROR THRU 950-EXIT                           
-      *         END-EVALUATE.                                           
-                                                                        
-           IF  RESPONSE = DFHRESP(NOTFND) THEN                          
-               MOVE 7                    TO WORK-MSG-CODE               
-               MOVE 'N'                  TO RESUMEMCHKO                   
-           ELSE                                                         
-               MOVE 'Y'                  TO RESUMEMCHKO                  
-               MOVE 8                    TO WORK-MSG-CODE               
-           END-IF.                                                      
-                                                                                                                                                                                                                        
-       
-       900-ERRORS.                                                      
+      *                  PERFORM 950-DBERROR THRU 950-EXIT
+      *         END-EVALUATE.
+
+      *    ** RESP-CODE = 0 just means EMPNO has no resume on file yet,
+      *    ** the expected case on the very first lookup before an
+      *    ** add - that is not a database error, so it sets the
+      *    ** FOUND-switch to false and falls through to the add path
+      *    ** instead of going through 950-DBERROR's abort
+           IF  RESP-CODE <> 0 THEN
+               MOVE DATA-OUT             TO RESUME-MASTER-RECORD
+               MOVE 'Y'                  TO RESUMEMCHKO
+               MOVE WS-RESUME-FORMAT     TO RESUMEMFMTO
+               MOVE 8                    TO WORK-MSG-CODE
+               SET WS-RESUME-FOUND       TO TRUE
+           ELSE
+               MOVE 7                    TO WORK-MSG-CODE
+               MOVE 'N'                  TO RESUMEMCHKO
+               MOVE "N"                  TO WS-RESUME-FOUND-SWITCH
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES THE UPLOADED RESUME'S FORMAT AND SIZE
+      * BEFORE 600-ADD-CHANGE-RESUME-DETAILS STORES IT, SO A BAD
+      * UPLOAD GETS AN ERROR MESSAGE INSTEAD OF A DEAD CLOB NOBODY
+      * CAN OPEN LATER.
+      *-----------------------------------------------------------------
+       500-VALIDATE-SCREEN.
+
+           MOVE SWITCH-OFF    TO  ERROR-SWITCH.
+
+           IF  RESUMEMFMTI NOT = "PDF"
+           AND RESUMEMFMTI NOT = "DOCX" THEN
+               MOVE DFHBMASB  TO  RESUMEMFMTA
+               SET ERRORS     TO  TRUE
+               MOVE -1        TO  RESUMEMFMTL
+               MOVE 15        TO  WORK-MSG-CODE
+           END-IF.
+
+           IF  NOT ERRORS
+           AND (RESUMEMLENI IS NOT NUMERIC
+                OR RESUMEMLENI NOT > ZERO
+                OR RESUMEMLENI > WS-MAX-RESUME-BYTES) THEN
+               MOVE DFHBMASB  TO  RESUMEMLENA
+               SET ERRORS     TO  TRUE
+               MOVE -1        TO  RESUMEMLENL
+               MOVE 16        TO  WORK-MSG-CODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA ADDS A NEW RESUME (WS-EMPNO NOT FOUND ON
+      * 400-READ-EMP-RESUME-DETAILS) OR REPLACES AN EXISTING ONE, SO
+      * A RESUME UPLOAD NO LONGER HAS TO GO IN SOME OTHER WAY - SAME
+      * PF10-TO-UPDATE PATTERN COBCIOP4 USES.
+      *-----------------------------------------------------------------
+       600-ADD-CHANGE-RESUME-DETAILS.
+
+           IF  WS-RESUME-FOUND THEN
+               PERFORM 650-PUSH-RESUME-HISTORY
+           END-IF.
+
+           MOVE RESUMEMFMTI  TO  WS-RESUME-FORMAT.
+           MOVE RESUMEMLENI  TO  WS-RESUME-LENGTH.
+           ACCEPT WS-RESUME-UPDATED-DATE FROM DATE.
+
+           IF  WS-RESUME-FOUND THEN
+               MOVE 3 TO CMD-CODE
+           ELSE
+               MOVE 2 TO CMD-CODE
+           END-IF.
+
+           MOVE RESUME-MASTER-RECORD TO DATA-IN.
+           CALL "APITP021" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF RESP-CODE <> 0
+               MOVE DATA-OUT TO RESUME-MASTER-RECORD
+               IF  WS-RESUME-FOUND THEN
+                   MOVE 2 TO WORK-MSG-CODE
+               ELSE
+                   MOVE 1 TO WORK-MSG-CODE
+                   SET WS-RESUME-FOUND TO TRUE
+               END-IF
+               MOVE 'Y'                  TO RESUMEMCHKO
+               MOVE WS-RESUME-FORMAT     TO RESUMEMFMTO
+           ELSE
+               PERFORM 950-DBERROR THRU 950-EXIT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 650-PUSH-RESUME-HISTORY - SHIFTS THE EXISTING WS-RH-ROW
+      *    ENTRIES DOWN ONE SLOT (OLDEST FALLS OFF THE END) AND MOVES
+      *    THE VERSION ABOUT TO BE OVERWRITTEN INTO WS-RH-ROW(1), SO
+      *    THE LAST WS-MAX-RESUME-VERSIONS RESUMES STAY RECOVERABLE.
+      *-----------------------------------------------------------------
+       650-PUSH-RESUME-HISTORY.
+
+           PERFORM VARYING WS-RH-IDX FROM WS-MAX-RESUME-VERSIONS
+                   BY -1 UNTIL WS-RH-IDX < 2
+               MOVE WS-RH-ROW(WS-RH-IDX - 1) TO WS-RH-ROW(WS-RH-IDX)
+           END-PERFORM.
+
+           MOVE WS-RESUME-FORMAT        TO WS-RH-FORMAT(1).
+           MOVE WS-RESUME-LENGTH        TO WS-RH-LENGTH(1).
+           MOVE WS-RESUME-UPDATED-DATE  TO WS-RH-UPDATED-DATE(1).
+           MOVE WS-RESUME               TO WS-RH-RESUME(1).
+
+       900-ERRORS.
                                                                         
            MOVE "TRANSACTION ABNORMALLY TERMINATED" TO RESUMEMMSGO.       
            GO TO 999-EXIT.                                              
