@@ -10,60 +10,210 @@
        AUTHOR.       CAST SOFTWARE                                      
        DATE-WRITTEN. MARCH 2006.                                       
                                                                         
-       EJECT                                                            
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-           EXEC SQL 
-              INCLUDE CUSTOMER                             
-           END-EXEC.                                               
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ** who/when/before/after log for customer master changes,
+      *    ** so billing disputes can be traced back to who changed
+      *    ** a customer's info and why
+           SELECT CUSTOMER-AUDIT-FILE ASSIGN TO CUSTAUD
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CUSTOMER-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-AUDIT-RECORD.
+           03  CA-CUST-NO                  PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-USER                     PIC X(3).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-DATE                     PIC S9(07) COMP-3.
+           03  CA-TIME                     PIC S9(07) COMP-3.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-OLD-CUST-NAME            PIC X(30).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CA-NEW-CUST-NAME            PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01 RESP-CODE PIC 99.
+       01 DATA-IN   PIC X(2048).
+       01 DATA-OUT  PIC X(2048).
+
+      *    ** wildcard/partial name search input - a rep with only a
+      *    ** name from a phone call fills this in and leaves
+      *    ** W-CUST-NO blank instead of having to already know the
+      *    ** customer number
+       01  W-CUST-NAME-SEARCH              PIC X(30).
+
+      *    ** symbolic map for MAPSET("CUSTOMER"), same BMS-generated
+      *    ** COPY convention as ACTIVM/PACTVM/RESUMEM/PHOTOM on
+      *    ** COBCIO19/20/21/22
+           COPY CUSTOMEM.
+
+           EJECT
+      *    ** who/when for the change-audit log, same manually-
+      *    ** declared EIB field convention the rest of this system
+      *    ** uses (see EIBDATE on COBCIO19/20/21/22 etc.) - unlike
+      *    ** those unused dummies, 800-WRITE-AUDIT-RECORD actually
+      *    ** relies on these being populated, so they're set from
+      *    ** ASSIGN/ASKTIME/FORMATTIME just below instead of being
+      *    ** left at whatever they default to
+       01  EIBDATE                         PIC S9(07) COMP-3.
+       01  EIBTIME                         PIC S9(07) COMP-3.
+       01  EIBOPID                         PIC X(3).
+
+       01  WS-AUDIT-ABSTIME                PIC S9(15) COMP-3.
+       01  WS-AUDIT-YYDDD                  PIC 9(5).
+       01  WS-AUDIT-HHMMSS                 PIC 9(6).
+
+      *    ** the name submitted on the incoming map, captured before
+      *    ** the SELECT overwrites W-CUST-NAME with the value
+      *    ** currently on file, so a genuine edit can be told apart
+      *    ** from a plain inquiry
+       01  W-NEW-CUST-NAME                 PIC X(30).
+       01  W-OLD-CUST-NAME                 PIC X(30).
+
+           COPY DFHAID.
 
-           EXEC SQL 
-               INCLUDE SQLCA  
-           END-EXEC.                       
-                                                                        
        LINKAGE SECTION.
-       01 DFHCOMMAREA  PIC X(2048)
+       01 DFHCOMMAREA  PIC X(2048).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING DFHCOMMAREA.               
+       PROCEDURE DIVISION USING DFHCOMMAREA.
       * MAIN PROCESS
        MAIN.
            PERFORM CMD-01
-           GOBACK.           
+           GOBACK.
        CMD-01.
-           EXEC CICS 
+           EXEC CICS
                RECEIVE MAP("MAP") MAPSET("CUSTOMER")
                INTO(W-CUSTOMER) 
            END-EXEC.        
 		   
            MOVE DATA-IN TO DCL-CUSTOMER.
-           
-           EXEC SQL                                                
-                  SELECT                                                
-                    CUST_NAME                                            
-                  INTO
-                    :W-CUST-NAME
-                  FROM CUSTOMER                                           
-                  WHERE CUST_NO = :W-CUST-NO                         
-                  FETCH FIRST ROW ONLY
-           END-EXEC.                                               
-                                                                        
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE DCL-CUSTOMER            TO DATA-OUT                                       
+
+      *    ** capture what the rep submitted before the SELECT below
+      *    ** overwrites W-CUST-NAME with the value on file
+           MOVE W-CUST-NAME TO W-NEW-CUST-NAME.
+
+      *    ** no exact customer number keyed - fall back to a
+      *    ** wildcard search on the partial name instead
+           IF  W-CUST-NO = SPACES OR W-CUST-NO = ZEROS THEN
+               MOVE W-CUST-NAME         TO W-CUST-NAME-SEARCH
+               EXEC SQL
+                      SELECT
+                        CUST_NO, CUST_NAME
+                      INTO
+                        :W-CUST-NO, :W-CUST-NAME
+                      FROM CUSTOMER
+                      WHERE CUST_NAME LIKE :W-CUST-NAME-SEARCH
+                                        || '%'
+                      FETCH FIRST ROW ONLY
+               END-EXEC
+           ELSE
+               EXEC SQL
+                      SELECT
+                        CUST_NAME
+                      INTO
+                        :W-CUST-NAME
+                      FROM CUSTOMER
+                      WHERE CUST_NO = :W-CUST-NO
+                      FETCH FIRST ROW ONLY
+               END-EXEC
+           END-IF.
+
+      *    ** a name was found on file and the rep submitted a
+      *    ** different one - that's an edit, not a plain inquiry, so
+      *    ** save it and log the change, but only once PF10 confirms
+      *    ** it, same convention COBCIO19/20/21/22 and COBCIOP4 use
+           IF  EIBAID = DFHPF10
+           AND SQLCODE = 0
+           AND W-NEW-CUST-NAME NOT = SPACES
+           AND W-NEW-CUST-NAME NOT = W-CUST-NAME THEN
+               MOVE W-CUST-NAME             TO W-OLD-CUST-NAME
+               EXEC SQL
+                      UPDATE CUSTOMER
+                      SET CUST_NAME = :W-NEW-CUST-NAME
+                      WHERE CUST_NO = :W-CUST-NO
+               END-EXEC
+      *        ** only commit the in-memory name and log the change
+      *        ** once the UPDATE itself actually succeeded - a failed
+      *        ** UPDATE (lock timeout, etc.) must not be logged as a
+      *        ** completed rename
+               IF  SQLCODE = 0 THEN
+                   MOVE W-NEW-CUST-NAME     TO W-CUST-NAME
+                   PERFORM 800-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE DCL-CUSTOMER            TO DATA-OUT
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.    
-		   
-           EXEC CICS 
+           END-EVALUATE.
+
+           EXEC CICS
                SEND MAP("MAP") MAPSET("CUSTOMER")
-               FROM(DCL-CUSTOMER)                     
-               CURSOR FREEKB 
-           END-EXEC.                        
+               FROM(DCL-CUSTOMER)
+               CURSOR FREEKB
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * THIS PARA LOGS WHO CHANGED A CUSTOMER RECORD, WHEN, AND THE
+      * BEFORE/AFTER CUST_NAME, SO BILLING DISPUTES CAN BE TRACED BACK
+      * TO WHO CHANGED IT AND WHY.
+      *-----------------------------------------------------------------
+       800-WRITE-AUDIT-RECORD.
+
+      *    ** real operator ID and run date/time for the audit row -
+      *    ** EIBOPID/EIBDATE/EIBTIME are this program's own manually
+      *    ** declared fields (no real EIB in this shop's CICS setup),
+      *    ** so they have to be populated explicitly here instead of
+      *    ** coming pre-filled by CICS the way they would on a real
+      *    ** EIB
+           EXEC CICS
+               ASSIGN OPID(EIBOPID)
+           END-EXEC.
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AUDIT-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+               YYDDD(WS-AUDIT-YYDDD)
+               TIME(WS-AUDIT-HHMMSS)
+           END-EXEC.
+
+           MOVE WS-AUDIT-YYDDD      TO  EIBDATE.
+           MOVE WS-AUDIT-HHMMSS     TO  EIBTIME.
+
+           OPEN EXTEND CUSTOMER-AUDIT-FILE.
+
+           MOVE W-CUST-NO           TO  CA-CUST-NO.
+           MOVE EIBOPID             TO  CA-USER.
+           MOVE EIBDATE             TO  CA-DATE.
+           MOVE EIBTIME             TO  CA-TIME.
+           MOVE W-OLD-CUST-NAME     TO  CA-OLD-CUST-NAME.
+           MOVE W-NEW-CUST-NAME     TO  CA-NEW-CUST-NAME.
+           WRITE CUSTOMER-AUDIT-RECORD.
+
+           CLOSE CUSTOMER-AUDIT-FILE.
 
