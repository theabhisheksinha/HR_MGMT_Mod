@@ -24,32 +24,43 @@
            10 WS-ACT-KEYWORD          PIC X(6).
            10 WS-ACT-DESC             PIC X(20).
          
-       01  SWITCHES.                                                    
-           03  ERROR-SWITCH                PIC X VALUE SPACE.           
-               88  ERRORS                        VALUE "Y".             
-                                                                        
-       01  SWITCH-OFF                      PIC X VALUE "N".             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "P-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "PROJ-CODE NOT NUMERIC       ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
+       01  SWITCHES.
+           03  ERROR-SWITCH                PIC X VALUE SPACE.
+               88  ERRORS                        VALUE "Y".
 
+       01  SWITCH-OFF                      PIC X VALUE "N".
+
+      *    ** set by 400-READ-ACTIVITY-DETAILS - tells
+      *    ** 600-ADD-CHANGE-ACTIVITY-DETAILS whether WS-ACT-NO is an
+      *    ** existing activity code (change) or a new one (add)
+       01  WS-ACT-FOUND-SWITCH             PIC X VALUE "N".
+           88  WS-ACT-FOUND                    VALUE "Y".
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** one other activity row at a time, walked via APITP019
+      *    ** CMD-CODE 4 to look for a duplicate keyword before
+      *    ** 600-ADD-CHANGE-ACTIVITY-DETAILS adds a new activity code
+       01  WS-OTHER-ACT-ROW.
+           03  WS-OA-ACT-NO                PIC S9(4) USAGE COMP.
+           03  WS-OA-ACT-KEYWORD           PIC X(6).
+           03  WS-OA-ACT-DESC              PIC X(20).
+       01  WS-DUP-CURSOR-SWITCH            PIC X VALUE "N".
+           88  WS-DUP-CURSOR-DONE              VALUE "Y".
+       01  WS-DUP-FOUND-SWITCH             PIC X VALUE "N".
+           88  WS-DUP-FOUND                    VALUE "Y".
+      *    ** message text is looked up from the shared message
+      *    ** file via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE,
+      *    ** instead of a table compiled into this program - a
+      *    ** message can be reworded without recompiling every
+      *    ** screen that shows it
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO19".
+           03  MSGL-CODE                   PIC 99.
+       01  WS-MSG-TEXT                     PIC X(30).
        01  EIBDATE     PIC S9(07) COMP-3.
        
        01  WORK-MSG-CODE          PIC 99.
@@ -145,17 +156,43 @@
                END-IF                                                   
            END-IF.                                                      
                                                                         
-           PERFORM 400-READ-ACTIVITY-DETAILS
-                                                                        
-           MOVE DFHBMFSE        TO  ACTIVMACTA                               
-                                    ACTIVMKEYWA                               
+      *    **  skip the re-read on a PF10 save pass - WS-ACT-FOUND-
+      *    **  SWITCH/WS-ACT-KEYWORD/WS-ACT-DESC were already loaded
+      *    **  by the RECEIVE that displayed this activity code, and
+      *    **  APITP019's CMD-CODE 1 read returns RESP-CODE=0 for an
+      *    **  activity code that doesn't exist yet (the normal case
+      *    **  when adding a brand-new one), which would otherwise
+      *    **  run into 950-DBERROR's abort before 600-ADD-CHANGE-
+      *    **  ACTIVITY-DETAILS ever runs
+           IF  EIBAID NOT = DFHPF10 THEN
+               PERFORM 400-READ-ACTIVITY-DETAILS
+           END-IF.
+
+           IF  EIBAID = DFHPF10 THEN
+               PERFORM 500-VALIDATE-SCREEN
+               IF  NOT ERRORS THEN
+                   PERFORM 600-ADD-CHANGE-ACTIVITY-DETAILS
+               END-IF
+           END-IF
+
+           MOVE DFHBMFSE        TO  ACTIVMACTA
+                                    ACTIVMKEYWA
                                     ACTIVMDESCA.                              
                                                                         
       *-----------------------------------------------------------------                                                                  
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
        300-SEND-ACTIVMAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO ACTIVMMSGO.                        
+           MOVE WORK-MSG-CODE      TO MSGL-CODE.
+           MOVE 1                  TO CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO DATA-IN.
+           CALL "APITPMSG" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE NOT = 0
+               MOVE DATA-OUT(1:30)     TO WS-MSG-TEXT
+           ELSE
+               MOVE SPACES             TO WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO ACTIVMMSGO.
 
            EXEC CICS 
                SEND MAP("MAP") MAPSET("ACTVMAP")
@@ -175,45 +212,146 @@
            MOVE 1 TO CMD-CODE.
            MOVE ACTIVITY-MASTER-RECORD TO DATA-IN.
            CALL "APITP019" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
-           IF RESP-CODE <> 0 
-               MOVE DATA-OUT TO ACTIVITY-MASTER-RECORD
-           ELSE
-               PERFORM 950-DBERROR THRU 950-EXIT
-           END-IF
-      *    EXEC SQL                                                
-      *           SELECT                                                
+      *    EXEC SQL
+      *           SELECT
       *               ACT_KEYWORD
       *               ACT_DESC
-      *           INTO          
+      *           INTO
       *               :WS-ACT-KEYWORD
       *               :WS-ACT-DESC
-      *           FROM 
+      *           FROM
       *                ACTIVITY
-      *           WHERE 
+      *           WHERE
       *                ACT_NO      = :WS-ACT-NO
-      *         END-EXEC.                                               
-      *                                                                 
-      *         EVALUATE SQLCODE                                        
-      *             WHEN 0                                              
-      *                  CONTINUE                                       
-      *             WHEN OTHER                
+      *         END-EXEC.
+      *
+      *         EVALUATE SQLCODE
+      *             WHEN 0
+      *                  CONTINUE
+      *             WHEN OTHER
       *                  MOVE SPACES     TO WS-ACT-KEYWORD
       *                  MOVE SPACES     TO WS-ACT-DESC
-      *                  PERFORM 950-DBERROR THRU 950-EXIT                           
-      *         END-EVALUATE.                                           
-                                                                        
-           IF  RESPONSE = DFHRESP(NOTFND) THEN                          
-               MOVE 7                    TO WORK-MSG-CODE               
+      *                  PERFORM 950-DBERROR THRU 950-EXIT
+      *         END-EVALUATE.
+
+      *    ** RESP-CODE = 0 just means ACT-NO isn't on file yet, the
+      *    ** expected case on the very first lookup before an add -
+      *    ** that is not a database error, so it sets the FOUND-
+      *    ** switch to false and falls through to the add path
+      *    ** instead of going through 950-DBERROR's abort
+           IF  RESP-CODE <> 0 THEN
+               MOVE DATA-OUT             TO ACTIVITY-MASTER-RECORD
+               MOVE WS-ACT-KEYWORD       TO ACTIVMKEYWO
+               MOVE WS-ACT-DESC          TO ACTIVMDESCO
+               MOVE 8                    TO WORK-MSG-CODE
+               SET WS-ACT-FOUND          TO TRUE
+           ELSE
+               MOVE 7                    TO WORK-MSG-CODE
                MOVE SPACES               TO WS-ACT-KEYWORD
                MOVE SPACES               TO WS-ACT-DESC
-           ELSE                                                         
-               MOVE WS-ACT-KEYWORD       TO ACTIVMKEYWO                  
-               MOVE WS-ACT-DESC          TO ACTIVMDESCO                  
-               MOVE 8                    TO WORK-MSG-CODE               
-           END-IF.                                                      
-                                                                                                                                                                                                                        
-       
-       900-ERRORS.                                                      
+               MOVE "N"                  TO WS-ACT-FOUND-SWITCH
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA WALKS EVERY ACTIVITY-MASTER-RECORD ON FILE (APITP019
+      * CMD-CODE 4 IS A NEW, UNFILTERED CURSOR - SAME ZERO-RESP-CODE-
+      * MEANS-EXHAUSTED IDIOM AS EVERY OTHER CURSOR IN THIS SYSTEM) TO
+      * SEE WHETHER ACTIVMKEYWI IS ALREADY IN USE UNDER A DIFFERENT
+      * WS-ACT-NO, SO TWO ACTIVITY CODES CAN'T MEAN THE SAME THING
+      * UNDER SLIGHTLY DIFFERENT KEYWORDS.
+      *-----------------------------------------------------------------
+       405-CHECK-DUPLICATE-KEYWORD.
+
+           MOVE "N"    TO  WS-DUP-CURSOR-SWITCH.
+           MOVE "N"    TO  WS-DUP-FOUND-SWITCH.
+           MOVE 4      TO  CMD-CODE.
+           MOVE SPACES TO  WS-OTHER-ACT-ROW.
+
+           PERFORM UNTIL WS-DUP-CURSOR-DONE
+               MOVE WS-OTHER-ACT-ROW TO DATA-IN
+               CALL "APITP019" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-DUP-CURSOR-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO WS-OTHER-ACT-ROW
+                   IF  WS-OA-ACT-KEYWORD = ACTIVMKEYWI THEN
+                       SET WS-DUP-FOUND       TO TRUE
+                       SET WS-DUP-CURSOR-DONE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES THE ACTIVITY CODE BEFORE
+      * 600-ADD-CHANGE-ACTIVITY-DETAILS SAVES IT.
+      *-----------------------------------------------------------------
+       500-VALIDATE-SCREEN.
+
+           MOVE SWITCH-OFF    TO  ERROR-SWITCH.
+
+           IF  ACTIVMKEYWI IS NOT > SPACES THEN
+               MOVE DFHBMASB  TO  ACTIVMKEYWA
+               SET ERRORS     TO  TRUE
+               MOVE -1        TO  ACTIVMKEYWL
+               MOVE 9         TO  WORK-MSG-CODE
+           END-IF.
+
+           IF  ACTIVMDESCI IS NOT > SPACES THEN
+               MOVE DFHBMASB  TO  ACTIVMDESCA
+               IF  NOT ERRORS THEN
+                   SET ERRORS TO  TRUE
+                   MOVE -1    TO  ACTIVMDESCL
+                   MOVE 9     TO  WORK-MSG-CODE
+               END-IF
+           END-IF.
+
+      *    ** only a brand-new activity code can collide on keyword -
+      *    ** an existing one being renamed is checked against its own
+      *    ** unchanged keyword anyway, so skip the cursor on a change
+           IF  NOT ERRORS AND NOT WS-ACT-FOUND THEN
+               PERFORM 405-CHECK-DUPLICATE-KEYWORD
+               IF  WS-DUP-FOUND THEN
+                   MOVE DFHBMASB  TO  ACTIVMKEYWA
+                   SET ERRORS     TO  TRUE
+                   MOVE -1        TO  ACTIVMKEYWL
+                   MOVE 15        TO  WORK-MSG-CODE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA ADDS A NEW ACTIVITY CODE (WS-ACT-NO NOT FOUND ON
+      * 400-READ-ACTIVITY-DETAILS) OR RENAMES AN EXISTING ONE, SO
+      * ACTIVITY CODES NO LONGER HAVE TO GO IN SOME OTHER WAY - SAME
+      * PF10-TO-UPDATE PATTERN COBCIOP4 USES.
+      *-----------------------------------------------------------------
+       600-ADD-CHANGE-ACTIVITY-DETAILS.
+
+           MOVE ACTIVMKEYWI  TO  WS-ACT-KEYWORD.
+           MOVE ACTIVMDESCI  TO  WS-ACT-DESC.
+
+           IF  WS-ACT-FOUND THEN
+               MOVE 3 TO CMD-CODE
+           ELSE
+               MOVE 2 TO CMD-CODE
+           END-IF.
+
+           MOVE ACTIVITY-MASTER-RECORD TO DATA-IN.
+           CALL "APITP019" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF RESP-CODE <> 0
+               MOVE DATA-OUT TO ACTIVITY-MASTER-RECORD
+               IF  WS-ACT-FOUND THEN
+                   MOVE 2 TO WORK-MSG-CODE
+               ELSE
+                   MOVE 1 TO WORK-MSG-CODE
+                   SET WS-ACT-FOUND TO TRUE
+               END-IF
+               MOVE WS-ACT-KEYWORD       TO ACTIVMKEYWO
+               MOVE WS-ACT-DESC          TO ACTIVMDESCO
+           ELSE
+               PERFORM 950-DBERROR THRU 950-EXIT
+           END-IF.
+
+       900-ERRORS.                                                    
                                                                         
            MOVE "TRANSACTION ABNORMALLY TERMINATED" TO ACTIVMMSGO.       
            GO TO 999-EXIT.                                              
