@@ -45,13 +45,16 @@
            03  EMP-SECURITY-EXP            PIC 9(5) COMP-3.             
            03  FILLER                      PIC X(41).                   
                                                                         
-       01  DEPT-MASTER-RECORD.                                          
-      *        ** key field                                             
-           03  DEPT-CODE                   PIC X(4).                    
-           03  DEPT-DESCRIPTION            PIC X(30).                   
-      *        ** format (yyddd) packed                                 
-           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.             
-           03  FILLER                      PIC X(43).                   
+       01  DEPT-MASTER-RECORD.
+      *        ** key field
+           03  DEPT-CODE                   PIC X(4).
+           03  DEPT-DESCRIPTION            PIC X(30).
+      *        ** format (yyddd) packed
+           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.
+      *        ** parent department in the reporting hierarchy -
+      *        ** spaces for a top-level department
+           03  DEPT-PARENT-CODE            PIC X(4).
+           03  FILLER                      PIC X(39).
                                                                         
        01  SWITCHES.                                                    
            03  ERROR-SWITCH                PIC X VALUE SPACE.           
@@ -61,27 +64,19 @@
       *    ** report headings & detail line                             
                                                                         
                                                                         
-      *    ** message table                                             
-                                                                        
-       01  MESSAGE-TABLE.                                               
-           03  FILLER  PIC X(30) VALUE "I-RECORD ADDED              ".  
-           03  FILLER  PIC X(30) VALUE "I-RECORD CHANGED            ".  
-           03  FILLER  PIC X(30) VALUE "E-DEPARTMENT CODE INVALID   ".  
-           03  FILLER  PIC X(30) VALUE "E-ZIP CODE NOT NUMERIC      ".  
-           03  FILLER  PIC X(30) VALUE "E-INVALID DATE              ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE NUMBER     ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER EMPLOYEE DETAILS    ".  
-           03  FILLER  PIC X(30) VALUE "I-ENTER CHANGE DETAILS      ".  
-           03  FILLER  PIC X(30) VALUE "I-SCR VALID PF10 TO UPDATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-NAME MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-ADDRESS LINE 1 MISSING    ".  
-           03  FILLER  PIC X(30) VALUE "E-JOINED > TERMINATED DATE  ".  
-           03  FILLER  PIC X(30) VALUE "E-DATE MISSING              ".  
-           03  FILLER  PIC X(30) VALUE "E-EMPLOYEE NO NOT NUMERIC   ".  
-                                                                        
-       01  MSG-TABLE-RED REDEFINES MESSAGE-TABLE.                       
-           03  MSG OCCURS 14 TIMES.                                     
-               05  FILLER                  PIC X(30).                   
+      *    ** message text is looked up from the shared message file
+      *    ** via APITPMSG keyed on PROGRAM-ID + WORK-MSG-CODE, instead
+      *    ** of a table compiled into this program - a message can be
+      *    ** reworded without recompiling every screen that shows it
+
+       01  MSG-LOOKUP-RECORD.
+           03  MSGL-PROGRAM-ID             PIC X(8)  VALUE "COBCIO10".
+           03  MSGL-CODE                   PIC 99.
+       01  MSGL-CMD-CODE                   PIC 99.
+       01  MSGL-RESP-CODE                  PIC 99.
+       01  MSGL-DATA-IN                    PIC X(200).
+       01  MSGL-DATA-OUT                   PIC X(200).
+       01  WS-MSG-TEXT                     PIC X(30).
 
        01  EIBDATE     PIC S9(07) COMP-3.
                                                                         
@@ -104,31 +99,70 @@
            03  WORK-TERMINATED-YYDDD       PIC 9(5).                    
    
    
-       01  COMMAREA                                                     
-           03  COMMHDATEI                  PIC X(8).                                   
-           03  COMMEMPDETAILSO             PIC X(45) OCCURS WS-TOTAL-EMPLOYEE TIMES.                                  
-                05  COMMEMPO               PIC X(6)                                   
-                05  COMMNAMEO              PIC X(30)                                  
-                05  COMMHDATEO             PIC X(8)                                  
-                05  FILLER                 PIC X(1)                                  
-
-                                                                       
-       01  EMP-LENGTH                      PIC S9(4) COMP VALUE +200.   
-       01  DEP-LENGTH                      PIC S9(4) COMP VALUE +80.    
-       01  RESPONSE                        PIC S9(8) COMP VALUE +0.     
-       01  LAST-EMP-HDATE                  PIC X(8) VALUE SPACES.      
+       01  COMMAREA
+           03  COMMHDATEI                  PIC X(8).
+      *        ** hire date range "to" - SPACES means "open ended",
+      *        ** same as the original single-cutoff behaviour
+           03  COMMHDATETOI                PIC X(8).
+      *        ** "N" = sort by hiredate (default), "M" = by name,
+      *        ** "D" = by department code
+           03  COMMSORTI                   PIC X(1).
+      *        ** hire date (or name/dept key) of first row wanted -
+      *        ** used to page forward/backward through the full list
+           03  COMMSTARTI                  PIC X(8).
+      *        ** "F" = scroll forward, "B" = scroll backward, SPACE = top
+           03  COMMDIRI                    PIC X(1).
+      *        ** "Y" when COBHDAT1 has more rows past this page
+           03  COMMMOREO                   PIC X(1).
+           03  COMMEMPDETAILSO             PIC X(45) OCCURS WS-TOTAL-EMPLOYEE TIMES.
+                05  COMMEMPO               PIC X(6)
+                05  COMMNAMEO              PIC X(30)
+                05  COMMHDATEO             PIC X(8)
+                05  FILLER                 PIC X(1)
+
+
+       01  EMP-LENGTH                      PIC S9(4) COMP VALUE +200.
+       01  DEP-LENGTH                      PIC S9(4) COMP VALUE +80.
+       01  RESPONSE                        PIC S9(8) COMP VALUE +0.
+       01  LAST-EMP-HDATE                  PIC X(8) VALUE SPACES.
+       01  LAST-EMP-HDATETO                PIC X(8) VALUE SPACES.
+       01  LAST-EMP-SORT                   PIC X(1) VALUE SPACES.
        01  DFHRESP OCCURS 10               PIC S9(8) COMP VALUE +0.
        01  NOTFND                          PIC 9 VALUE 1.
-                                                                        
-       01  WS-WORKING-VARS.                                                 
-               02  WS-EMPNO                PIC X(06).                     
-               02  WS-EMPNAME              PIC X(36).                                                                        
-               02  WS-HDATE                PIC X(8).                                                                        
-               02  WS-COUNTER              PIC S9(2).       
-               02  WS-FETCH-COUNT          PIC S9(2).       
-               02  WS-TOTAL-EMPLOYEE       PIC S9(9) VALUE 10.
-
-       01  COBDATE-PARAMETERS.                                          
+
+       01  WS-WORKING-VARS.
+               02  WS-EMPNO                PIC X(06).
+               02  WS-EMPNAME              PIC X(36).
+               02  WS-HDATE                PIC X(8).
+               02  WS-COUNTER              PIC S9(2).
+               02  WS-FETCH-COUNT          PIC S9(2).
+               02  WS-TOTAL-EMPLOYEE       PIC S9(9) VALUE 12.
+
+      *    ** scroll control - stack of page-top hire dates so PF7
+      *    ** (backward) can return to the page before the current one
+       01  WS-SCROLL-VARS.
+               02  WS-PAGE-TOP-PTR         PIC S9(4) COMP VALUE 1.
+               02  WS-PAGE-TOP-STACK OCCURS 50 TIMES PIC X(8).
+               02  WS-MORE-FORWARD-SW      PIC X VALUE "N".
+                   88  WS-MORE-FORWARD           VALUE "Y".
+      *        ** this page's last row's hire date, captured in
+      *        ** 400-READ-EMP-RECORD while COMMHDATEO is still live
+      *        ** and carried across the pseudo-conversational task
+      *        ** boundary via CA-LAST-PAGE-HDATE - COMMHDATEO itself
+      *        ** is WORKING-STORAGE and is blank by the time the
+      *        ** next task's 450-SCROLL-EMP-RECORD runs
+               02  WS-LAST-PAGE-HDATE      PIC X(8) VALUE SPACES.
+
+      *    ** one print line per employee, queued to NHRL for the
+      *    ** monthly new-hire report (PF9 export) - same 45-byte
+      *    ** layout as a COMMEMPDETAILSO row
+       01  WS-PRINT-LINE.
+               02  WS-PRINT-EMP            PIC X(6).
+               02  WS-PRINT-NAME           PIC X(30).
+               02  WS-PRINT-HDATE          PIC X(8).
+               02  FILLER                  PIC X(1)  VALUE SPACES.
+
+       01  COBDATE-PARAMETERS.
            03  COBDATE-DATE                PIC X(8).                    
            03  COBDATE-DATE-RED1 REDEFINES COBDATE-DATE.                
                05  COBDATE-DATE-YYDDD      PIC 9(5).                    
@@ -147,13 +181,28 @@
            COPY EMPHDATE.                                                  
                                                                         
                                                                         
-           EJECT                                                        
-      *-----------------------------------------------------------------                                                                  
+           EJECT
+
+       LINKAGE SECTION.
+      *    ** pseudo-conversational save area - carries the state that
+      *    ** used to just sit in WORKING-STORAGE across the old
+      *    ** GO TO 200-RECEIVE-MAP / 300-SEND-MAP loop, now carried
+      *    ** across separate CICS tasks via EXEC CICS RETURN COMMAREA
+       01  DFHCOMMAREA.
+               02  CA-LAST-EMP-HDATE       PIC X(8).
+               02  CA-LAST-EMP-HDATETO     PIC X(8).
+               02  CA-LAST-EMP-SORT        PIC X(1).
+               02  CA-PAGE-TOP-PTR         PIC S9(4) COMP.
+               02  CA-PAGE-TOP-STACK OCCURS 50 TIMES PIC X(8).
+               02  CA-MORE-FORWARD-SW      PIC X.
+               02  CA-LAST-PAGE-HDATE      PIC X(8).
+
+      *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
-      *-----------------------------------------------------------------                                                                  
-       PROCEDURE DIVISION.                                              
-                                                                        
-      *    handle conditions                                            
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+      *    handle conditions
                                                                         
            EXEC CICS 
                IGNORE CONDITION 
@@ -166,47 +215,99 @@
            END-EXEC.                 
 
            EXEC CICS 
-               HANDLE AID 
-               PF3(910-EXIT) 
-           END-EXEC.                 
+               HANDLE AID
+               PF3(910-EXIT)
+           END-EXEC.
            
-           EXEC CICS 
-               HANDLE CONDITION 
-               ERROR(900-ERRORS) 
-           END-EXEC.       
-                                                                        
-      *    **  retrieve todays date                                     
-                                                                        
+           EXEC CICS
+               HANDLE CONDITION
+               ERROR(900-ERRORS)
+           END-EXEC.
+
+      *    **  pseudo-conversational dispatch - a first-time terminal
+      *    **  attach (no COMMAREA) initializes and sends the map; a
+      *    **  return trip (user pressed a key) restores the state
+      *    **  this task saved off in DFHCOMMAREA and processes it.
+      *    **  each cycle now ends with EXEC CICS RETURN so the task
+      *    **  does not hold the terminal while the user reads/keys.
+
+           IF  EIBCALEN = 0 THEN
+               PERFORM 100-INITIALIZE
+           ELSE
+               PERFORM 150-RESTORE-COMMAREA
+               PERFORM 200-RECEIVE-MAP
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FIRST-TIME INITIALIZATION - SENDS THE BLANK MAP.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+      *    **  retrieve todays date
+
            MOVE 0              T0  EIBDATE.
-           MOVE 0              TO  WORK-EIB-DATE.                       
-           MOVE WORK-EIB-DATE  TO  WORK-EIB-DATE-CHAR.                  
-           MOVE WORK-EIB-YYDDD TO  COBDATE-DATE.                        
-           MOVE "YYDDD"        TO  COBDATE-INPUT-FORMAT.                
-           MOVE "MM/DD/YY"     TO  COBDATE-OUTPUT-FORMAT.               
-           CALL "COBDTE3" USING COBDATE-DATE                            
-                                COBDATE-INPUT-FORMAT                    
-                                COBDATE-OUTPUT-FORMAT                   
-                                COBDATE-MESSAGE.                        
-           MOVE COBDATE-DATE   TO  WORK-TODAYS-MMDDYY.                  
-                                                                        
-           MOVE SPACES         TO  CASTMO.                              
-           MOVE 6              TO  WORK-MSG-CODE.                       
-           MOVE -1             TO  CASTMHDATEL.                           
-           GO TO 300-SEND-MAP.                                          
-                                                                        
-      *-----------------------------------------------------------------                                                                  
+           MOVE 0              TO  WORK-EIB-DATE.
+           MOVE WORK-EIB-DATE  TO  WORK-EIB-DATE-CHAR.
+           MOVE WORK-EIB-YYDDD TO  COBDATE-DATE.
+           MOVE "YYDDD"        TO  COBDATE-INPUT-FORMAT.
+           MOVE "MM/DD/YY"     TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE   TO  WORK-TODAYS-MMDDYY.
+
+           MOVE SPACES         TO  CASTMO.
+           MOVE 6              TO  WORK-MSG-CODE.
+           MOVE -1             TO  CASTMHDATEL.
+           GO TO 300-SEND-MAP.
+
+      *-----------------------------------------------------------------
+      * RESTORES THE STATE SAVED IN DFHCOMMAREA BY THE PRIOR TASK.
+      *-----------------------------------------------------------------
+       150-RESTORE-COMMAREA.
+
+           MOVE CA-LAST-EMP-HDATE      TO LAST-EMP-HDATE.
+           MOVE CA-LAST-EMP-HDATETO    TO LAST-EMP-HDATETO.
+           MOVE CA-LAST-EMP-SORT       TO LAST-EMP-SORT.
+           MOVE CA-PAGE-TOP-PTR        TO WS-PAGE-TOP-PTR.
+           MOVE CA-MORE-FORWARD-SW     TO WS-MORE-FORWARD-SW.
+           MOVE CA-LAST-PAGE-HDATE     TO WS-LAST-PAGE-HDATE.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > 50
+               MOVE CA-PAGE-TOP-STACK(WS-COUNTER)
+                                 TO WS-PAGE-TOP-STACK(WS-COUNTER)
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
       * RECEIVE MAP RECEIVES THE CICS MAP.                                                                                                   
       *-----------------------------------------------------------------                                                                  
-       200-RECEIVE-MAP.                                                 
-                                                                        
-           EXEC CICS 
+       200-RECEIVE-MAP.
+
+           EXEC CICS
               RECEIVE MAP("MAP") MAPSET("EMPMAP")
-              INTO(CASTMI) 
-           END-EXEC.        
-                                                                        
+              INTO(CASTMI)
+           END-EXEC.
+
+      *    **  page forward/backward through the hire list without
+      *    **  re-keying the hiredate each time
+
+           IF  EIBAID = DFHPF7 OR EIBAID = DFHPF8 THEN
+               PERFORM 450-SCROLL-EMP-RECORD
+               GO TO 300-SEND-MAP
+           END-IF.
+
+      *    **  PF9 routes the currently-displayed page of the hire
+      *    **  list to the print queue instead of screen-only viewing
+
+           IF  EIBAID = DFHPF9 THEN
+               PERFORM 460-EXPORT-EMP-LIST
+               GO TO 300-SEND-MAP
+           END-IF.
+
       *    **  validate employee hiredate
-                                                                        
-           IF  CASTMHDATEL IS SPACES THEN                                    
+
+           IF  CASTMHDATEL IS SPACES THEN
                MOVE -1             TO  CASTMHDATEL                        
                MOVE 6              TO  WORK-MSG-CODE                    
                GO TO 300-SEND-MAP                                       
@@ -218,49 +319,115 @@
                END-IF                                                   
            END-IF.                                                      
                                                                         
-      *    **  employee hiredate changed                                  
-                                                                        
-           IF  CASTMHDATEI NOT = LAST-EMP-HDATE THEN                         
-               MOVE CASTMHDATEI TO LAST-EMP-HDATE                            
-               PERFORM 400-READ-EMP-RECORD                              
-               MOVE -1        TO CASTMHDATEL                              
-            ELSE                                                        
-               PERFORM 500-VALIDATE-SCREEN                              
-               IF  NOT ERRORS THEN                                      
-                   IF  EIBAID NOT = DFHPF10 THEN                            
-                       MOVE 9  TO WORK-MSG-CODE                         
-                   END-IF                                               
-               END-IF                                                   
-           END-IF.                                                      
+      *    **  validate the sort toggle before acting on it
+
+           PERFORM 500-VALIDATE-SCREEN.
+           IF  ERRORS THEN
+               GO TO 300-SEND-MAP
+           END-IF.
 
-           MOVE DFHBMFSE     TO  CASTMHDATEA                               
+      *    **  employee hiredate or sort option changed
+
+           IF  CASTMHDATEI NOT = LAST-EMP-HDATE
+              OR CASTMHDATETOI NOT = LAST-EMP-HDATETO
+              OR CASTMSORTI NOT = LAST-EMP-SORT THEN
+               MOVE CASTMHDATEI   TO LAST-EMP-HDATE
+               MOVE CASTMHDATETOI TO LAST-EMP-HDATETO
+               MOVE CASTMSORTI    TO LAST-EMP-SORT
+               MOVE 1           TO WS-PAGE-TOP-PTR
+               MOVE SPACES      TO WS-PAGE-TOP-STACK(1)
+               MOVE SPACES      TO COMMSTARTI
+               MOVE SPACES      TO COMMDIRI
+               PERFORM 400-READ-EMP-RECORD
+               MOVE -1        TO CASTMHDATEL
+            ELSE
+               IF  EIBAID NOT = DFHPF10 THEN
+                   MOVE 9  TO WORK-MSG-CODE
+               END-IF
+           END-IF.
+
+           MOVE DFHBMFSE     TO  CASTMHDATEA
                                                            
                                                                         
       *-----------------------------------------------------------------                                                                  
       * THIS PARA SEND THE MAP TO CICS SCREEN USING THE OUTPUT COMM AREA                                                                 
       *-----------------------------------------------------------------                                                                  
-       300-SEND-MAP.                                                   
-           MOVE MSG(WORK-MSG-CODE) TO CASTMMSGO.                        
-           
-           EXEC CICS 
+       300-SEND-MAP.
+           MOVE WORK-MSG-CODE      TO  MSGL-CODE.
+           MOVE 1                  TO  MSGL-CMD-CODE.
+           MOVE MSG-LOOKUP-RECORD  TO  MSGL-DATA-IN.
+           CALL "APITPMSG" USING MSGL-CMD-CODE MSGL-RESP-CODE
+                                  MSGL-DATA-IN  MSGL-DATA-OUT.
+           IF  MSGL-RESP-CODE <> 0 THEN
+               MOVE MSGL-DATA-OUT(1:30)  TO  WS-MSG-TEXT
+           ELSE
+               MOVE SPACES               TO  WS-MSG-TEXT
+           END-IF.
+           MOVE WS-MSG-TEXT        TO  CASTMMSGO.
+
+           EXEC CICS
                SEND MAP("MAP") MAPSET("EMPMAP")
-               FROM(CASTMO)                     
-               CURSOR 
-               FREEKB 
-           END-EXEC. 
-           
-           GO TO 200-RECEIVE-MAP.                                       
-                                                                        
+               FROM(CASTMO)
+               CURSOR
+               FREEKB
+           END-EXEC.
+
+           PERFORM 160-SAVE-COMMAREA.
+
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * SAVES THE STATE THE NEXT TASK NEEDS INTO DFHCOMMAREA.
+      *-----------------------------------------------------------------
+       160-SAVE-COMMAREA.
+
+           MOVE LAST-EMP-HDATE      TO CA-LAST-EMP-HDATE.
+           MOVE LAST-EMP-HDATETO    TO CA-LAST-EMP-HDATETO.
+           MOVE LAST-EMP-SORT       TO CA-LAST-EMP-SORT.
+           MOVE WS-PAGE-TOP-PTR     TO CA-PAGE-TOP-PTR.
+           MOVE WS-MORE-FORWARD-SW  TO CA-MORE-FORWARD-SW.
+           MOVE WS-LAST-PAGE-HDATE  TO CA-LAST-PAGE-HDATE.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > 50
+               MOVE WS-PAGE-TOP-STACK(WS-COUNTER)
+                                 TO CA-PAGE-TOP-STACK(WS-COUNTER)
+           END-PERFORM.
+
+
                        
       *-----------------------------------------------------------------                                                                  
       * THIS PARA MAKES A CALL TO COBOL PROGRAM TO GET EMPLOYEE RECORDS.                                                                    
       *-----------------------------------------------------------------                                                                  
-       400-READ-EMP-RECORD.                                             
-           MOVE CASTMHDATEI     TO COMMHDATEI.                                   
-           CALL "COBHDAT1"    USING COMMAREA.                              
-                                                                        
-                                                                        
-           IF  RESPONSE = DFHRESP(NOTFND) THEN                          
+       400-READ-EMP-RECORD.
+           MOVE CASTMHDATEI     TO COMMHDATEI.
+      *    ** CASTMHDATETOI is new on the EMPMAP mapset - SPACES means
+      *    ** "no upper bound", same as the original single-cutoff query
+           MOVE CASTMHDATETOI   TO COMMHDATETOI.
+
+      *    ** CASTMSORTI is new on the EMPMAP mapset - SPACES defaults
+      *    ** to "N" (hiredate order), same as the original behaviour
+           IF  CASTMSORTI IS SPACES THEN
+               MOVE "N"         TO COMMSORTI
+           ELSE
+               MOVE CASTMSORTI  TO COMMSORTI
+           END-IF.
+
+           CALL "COBHDAT1"    USING COMMAREA.
+
+           MOVE COMMMOREO       TO WS-MORE-FORWARD-SW.
+
+      *    ** captured here, not in 450-SCROLL-EMP-RECORD - COMMHDATEO
+      *    ** is WORKING-STORAGE and is reinitialized to blank before
+      *    ** the next task (the one that handles the PF8 press) runs,
+      *    ** so the page-top key has to be carried forward through
+      *    ** DFHCOMMAREA instead of being re-read off the array then
+           MOVE COMMHDATEO(WS-TOTAL-EMPLOYEE) TO WS-LAST-PAGE-HDATE.
+
+           IF  RESPONSE = DFHRESP(NOTFND) THEN
                MOVE 7                    TO WORK-MSG-CODE               
     
       *        MOVE SPACES TO OUTPUT MAP
@@ -367,51 +534,87 @@
                MOVE COMMNAMEO(12)    TO CASTMNAME12O
                MOVE COMMHDATEO(12)   TO CASTMHDATE12O
 
-           END-IF.                                                      
-                                                                        
-      *-----------------------------------------------------------------                                                                  
-      * THIS PARA VALIDATES WHETHER THE USER HAS GIVEN PROPER INPUT.                                                                        
-      *-----------------------------------------------------------------                                                                  
-       500-VALIDATE-SCREEN.                                             
-                                                                        
-           MOVE SWITCH-OFF  TO  ERROR-SWITCH.                           
-                                                                        
-      *-----------------------------------------------------------------                                                                  
-      *    **  validate employee hire date                              
-      *-----------------------------------------------------------------                                                                  
-                                                                        
-           IF  CASTMHDATEL IS SPACES THEN                                    
-               MOVE -1             TO  CASTMHDATEL                        
-               MOVE 6              TO  WORK-MSG-CODE                    
-               GO TO 300-SEND-MAP                                       
-           ELSE                                                         
-               IF CASTMHDATEL IS NOT NUMERIC THEN                         
-                  MOVE -1             TO  CASTMHDATEL                     
-                  MOVE 14             TO  WORK-MSG-CODE                 
-                  GO TO 300-SEND-MAP                                    
-               END-IF                                                   
-           END-IF.                                                      
-                                                                        
-      *-----------------------------------------------------------------                                                                  
-      *    **  employee hiredate changed                                  
-      *-----------------------------------------------------------------                                                                  
-                                                                        
-           IF  CASTMHDATEI NOT = LAST-EMP-HDATE THEN                         
-               MOVE CASTMHDATEI TO LAST-EMP-HDATE                            
-               PERFORM 400-READ-EMP-RECORD                              
-               MOVE -1        TO CASTMHDATEL                              
-            ELSE                                                        
-               PERFORM 500-VALIDATE-SCREEN                              
-               IF  NOT ERRORS THEN                                      
-                   IF  EIBAID NOT = DFHPF10 THEN                            
-                       MOVE 9  TO WORK-MSG-CODE                         
-                   END-IF                                               
-               END-IF                                                   
-           END-IF.                                                      
-                    
-                    
-      *-----------------------------------------------------------------                                                                  
-      * ERROR HANDLING PARA.                                                                        
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * THIS PARA LETS THE USER PAGE (PF7 BACK / PF8 FORWARD) THROUGH
+      * THE FULL HIRE LIST WITHOUT RE-KEYING THE HIREDATE.
+      *-----------------------------------------------------------------
+       450-SCROLL-EMP-RECORD.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF8
+                   IF  WS-MORE-FORWARD
+                   AND WS-PAGE-TOP-PTR < 50 THEN
+                       ADD 1 TO WS-PAGE-TOP-PTR
+                       MOVE WS-LAST-PAGE-HDATE TO COMMSTARTI
+                       MOVE COMMSTARTI
+                                  TO WS-PAGE-TOP-STACK(WS-PAGE-TOP-PTR)
+                       MOVE "F"   TO COMMDIRI
+                       PERFORM 400-READ-EMP-RECORD
+                   ELSE
+                       MOVE 15    TO WORK-MSG-CODE
+                   END-IF
+               WHEN EIBAID = DFHPF7
+                   IF  WS-PAGE-TOP-PTR > 1 THEN
+                       SUBTRACT 1 FROM WS-PAGE-TOP-PTR
+                       MOVE WS-PAGE-TOP-STACK(WS-PAGE-TOP-PTR)
+                                  TO COMMSTARTI
+                       MOVE "B"   TO COMMDIRI
+                       PERFORM 400-READ-EMP-RECORD
+                   ELSE
+                       MOVE 15    TO WORK-MSG-CODE
+                   END-IF
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA ROUTES THE CURRENTLY-DISPLAYED PAGE OF THE HIRE LIST
+      * TO A PRINT/EXTRACT TD QUEUE, ONE LINE PER EMPLOYEE.
+      *-----------------------------------------------------------------
+       460-EXPORT-EMP-LIST.
+
+           MOVE 1  TO WS-COUNTER.
+           PERFORM WS-TOTAL-EMPLOYEE TIMES
+               IF  COMMEMPO(WS-COUNTER) IS NOT SPACES THEN
+                   MOVE COMMEMPO(WS-COUNTER)   TO WS-PRINT-EMP
+                   MOVE COMMNAMEO(WS-COUNTER)  TO WS-PRINT-NAME
+                   MOVE COMMHDATEO(WS-COUNTER) TO WS-PRINT-HDATE
+                   EXEC CICS
+                       WRITEQ TD
+                       QUEUE("NHRL")
+                       FROM(WS-PRINT-LINE)
+                       LENGTH(45)
+                       RESP(RESPONSE)
+                   END-EXEC
+               END-IF
+               ADD 1 TO WS-COUNTER
+           END-PERFORM.
+
+           MOVE 17  TO WORK-MSG-CODE.
+
+      *-----------------------------------------------------------------
+      * THIS PARA VALIDATES WHETHER THE USER HAS GIVEN PROPER INPUT.
+      *-----------------------------------------------------------------
+       500-VALIDATE-SCREEN.
+
+           MOVE SWITCH-OFF  TO  ERROR-SWITCH.
+
+      *-----------------------------------------------------------------
+      *    **  validate the sort toggle - "N"ame, "D"epartment, or
+      *    **  SPACE/"H" for the original hiredate order
+      *-----------------------------------------------------------------
+
+           IF  CASTMSORTI IS NOT SPACES
+              AND CASTMSORTI NOT = "N"
+              AND CASTMSORTI NOT = "M"
+              AND CASTMSORTI NOT = "D" THEN
+               MOVE -1             TO  CASTMSORTL
+               MOVE 16             TO  WORK-MSG-CODE
+               SET  ERRORS         TO  TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING PARA.
       *-----------------------------------------------------------------                                                                  
        900-ERRORS.                                                      
                                                                         
