@@ -0,0 +1,133 @@
+      *-----------------------------------------------------------------
+      *    COBBAT13 - NIGHTLY OVERDRAFT REPORT. WALKS EVERY ACCOUNT
+      *               (NEW APITP052 CMD-CODE 1 UNFILTERED CURSOR,
+      *               NUMBERED TO MATCH COBCIO52/53 WHICH OWN THE
+      *               ACCOUNT RECORD) AND LISTS ANY ACCOUNT WHOSE
+      *               ACC-TOTAL HAS GONE NEGATIVE, SO COLLECTIONS
+      *               ISN'T RELYING ON SOMEONE HAPPENING TO LOOK UP
+      *               THAT SPECIFIC ACCOUNT TO NOTICE IT'S OVERDRAWN.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT13.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERDRAFT-REPORT-FILE ASSIGN TO ACCTOVR
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  OVERDRAFT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  OVERDRAFT-REPORT-RECORD.
+           03  OR-CUST-NO                  PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  OR-ACC-NO                   PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  OR-ACC-TOTAL                PIC -(7)9.99.
+
+       WORKING-STORAGE SECTION.
+
+      *    ** new gateway, numbered to match COBCIO52/53 (the screens
+      *    ** that own ACCOUNT), same idiom as the photo-purge job's
+      *    ** APITP010 gateway for EMPLOYEE-MASTER-RECORD - CMD-CODE 1
+      *    ** is a new unfiltered walk-all-accounts cursor
+       01  ACCOUNT-MASTER-RECORD.
+           10 WS-CUST-NO                   PIC X(10).
+           10 WS-ACC-NO                    PIC X(10).
+           10 WS-ACC-TOTAL                 PIC S9(9)V99 COMP-3.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-OVERDRAWN-COUNT              PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-ACCOUNTS THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - OPEN THE OVERDRAFT REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           OPEN OUTPUT OVERDRAFT-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-ACCOUNTS - WALK EVERY ACCOUNT-MASTER-RECORD (NEW,
+      *    UNFILTERED APITP052 CMD-CODE 1 CURSOR) AND REPORT ANY
+      *    ACCOUNT WHOSE ACC-TOTAL HAS GONE NEGATIVE.
+      *-----------------------------------------------------------------
+       200-SCAN-ACCOUNTS.
+
+           MOVE 1      TO  CMD-CODE.
+           MOVE SPACES TO  ACCOUNT-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE ACCOUNT-MASTER-RECORD TO DATA-IN
+               CALL "APITP052" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO ACCOUNT-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF  WS-ACC-TOTAL < 0 THEN
+                       PERFORM 300-REPORT-OVERDRAFT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-REPORT-OVERDRAFT - WRITE ONE OVERDRAWN ACCOUNT TO THE
+      *    REPORT.
+      *-----------------------------------------------------------------
+       300-REPORT-OVERDRAFT.
+
+           ADD 1 TO WS-OVERDRAWN-COUNT.
+           MOVE WS-CUST-NO     TO  OR-CUST-NO.
+           MOVE WS-ACC-NO      TO  OR-ACC-NO.
+           MOVE WS-ACC-TOTAL   TO  OR-ACC-TOTAL.
+           WRITE OVERDRAFT-REPORT-RECORD.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE OVERDRAFT-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT13 - " WS-COUNT-DISPLAY
+                   " ACCOUNTS SCANNED".
+           MOVE WS-OVERDRAWN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT13 - " WS-COUNT-DISPLAY
+                   " ACCOUNTS OVERDRAWN".
