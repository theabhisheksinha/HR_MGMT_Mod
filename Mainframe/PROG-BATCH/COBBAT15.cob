@@ -0,0 +1,230 @@
+      *-----------------------------------------------------------------
+      *    COBBAT15 - SECURITY CLEARANCE EXPIRATION REPORT.
+      *               WALKS EVERY EMPLOYEE-MASTER-RECORD AND LISTS THE
+      *               ONES WHOSE EMP-SECURITY-EXP FALLS WITHIN THE NEXT
+      *               WS-CLEARANCE-WINDOW-DAYS OF THE RUN DATE (OR HAS
+      *               ALREADY LAPSED), SO SECURITY SEES A CLEARANCE
+      *               COMING DUE INSTEAD OF FINDING OUT AFTER IT HAS
+      *               ALREADY EXPIRED.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT15.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLEARANCE-DUE-REPORT-FILE ASSIGN TO SECEXP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CLEARANCE-DUE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  CLEARANCE-DUE-REPORT-RECORD.
+           03  CD-EMP-ID                   PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CD-EMP-NAME                 PIC X(30).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CD-SECURITY-EXP             PIC 9(5).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  CD-DAYS-REMAINING           PIC ---9.
+
+       WORKING-STORAGE SECTION.
+
+      *    ** same APITP010 CMD-CODE 4 unfiltered cursor COBBAT12/14
+      *    ** already walk for the retention purge and termination job
+       01  EMPLOYEE-MASTER-RECORD.
+           03  WS-EMP-ID                   PIC X(6).
+           03  WS-EMP-DEPT-CODE            PIC X(4).
+           03  WS-EMP-NAME                 PIC X(30).
+           03  WS-EMP-ADDR-1               PIC X(30).
+           03  WS-EMP-ADDR-2               PIC X(30).
+           03  WS-EMP-ADDR-3               PIC X(30).
+           03  WS-EMP-ZIP-CODE             PIC X(5).
+           03  WS-EMP-DATE-JOINED          PIC 9(5).
+           03  WS-EMP-DATE-TERMINATED      PIC 9(6).
+           03  WS-EMP-DATE-MAINTAINED      PIC 9(5).
+           03  WS-EMP-BIRTH-DATE           PIC 9(5).
+           03  WS-EMP-SECURITY-EXP         PIC 9(5) COMP-3.
+           03  FILLER                      PIC X(41).
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** a clearance expiring within this many days of the run
+      *    ** date is reported as coming due
+       01  WS-CLEARANCE-WINDOW-DAYS         PIC S9(4) COMP VALUE +60.
+
+       01  WS-RUN-DATE                      PIC 9(6).
+       01  COBDATE-PARAMETERS.
+           03  COBDATE-DATE                 PIC 9(8).
+           03  COBDATE-INPUT-FORMAT         PIC X(10).
+           03  COBDATE-OUTPUT-FORMAT        PIC X(10).
+           03  COBDATE-MESSAGE              PIC X(60).
+      *    ** WS-RUN-DATE-JULIAN/WS-SECURITY-EXP-JULIAN hold a true
+      *    ** continuous day number (see 350-CONVERT-YYDDD-TO-JULIAN
+      *    ** below), not the raw COBDTE3 "YYDDD" value - YYDDD resets
+      *    ** to day 1 every January 1st, so subtracting two raw YYDDD
+      *    ** values goes wrong whenever the clearance date and the run
+      *    ** date fall in different years
+       01  WS-RUN-DATE-JULIAN               PIC 9(7).
+       01  WS-SECURITY-EXP-JULIAN           PIC 9(7).
+       01  WS-DAYS-REMAINING                PIC S9(7).
+
+      *    ** scratch fields for 350-CONVERT-YYDDD-TO-JULIAN - WS-CONV-
+      *    ** YYDDD in, WS-CONV-JULIAN out. the 2-digit year windowing
+      *    ** is the same convention COBBAT12's 300-CHECK-RETENTION uses
+       01  WS-CONV-YYDDD                    PIC 9(5).
+       01  WS-CONV-YY                       PIC 9(2).
+       01  WS-CONV-DDD                      PIC 9(3).
+       01  WS-CONV-YYYY                     PIC 9(4).
+       01  WS-CONV-JULIAN                   PIC 9(7).
+
+       01  WS-SCAN-SWITCH                   PIC X VALUE "N".
+           88  WS-SCAN-DONE                     VALUE "Y".
+       01  WS-SCAN-COUNT                    PIC S9(7) COMP VALUE +0.
+       01  WS-DUE-COUNT                     PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                 PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-EMPLOYEES THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE RUN DATE'S JULIAN DAY NUMBER (VIA
+      *    THE STANDARD COBDTE3 CONVERSION EVERY OTHER DATE SITE IN
+      *    THIS SYSTEM USES) AND OPEN THE CLEARANCE REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+
+           MOVE WS-RUN-DATE          TO  COBDATE-DATE.
+           MOVE "YYMMDD"             TO  COBDATE-INPUT-FORMAT.
+           MOVE "YYDDD"              TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE(1:5)    TO  WS-CONV-YYDDD.
+           PERFORM 350-CONVERT-YYDDD-TO-JULIAN THRU 350-EXIT.
+           MOVE WS-CONV-JULIAN       TO  WS-RUN-DATE-JULIAN.
+
+           OPEN OUTPUT CLEARANCE-DUE-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-EMPLOYEES - WALK EVERY EMPLOYEE-MASTER-RECORD AND
+      *    CHECK ANYONE WITH A SECURITY CLEARANCE EXPIRATION ON FILE.
+      *-----------------------------------------------------------------
+       200-SCAN-EMPLOYEES.
+
+           MOVE 4      TO  CMD-CODE.
+           MOVE SPACES TO  EMPLOYEE-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE EMPLOYEE-MASTER-RECORD TO DATA-IN
+               CALL "APITP010" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO EMPLOYEE-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF  WS-EMP-SECURITY-EXP > ZERO THEN
+                       PERFORM 300-CHECK-ONE-CLEARANCE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-CHECK-ONE-CLEARANCE - CONVERT THE CLEARANCE EXPIRATION DATE
+      *    TO A JULIAN DAY NUMBER AND FLAG IT IF IT'S DUE WITHIN THE
+      *    WINDOW (OR ALREADY LAPSED).
+      *-----------------------------------------------------------------
+       300-CHECK-ONE-CLEARANCE.
+
+           MOVE WS-EMP-SECURITY-EXP TO  COBDATE-DATE.
+           MOVE "YYDDD"              TO  COBDATE-INPUT-FORMAT.
+           MOVE "YYDDD"              TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE(1:5)    TO  WS-CONV-YYDDD.
+           PERFORM 350-CONVERT-YYDDD-TO-JULIAN THRU 350-EXIT.
+           MOVE WS-CONV-JULIAN      TO  WS-SECURITY-EXP-JULIAN.
+
+           COMPUTE WS-DAYS-REMAINING =
+                   WS-SECURITY-EXP-JULIAN - WS-RUN-DATE-JULIAN.
+
+           IF  WS-DAYS-REMAINING NOT > WS-CLEARANCE-WINDOW-DAYS THEN
+               MOVE WS-EMP-ID            TO  CD-EMP-ID
+               MOVE WS-EMP-NAME          TO  CD-EMP-NAME
+               MOVE WS-EMP-SECURITY-EXP  TO  CD-SECURITY-EXP
+               MOVE WS-DAYS-REMAINING    TO  CD-DAYS-REMAINING
+               WRITE CLEARANCE-DUE-REPORT-RECORD
+               ADD 1 TO WS-DUE-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 350-CONVERT-YYDDD-TO-JULIAN - TURN A COBDTE3 "YYDDD" VALUE
+      *    (WS-CONV-YYDDD) INTO A TRUE CONTINUOUS DAY NUMBER
+      *    (WS-CONV-JULIAN), SO TWO DATES CAN BE SUBTRACTED SAFELY EVEN
+      *    WHEN THEY FALL IN DIFFERENT YEARS - YYDDD ITSELF RESETS TO
+      *    DAY 1 EVERY JANUARY 1ST AND CAN'T BE SUBTRACTED DIRECTLY.
+      *-----------------------------------------------------------------
+       350-CONVERT-YYDDD-TO-JULIAN.
+
+           MOVE WS-CONV-YYDDD(1:2)   TO  WS-CONV-YY.
+           MOVE WS-CONV-YYDDD(3:3)   TO  WS-CONV-DDD.
+           IF  WS-CONV-YY < 50 THEN
+               COMPUTE WS-CONV-YYYY = 2000 + WS-CONV-YY
+           ELSE
+               COMPUTE WS-CONV-YYYY = 1900 + WS-CONV-YY
+           END-IF.
+           COMPUTE WS-CONV-JULIAN =
+                   (WS-CONV-YYYY * 365)
+                   + ((WS-CONV-YYYY - 1) / 4)
+                   - ((WS-CONV-YYYY - 1) / 100)
+                   + ((WS-CONV-YYYY - 1) / 400)
+                   + WS-CONV-DDD.
+
+       350-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE CLEARANCE-DUE-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT15 - EMPLOYEE SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " EMPLOYEES SCANNED".
+           MOVE WS-DUE-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT15 - "
+                   WS-COUNT-DISPLAY " CLEARANCES DUE OR EXPIRED".
