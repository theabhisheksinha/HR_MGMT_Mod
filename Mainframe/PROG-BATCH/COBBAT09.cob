@@ -0,0 +1,215 @@
+      *-----------------------------------------------------------------
+      *    COBBAT09 - PROJECT STAFFING CAPACITY REPORT.
+      *               WALKS EVERY PACTV-MASTER-RECORD AND, FOR EACH
+      *               ACTIVITY WHOSE WS-ACT-STARTDATE/WS-ACT-ENDDATE
+      *               WINDOW COVERS THE RUN DATE, ADDS ITS WS-ACT-STAFF
+      *               INTO THE OWNING WS-PROJ-NO'S RUNNING TOTAL, SO
+      *               CAPACITY PLANNING GETS ONE "HEADCOUNT COMMITTED
+      *               RIGHT NOW" NUMBER PER PROJECT INSTEAD OF HAVING
+      *               TO ADD UP ONE ACTIVITY AT A TIME ON SCREEN.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT09.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAFFING-REPORT-FILE ASSIGN TO STAFFCAP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  STAFFING-REPORT-FILE
+           RECORDING MODE IS F.
+       01  STAFFING-REPORT-RECORD.
+           03  SR-PROJ-NO                  PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  SR-ACT-COUNT                PIC ZZ9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  SR-TOTAL-STAFF              PIC ZZZ9.99.
+
+       WORKING-STORAGE SECTION.
+
+       01  PACTV-MASTER-RECORD.
+           10 WS-PROJ-NO               PIC X(6).
+           10 WS-ACT-NO                PIC S9(4) USAGE COMP.
+           10 WS-ACT-STAFF             PIC S9(3)V9(2) USAGE COMP-3.
+           10 WS-ACT-STARTDATE         PIC X(10).
+           10 WS-ACT-ENDDATE           PIC X(10).
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** this shop's date routines carry no century marker, so
+      *    ** same as every other date site in this system, the
+      *    ** 2-digit run-date year is assumed 20xx; the ISO
+      *    ** yyyy-mm-dd form lets the run date compare directly
+      *    ** against WS-ACT-STARTDATE/WS-ACT-ENDDATE, same assumption
+      *    ** the activity date-range overlap check relies on
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YY                   PIC 99.
+           03  WS-RUN-MM                   PIC 99.
+           03  WS-RUN-DD                   PIC 99.
+       01  WS-RUN-DATE-ISO.
+           03  WS-RDI-CENT                 PIC X(2) VALUE "20".
+           03  WS-RDI-YY                   PIC 99.
+           03  FILLER                      PIC X VALUE "-".
+           03  WS-RDI-MM                   PIC 99.
+           03  FILLER                      PIC X VALUE "-".
+           03  WS-RDI-DD                   PIC 99.
+
+      *    ** one project rollup row per project seen on the activity
+      *    ** file - built up in memory then written out in
+      *    ** 900-TERMINATE, same OCCURS-table accumulate-then-report
+      *    ** shape as COBBAT08's DEPT-ROLLUP-TABLE
+       01  WS-MAX-PROJS                    PIC S9(4) COMP VALUE +200.
+       01  PROJ-ROLLUP-TABLE.
+           03  PROJ-ROLLUP-ROW OCCURS 200 TIMES
+                               INDEXED BY PROJ-ROLLUP-IDX.
+               05  PR-PROJ-NO              PIC X(6).
+               05  PR-ACT-COUNT            PIC S9(4) COMP.
+               05  PR-TOTAL-STAFF          PIC S9(3)V9(2) USAGE COMP-3.
+       01  WS-PROJ-ROLLUP-COUNT            PIC S9(4) COMP VALUE +0.
+       01  WS-FOUND-SWITCH                 PIC X VALUE "N".
+           88  WS-PROJ-FOUND                   VALUE "Y".
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-ACTIVITIES THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE RUN DATE IN ISO FORM AND OPEN
+      *    THE STAFFING REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-YY TO WS-RDI-YY.
+           MOVE WS-RUN-MM TO WS-RDI-MM.
+           MOVE WS-RUN-DD TO WS-RDI-DD.
+
+           OPEN OUTPUT STAFFING-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-ACTIVITIES - WALK EVERY PACTV-MASTER-RECORD (NEW
+      *    APITP020 CMD-CODE 5 UNFILTERED CURSOR - CMD-CODE 4 WAS
+      *    ALREADY TAKEN BY THE PROJECT-FILTERED OVERLAP CURSOR)
+      *    AND ACCUMULATE WS-ACT-STAFF INTO THE OWNING
+      *    PROJECT'S ROLLUP ROW WHEN THE ACTIVITY'S WINDOW COVERS
+      *    TODAY'S RUN DATE.
+      *-----------------------------------------------------------------
+       200-SCAN-ACTIVITIES.
+
+           MOVE 5      TO  CMD-CODE.
+           MOVE SPACES TO  PACTV-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE PACTV-MASTER-RECORD TO DATA-IN
+               CALL "APITP020" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO PACTV-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF  WS-PROJ-NO NOT = SPACES
+                   AND WS-ACT-STARTDATE NOT > WS-RUN-DATE-ISO
+                   AND WS-ACT-ENDDATE NOT < WS-RUN-DATE-ISO THEN
+                       PERFORM 300-ACCUMULATE-ONE-ACTIVITY THRU 300-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-ACCUMULATE-ONE-ACTIVITY - FIND (OR ADD) THIS ACTIVITY'S
+      *    PROJECT ROW IN PROJ-ROLLUP-TABLE AND ADD ITS STAFF COUNT.
+      *-----------------------------------------------------------------
+       300-ACCUMULATE-ONE-ACTIVITY.
+
+           MOVE "N" TO WS-FOUND-SWITCH.
+
+           IF  WS-PROJ-ROLLUP-COUNT > 0 THEN
+               SET PROJ-ROLLUP-IDX TO 1
+               SEARCH PROJ-ROLLUP-ROW
+                   VARYING PROJ-ROLLUP-IDX
+                   AT END CONTINUE
+                   WHEN PR-PROJ-NO(PROJ-ROLLUP-IDX) = WS-PROJ-NO
+                       SET WS-PROJ-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+           IF  NOT WS-PROJ-FOUND THEN
+               IF  WS-PROJ-ROLLUP-COUNT < WS-MAX-PROJS THEN
+                   ADD 1 TO WS-PROJ-ROLLUP-COUNT
+                   SET PROJ-ROLLUP-IDX TO WS-PROJ-ROLLUP-COUNT
+                   MOVE WS-PROJ-NO    TO  PR-PROJ-NO(PROJ-ROLLUP-IDX)
+                   MOVE ZERO          TO  PR-ACT-COUNT(PROJ-ROLLUP-IDX)
+                   MOVE ZERO          TO  PR-TOTAL-STAFF
+                                           (PROJ-ROLLUP-IDX)
+               ELSE
+                   DISPLAY "COBBAT09 - PROJ TABLE FULL, SKIPPING "
+                           WS-PROJ-NO
+                   GO TO 300-EXIT
+               END-IF
+           END-IF.
+
+           ADD 1 TO PR-ACT-COUNT(PROJ-ROLLUP-IDX).
+           ADD WS-ACT-STAFF TO PR-TOTAL-STAFF(PROJ-ROLLUP-IDX).
+
+       300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - WRITE ONE REPORT LINE PER PROJECT, CLOSE THE
+      *    REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           PERFORM VARYING PROJ-ROLLUP-IDX FROM 1 BY 1
+                   UNTIL PROJ-ROLLUP-IDX > WS-PROJ-ROLLUP-COUNT
+               MOVE PR-PROJ-NO(PROJ-ROLLUP-IDX)
+                                       TO  SR-PROJ-NO
+               MOVE PR-ACT-COUNT(PROJ-ROLLUP-IDX)
+                                       TO  SR-ACT-COUNT
+               MOVE PR-TOTAL-STAFF(PROJ-ROLLUP-IDX)
+                                       TO  SR-TOTAL-STAFF
+               WRITE STAFFING-REPORT-RECORD
+           END-PERFORM.
+
+           CLOSE STAFFING-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT09 - ACTIVITY SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " ACTIVITIES SCANNED".
+           MOVE WS-PROJ-ROLLUP-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT09 - "
+                   WS-COUNT-DISPLAY " PROJECTS REPORTED".
