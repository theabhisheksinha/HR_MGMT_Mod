@@ -0,0 +1,307 @@
+      *-----------------------------------------------------------------
+      *    COBBAT14 - TERMINATION PROCESSING. WALKS EVERY EMPLOYEE-
+      *               MASTER-RECORD (SAME APITP010 CMD-CODE 4
+      *               UNFILTERED CURSOR COBBAT12's RETENTION PURGE
+      *               USES) AND, FOR ANYONE WITH AN EMP-DATE-
+      *               TERMINATED ON FILE, CLOSES OUT ANY STILL-OPEN
+      *               COBCIOP4 PROJECT ACTIVITY, STOPS THAT EMPLOYEE'S
+      *               CURRENT COBCIO14 LEAVE ACCRUAL, AND QUEUES THE
+      *               PHOTO/RESUME PURGE - SO NONE OF THAT HAS TO WAIT
+      *               ON SOMEONE REMEMBERING TO DO IT BY HAND ONCE
+      *               EMP-DATE-TERMINATED IS KEYED.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT14.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-PROCESS-REPORT-FILE ASSIGN TO TERMPROC
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TERM-PROCESS-REPORT-FILE
+           RECORDING MODE IS F.
+       01  TERM-PROCESS-REPORT-RECORD.
+           03  TR-EMP-NO                   PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  TR-DATE-TERMINATED          PIC 9(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  TR-ACTION                   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+      *    ** same gateway COBBAT12 already walks for the retention
+      *    ** purge - NEW APITP010 CMD-CODE 4 unfiltered cursor
+       01  EMPLOYEE-MASTER-RECORD.
+           03  WS-EMP-ID                   PIC X(6).
+           03  WS-EMP-DEPT-CODE            PIC X(4).
+           03  WS-EMP-NAME                 PIC X(30).
+           03  WS-EMP-ADDR-1               PIC X(30).
+           03  WS-EMP-ADDR-2               PIC X(30).
+           03  WS-EMP-ADDR-3               PIC X(30).
+           03  WS-EMP-ZIP-CODE             PIC X(5).
+           03  WS-EMP-DATE-JOINED          PIC 9(5).
+           03  WS-EMP-DATE-TERMINATED      PIC 9(6).
+           03  WS-EMP-DATE-MAINTAINED      PIC 9(5).
+           03  WS-EMP-BIRTH-DATE           PIC 9(5).
+           03  WS-EMP-SECURITY-EXP         PIC 9(5) COMP-3.
+           03  FILLER                      PIC X(41).
+
+      *    ** this shop's PROJECT-MASTER-RECORD shape, same field
+      *    ** order/sizes COBCIOP4/COBBAT01 own
+       01  PROJECT-MASTER-RECORD.
+           03  EMP-NO                      PIC X(6).
+           03  PROJ-NO                     PIC X(6).
+           03  ACT-NO                      PIC S9(2).
+           03  EMPTIME                     PIC S9(5).
+           03  ACT-DATE-STARTED            PIC 9(6).
+           03  ACT-DATE-ENDED              PIC 9(6).
+
+      *    ** same LEAVE-MASTER-RECORD shape as COBCIO14/COBBAT02/03
+       01  LEAVE-MASTER-RECORD.
+           10 WS-EMP-NO                    PIC X(6).
+           10 WS-LYEARMONTH                PIC X(6).
+           10 WS-LYEARMONTH-R REDEFINES WS-LYEARMONTH.
+               15 WS-LYM-YYYY              PIC 9(4).
+               15 WS-LYM-MM                PIC 9(2).
+           10 WS-LAVAILABLE                PIC S9(4) USAGE COMP.
+           10 WS-LTAKEN                    PIC S9(4) USAGE COMP.
+           10 WS-LBALANCE                  PIC S9(4) USAGE COMP.
+           10 WS-WORKINGDAYS               PIC S9(4) USAGE COMP.
+           10 WS-LDAYSREQ                  PIC S9(4) USAGE COMP.
+           10 WS-LSTATUS                   PIC X VALUE "A".
+               88  WS-LEAVE-PENDING            VALUE "P".
+               88  WS-LEAVE-APPROVED           VALUE "A".
+               88  WS-LEAVE-REJECTED           VALUE "R".
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** this shop's date routines carry no century marker, so
+      *    ** same as every other date site in this system, the
+      *    ** 2-digit run-date year is assumed 20xx
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YY                   PIC 99.
+           03  WS-RUN-MM                   PIC 99.
+           03  FILLER                      PIC 99.
+       01  WS-RUN-YYYY                     PIC 9(4).
+       01  WS-CURRENT-YEARMONTH            PIC X(6).
+       01  WS-CURRENT-YM-R REDEFINES WS-CURRENT-YEARMONTH.
+           03  WS-CURRENT-YM-YYYY          PIC 9(4).
+           03  WS-CURRENT-YM-MM            PIC 99.
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-ACT-SWITCH                   PIC X VALUE "N".
+           88  WS-ACT-DONE                     VALUE "Y".
+       01  WS-EMP-COUNT                    PIC S9(7) COMP VALUE +0.
+       01  WS-TERM-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-ACT-CLOSED-COUNT             PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-EMPLOYEES THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE CURRENT YEAR/MONTH AND OPEN THE
+      *    TERMINATION PROCESSING REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           IF  WS-RUN-YY < 50 THEN
+               COMPUTE WS-RUN-YYYY = 2000 + WS-RUN-YY
+           ELSE
+               COMPUTE WS-RUN-YYYY = 1900 + WS-RUN-YY
+           END-IF.
+           MOVE WS-RUN-YYYY       TO  WS-CURRENT-YM-YYYY.
+           MOVE WS-RUN-MM         TO  WS-CURRENT-YM-MM.
+
+           OPEN OUTPUT TERM-PROCESS-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-EMPLOYEES - WALK EVERY EMPLOYEE-MASTER-RECORD AND
+      *    PROCESS ANYONE WHOSE EMP-DATE-TERMINATED IS ON FILE.
+      *-----------------------------------------------------------------
+       200-SCAN-EMPLOYEES.
+
+           MOVE 4      TO  CMD-CODE.
+           MOVE SPACES TO  EMPLOYEE-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE EMPLOYEE-MASTER-RECORD TO DATA-IN
+               CALL "APITP010" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO EMPLOYEE-MASTER-RECORD
+                   ADD 1 TO WS-EMP-COUNT
+                   IF  WS-EMP-DATE-TERMINATED NOT = ZERO THEN
+                       PERFORM 300-PROCESS-TERMINATION
+                       ADD 1 TO WS-TERM-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-PROCESS-TERMINATION - RUN ALL THREE TERMINATION STEPS FOR
+      *    ONE EMPLOYEE AND WRITE THE AUDIT LINES.
+      *-----------------------------------------------------------------
+       300-PROCESS-TERMINATION.
+
+           PERFORM 400-CLOSE-PROJECT-ACTIVITY THRU 400-EXIT.
+           PERFORM 500-STOP-LEAVE-ACCRUAL THRU 500-EXIT.
+           PERFORM 600-QUEUE-PHOTO-RESUME-PURGE THRU 600-EXIT.
+
+      *-----------------------------------------------------------------
+      * 400-CLOSE-PROJECT-ACTIVITY - WALK EVERY ACTIVITY ROW FOR THIS
+      *    EMPLOYEE (NEW APITPP4 CMD-CODE 7 CURSOR, SCOPED TO ONE
+      *    EMP-NO ACROSS EVERY PROJECT INSTEAD OF THE ONE EMP-NO/
+      *    PROJ-NO PAIR CMD-CODE 3 IN COBCIOP4 SCOPES TO) AND CLOSE
+      *    OUT ANY ROW STILL OPEN (ACT-DATE-ENDED = ZERO) AS OF THE
+      *    TERMINATION DATE (NEW APITPP4 CMD-CODE 8 - CHANGE ONE
+      *    ACTIVITY ROW IN PLACE, CMD-CODE 4 BEING ALREADY TAKEN BY
+      *    THE EXISTING INSERT).
+      *-----------------------------------------------------------------
+       400-CLOSE-PROJECT-ACTIVITY.
+
+           MOVE "N"    TO  WS-ACT-SWITCH.
+           MOVE 7      TO  CMD-CODE.
+           MOVE SPACES TO  PROJECT-MASTER-RECORD.
+           MOVE WS-EMP-ID TO  EMP-NO.
+
+           PERFORM UNTIL WS-ACT-DONE
+               MOVE PROJECT-MASTER-RECORD TO DATA-IN
+               CALL "APITPP4" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-ACT-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO PROJECT-MASTER-RECORD
+                   IF  ACT-DATE-ENDED = ZERO THEN
+                       MOVE WS-EMP-DATE-TERMINATED TO ACT-DATE-ENDED
+                       MOVE 8 TO CMD-CODE
+                       MOVE PROJECT-MASTER-RECORD TO DATA-IN
+                       CALL "APITPP4" USING CMD-CODE RESP-CODE
+                                            DATA-IN DATA-OUT
+                       IF RESP-CODE <> 0
+                           MOVE DATA-OUT TO PROJECT-MASTER-RECORD
+                           ADD 1 TO WS-ACT-CLOSED-COUNT
+                           MOVE WS-EMP-ID TO TR-EMP-NO
+                           MOVE WS-EMP-DATE-TERMINATED
+                                         TO TR-DATE-TERMINATED
+                           MOVE "PROJECT ACTIVITY CLOSED"
+                                         TO TR-ACTION
+                           WRITE TERM-PROCESS-REPORT-RECORD
+                       END-IF
+                       MOVE 7 TO CMD-CODE
+                   END-IF
+                   MOVE EMP-NO TO WS-EMP-ID
+               END-IF
+           END-PERFORM.
+
+       400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 500-STOP-LEAVE-ACCRUAL - READ THIS EMPLOYEE'S CURRENT-MONTH
+      *    LEAVE-MASTER-RECORD (SAME APITP014 CMD-CODE 1 READ
+      *    COBCIO14's 400-READ-EMP-LEAVE-DETAILS USES) AND, IF ANY
+      *    BALANCE REMAINS, ZERO IT OUT (NEW APITP014 CMD-CODE 5 -
+      *    CHANGE ONE LEAVE ROW IN PLACE) SO NO FURTHER LEAVE ACCRUES
+      *    OR CAN BE TAKEN AGAINST IT.
+      *-----------------------------------------------------------------
+       500-STOP-LEAVE-ACCRUAL.
+
+           MOVE WS-EMP-ID             TO  WS-EMP-NO.
+           MOVE WS-CURRENT-YEARMONTH TO  WS-LYEARMONTH.
+
+           MOVE 1 TO CMD-CODE.
+           MOVE LEAVE-MASTER-RECORD TO DATA-IN.
+           CALL "APITP014" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF  RESP-CODE <> 0
+               MOVE DATA-OUT TO LEAVE-MASTER-RECORD
+               IF  WS-LAVAILABLE NOT = ZERO
+               OR  WS-LBALANCE   NOT = ZERO
+                   MOVE ZERO TO WS-LAVAILABLE
+                   MOVE ZERO TO WS-LBALANCE
+                   MOVE 5    TO CMD-CODE
+                   MOVE LEAVE-MASTER-RECORD TO DATA-IN
+                   CALL "APITP014" USING CMD-CODE RESP-CODE
+                                        DATA-IN DATA-OUT
+                   IF RESP-CODE <> 0
+                       MOVE WS-EMP-ID            TO TR-EMP-NO
+                       MOVE WS-EMP-DATE-TERMINATED
+                                                TO TR-DATE-TERMINATED
+                       MOVE "LEAVE ACCRUAL STOPPED"
+                                                TO TR-ACTION
+                       WRITE TERM-PROCESS-REPORT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 600-QUEUE-PHOTO-RESUME-PURGE - THIS REPORT LINE IS THE QUEUE -
+      *    THE ACTUAL PHOTO CLEAR/RESUME RETENTION FLAG STILL RUNS ON
+      *    COBBAT12's OWN RETENTION-WINDOW SCHEDULE (WS-RETENTION-
+      *    YEARS), SO A JUST-TERMINATED EMPLOYEE DOESN'T HAVE THEIR
+      *    PHOTO/RESUME WIPED THE SAME NIGHT THEY'RE MARKED
+      *    TERMINATED - THIS JUST MAKES THE PENDING PURGE VISIBLE TO
+      *    OPS RIGHT AWAY INSTEAD OF ONLY ON THE NIGHT IT FINALLY
+      *    FIRES.
+      *-----------------------------------------------------------------
+       600-QUEUE-PHOTO-RESUME-PURGE.
+
+           MOVE WS-EMP-ID               TO  TR-EMP-NO.
+           MOVE WS-EMP-DATE-TERMINATED TO  TR-DATE-TERMINATED.
+           MOVE "PHOTO/RESUME PURGE QUEUED" TO TR-ACTION.
+           WRITE TERM-PROCESS-REPORT-RECORD.
+
+       600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE TERM-PROCESS-REPORT-FILE.
+
+           MOVE WS-EMP-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT14 - " WS-COUNT-DISPLAY " EMPLOYEES SCANNED".
+           MOVE WS-TERM-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT14 - " WS-COUNT-DISPLAY
+                   " TERMINATED EMPLOYEES PROCESSED".
+           MOVE WS-ACT-CLOSED-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT14 - " WS-COUNT-DISPLAY
+                   " OPEN PROJECT ACTIVITY ROWS CLOSED".
