@@ -0,0 +1,195 @@
+      *-----------------------------------------------------------------
+      *    COBBAT08 - DEPARTMENTAL INSURED-VALUE ROLLUP REPORT.
+      *               WALKS EVERY HARDWARE-MASTER-RECORD AND TOTALS
+      *               WS-MOUSE-INS-VALUE + WS-KEYBOARD-INS-VALUE +
+      *               WS-CPU-INS-VALUE + WS-MONITOR-INS-VALUE BY
+      *               WS-DEPT-CODE, SO FINANCE GETS ONE INSURED-VALUE
+      *               NUMBER PER COST CENTER INSTEAD OF SUMMING
+      *               SCREEN-BY-SCREEN.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT08.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-ROLLUP-REPORT-FILE ASSIGN TO DEPTINS
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  DEPT-ROLLUP-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DEPT-ROLLUP-REPORT-RECORD.
+           03  DP-DEPT-CODE                PIC X(4).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  DP-ITEM-COUNT               PIC ZZZ9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  DP-TOTAL-INSURED-VALUE      PIC ZZZ,ZZZ,ZZ9.99.
+
+       WORKING-STORAGE SECTION.
+
+       01  HARDWARE-MASTER-RECORD.
+           10 WS-HARDWARE-ID          PIC X(10).
+           10 WS-MOUSE-ID             PIC X(10).
+           10 WS-KEYBOARD-ID          PIC X(10).
+           10 WS-CPU-ID               PIC X(10).
+           10 WS-MONITOR-ID           PIC X(10).
+           10 WS-MOUSE-INS-VALUE      PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-KEYBOARD-INS-VALUE   PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-CPU-INS-VALUE        PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-MONITOR-INS-VALUE    PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-INS-RENEWAL-DATE     PIC 9(6) VALUE 0.
+           10 WS-ASSET-ACQUIRED-DATE  PIC 9(6) VALUE 0.
+           10 WS-DEPT-CODE            PIC X(4) VALUE SPACES.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** one rollup row per department seen on the hardware file -
+      *    ** built up in memory then written out in 900-TERMINATE,
+      *    ** same OCCURS-table accumulate-then-report shape as
+      *    ** COBCIOP4's ACT-HISTORY-TABLE
+       01  WS-MAX-DEPTS                    PIC S9(4) COMP VALUE +200.
+       01  DEPT-ROLLUP-TABLE.
+           03  DEPT-ROLLUP-ROW OCCURS 200 TIMES
+                               INDEXED BY DEPT-ROLLUP-IDX.
+               05  DR-DEPT-CODE            PIC X(4).
+               05  DR-ITEM-COUNT           PIC S9(4) COMP.
+               05  DR-TOTAL-VALUE          PIC S9(9)V9(2) USAGE COMP-3.
+       01  WS-DEPT-ROLLUP-COUNT            PIC S9(4) COMP VALUE +0.
+       01  WS-FOUND-SWITCH                 PIC X VALUE "N".
+           88  WS-DEPT-FOUND                   VALUE "Y".
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-HARDWARE THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - OPEN THE ROLLUP REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           OPEN OUTPUT DEPT-ROLLUP-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-HARDWARE - WALK EVERY HARDWARE-MASTER-RECORD (SAME
+      *    APITP017 CMD-CODE 2 UNFILTERED CURSOR THE OTHER HARDWARE
+      *    ASSET JOBS USE) AND ACCUMULATE ITS INSURED VALUE INTO THE
+      *    OWNING DEPARTMENT'S ROLLUP ROW.
+      *-----------------------------------------------------------------
+       200-SCAN-HARDWARE.
+
+           MOVE 2      TO  CMD-CODE.
+           MOVE SPACES TO  HARDWARE-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE HARDWARE-MASTER-RECORD TO DATA-IN
+               CALL "APITP017" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO HARDWARE-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF  WS-DEPT-CODE NOT = SPACES THEN
+                       PERFORM 300-ACCUMULATE-ONE-ITEM THRU 300-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-ACCUMULATE-ONE-ITEM - FIND (OR ADD) THIS ITEM'S DEPARTMENT
+      *    ROW IN DEPT-ROLLUP-TABLE AND ADD ITS INSURED VALUE INTO IT.
+      *-----------------------------------------------------------------
+       300-ACCUMULATE-ONE-ITEM.
+
+           MOVE "N" TO WS-FOUND-SWITCH.
+
+           IF  WS-DEPT-ROLLUP-COUNT > 0 THEN
+               SET DEPT-ROLLUP-IDX TO 1
+               SEARCH DEPT-ROLLUP-ROW
+                   VARYING DEPT-ROLLUP-IDX
+                   AT END CONTINUE
+                   WHEN DR-DEPT-CODE(DEPT-ROLLUP-IDX) = WS-DEPT-CODE
+                       SET WS-DEPT-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+           IF  NOT WS-DEPT-FOUND THEN
+               IF  WS-DEPT-ROLLUP-COUNT < WS-MAX-DEPTS THEN
+                   ADD 1 TO WS-DEPT-ROLLUP-COUNT
+                   SET DEPT-ROLLUP-IDX TO WS-DEPT-ROLLUP-COUNT
+                   MOVE WS-DEPT-CODE  TO  DR-DEPT-CODE(DEPT-ROLLUP-IDX)
+                   MOVE ZERO          TO  DR-ITEM-COUNT(DEPT-ROLLUP-IDX)
+                   MOVE ZERO          TO  DR-TOTAL-VALUE
+                                           (DEPT-ROLLUP-IDX)
+               ELSE
+                   DISPLAY "COBBAT08 - DEPT TABLE FULL, SKIPPING "
+                           WS-DEPT-CODE
+                   GO TO 300-EXIT
+               END-IF
+           END-IF.
+
+           ADD 1 TO DR-ITEM-COUNT(DEPT-ROLLUP-IDX).
+           COMPUTE DR-TOTAL-VALUE(DEPT-ROLLUP-IDX) =
+                   DR-TOTAL-VALUE(DEPT-ROLLUP-IDX)
+                 + WS-MOUSE-INS-VALUE + WS-KEYBOARD-INS-VALUE
+                 + WS-CPU-INS-VALUE   + WS-MONITOR-INS-VALUE.
+
+       300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - WRITE ONE REPORT LINE PER DEPARTMENT, CLOSE THE
+      *    REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           PERFORM VARYING DEPT-ROLLUP-IDX FROM 1 BY 1
+                   UNTIL DEPT-ROLLUP-IDX > WS-DEPT-ROLLUP-COUNT
+               MOVE DR-DEPT-CODE(DEPT-ROLLUP-IDX)
+                                       TO  DP-DEPT-CODE
+               MOVE DR-ITEM-COUNT(DEPT-ROLLUP-IDX)
+                                       TO  DP-ITEM-COUNT
+               MOVE DR-TOTAL-VALUE(DEPT-ROLLUP-IDX)
+                                       TO  DP-TOTAL-INSURED-VALUE
+               WRITE DEPT-ROLLUP-REPORT-RECORD
+           END-PERFORM.
+
+           CLOSE DEPT-ROLLUP-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT08 - HARDWARE SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " ITEMS SCANNED".
+           MOVE WS-DEPT-ROLLUP-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT08 - "
+                   WS-COUNT-DISPLAY " DEPARTMENTS ROLLED UP".
