@@ -0,0 +1,172 @@
+      *-----------------------------------------------------------------
+      *    COBBAT05 - DEVELOPER BENCH/UTILIZATION REPORT.
+      *               JOINS COBCIO16's DEVELOPER-MASTER-RECORD AGAINST
+      *               COBCIOP4's PROJECT-MASTER-RECORD ACTIVITY ROWS SO
+      *               DEVELOPERS WITH NO OPEN (ACT-DATE-ENDED = ZEROS)
+      *               PROJECT ACTIVITY SHOW UP ON ONE BENCH LIST INSTEAD
+      *               OF CROSS-REFERENCING TWO SCREENS BY HAND.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT05.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BENCH-REPORT-FILE ASSIGN TO DEVBNCH
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  BENCH-REPORT-FILE
+           RECORDING MODE IS F.
+       01  BENCH-REPORT-RECORD.
+           03  BR-DEVELOPER-ID             PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  BR-HARDWARE-ID              PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  BR-EXPERIENCE               PIC ZZZZZ9.99.
+
+       WORKING-STORAGE SECTION.
+
+       01  DEVELOPER-MASTER-RECORD.
+           10 WS-DEVELOPER-ID         PIC X(6).
+           10 WS-HARDWARE-ID          PIC X(10).
+           10 WS-SKILL-LEVEL          PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-SALARY               PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-EXPERIENCE           PIC S9(7)V9(2) USAGE COMP-3.
+
+      *    ** one project activity row at a time for the developer
+      *    ** currently being checked - same shape COBCIOP4 walks via
+      *    ** APITPP5 CMD-CODE 5, scoped to EMP-NO only
+       01  PROJECT-MASTER-RECORD.
+           03  EMP-NO                      PIC X(6).
+           03  ACT-DATE-STARTED            PIC 9(6) VALUE 0.
+           03  ACT-DATE-ENDED              PIC 9(6) VALUE 0.
+           03  PROJ-NAME                   PIC X(24) VALUE SPACES.
+           03  DEPTNO                      PIC X(3) VALUE SPACES.
+           03  PROJ-EMP                    PIC X(6) VALUE SPACES.
+           03  PROJ-STARTDATE              PIC 9(6) VALUE 0.
+           03  PROJ-ENDDATE                PIC 9(6) VALUE 0.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+       01  WS-OPEN-ACTIVITY-SWITCH         PIC X VALUE "N".
+           88  WS-HAS-OPEN-ACTIVITY            VALUE "Y".
+       01  WS-ACT-CURSOR-SWITCH             PIC X VALUE "N".
+           88  WS-ACT-CURSOR-DONE               VALUE "Y".
+
+       01  WS-DEVELOPER-SWITCH              PIC X VALUE "N".
+           88  WS-DEVELOPER-DONE                 VALUE "Y".
+       01  WS-DEVELOPER-COUNT               PIC S9(7) COMP VALUE +0.
+       01  WS-BENCH-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                 PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-DEVELOPERS THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - OPEN THE BENCH REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           OPEN OUTPUT BENCH-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-DEVELOPERS - WALK EVERY DEVELOPER-MASTER-RECORD
+      *    (APITP016 CMD-CODE 2, THE SAME UNFILTERED CURSOR COBBAT04
+      *    USES) AND CHECK EACH ONE FOR OPEN PROJECT ACTIVITY.
+      *-----------------------------------------------------------------
+       200-SCAN-DEVELOPERS.
+
+           MOVE 2      TO  CMD-CODE.
+           MOVE SPACES TO  DEVELOPER-MASTER-RECORD.
+
+           PERFORM UNTIL WS-DEVELOPER-DONE
+               MOVE DEVELOPER-MASTER-RECORD TO DATA-IN
+               CALL "APITP016" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-DEVELOPER-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO DEVELOPER-MASTER-RECORD
+                   ADD 1 TO WS-DEVELOPER-COUNT
+                   PERFORM 300-CHECK-ONE-DEVELOPER
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-CHECK-ONE-DEVELOPER - LOOK FOR AN OPEN (ACT-DATE-ENDED =
+      *    ZEROS) ACTIVITY ROW FOR THIS DEVELOPER (APITPP5 CMD-CODE 5,
+      *    THE SAME EMP-NO-SCOPED ACTIVITY CURSOR COBCIOP4's
+      *    404-CHECK-OVERLAPPING-ASSIGNMENTS WALKS) AND WRITE A BENCH
+      *    LINE IF NONE IS FOUND.
+      *-----------------------------------------------------------------
+       300-CHECK-ONE-DEVELOPER.
+
+           MOVE "N"    TO  WS-OPEN-ACTIVITY-SWITCH.
+           MOVE "N"    TO  WS-ACT-CURSOR-SWITCH.
+           MOVE 5      TO  CMD-CODE.
+           MOVE SPACES TO  PROJECT-MASTER-RECORD.
+           MOVE WS-DEVELOPER-ID TO EMP-NO.
+
+           PERFORM UNTIL WS-ACT-CURSOR-DONE
+               MOVE PROJECT-MASTER-RECORD TO DATA-IN
+               CALL "APITPP5" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-ACT-CURSOR-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO PROJECT-MASTER-RECORD
+                   IF  ACT-DATE-ENDED = ZEROS THEN
+                       SET WS-HAS-OPEN-ACTIVITY TO TRUE
+                       SET WS-ACT-CURSOR-DONE   TO TRUE
+                   END-IF
+                   MOVE WS-DEVELOPER-ID TO EMP-NO
+               END-IF
+           END-PERFORM.
+
+           IF  NOT WS-HAS-OPEN-ACTIVITY THEN
+               MOVE WS-DEVELOPER-ID  TO  BR-DEVELOPER-ID
+               MOVE WS-HARDWARE-ID   TO  BR-HARDWARE-ID
+               MOVE WS-EXPERIENCE    TO  BR-EXPERIENCE
+               WRITE BENCH-REPORT-RECORD
+               ADD 1 TO WS-BENCH-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE BENCH-REPORT-FILE.
+
+           MOVE WS-DEVELOPER-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT05 - BENCH SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " DEVELOPERS SCANNED".
+           MOVE WS-BENCH-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT05 - "
+                   WS-COUNT-DISPLAY " DEVELOPERS ON THE BENCH".
