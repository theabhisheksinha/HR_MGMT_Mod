@@ -0,0 +1,253 @@
+      *-----------------------------------------------------------------
+      *    COBBAT12 - PHOTO/RESUME RETENTION PURGE FOR TERMINATED
+      *               EMPLOYEES. WALKS EVERY EMPLOYEE-MASTER-RECORD
+      *               (NEW APITP010 CMD-CODE 4 UNFILTERED CURSOR) AND,
+      *               FOR ANYONE WHOSE EMP-DATE-TERMINATED HAS CLEARED
+      *               WS-RETENTION-YEARS, PURGES THEIR PHOTO-MASTER-
+      *               RECORD (APITP022) AND SETS WS-RESUME-PURGE-FLAG
+      *               ON RESUME-MASTER-RECORD (APITP021), SO ID PHOTOS
+      *               AND RESUMES AREN'T HELD INDEFINITELY FOR PEOPLE
+      *               WHO LEFT YEARS AGO.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT12.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURGE-REPORT-FILE ASSIGN TO PHOTPRG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PURGE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PURGE-REPORT-RECORD.
+           03  PR-EMPNO                    PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  PR-DATE-TERMINATED          PIC 9(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  PR-AGE-YEARS                PIC ZZ9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  PR-ACTION                   PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      *    ** new gateway, numbered to match COBCIO10 (the screen that
+      *    ** owns EMPLOYEE-MASTER-RECORD) - COBCIO10 itself predates
+      *    ** the APITP CMD-CODE convention and calls COBHDAT1
+      *    ** directly, but a new batch job needing an unfiltered
+      *    ** employee cursor follows the same gateway idiom every
+      *    ** other master file in this system uses
+       01  EMPLOYEE-MASTER-RECORD.
+           03  WS-EMP-ID                   PIC X(6).
+           03  WS-EMP-DEPT-CODE            PIC X(4).
+           03  WS-EMP-NAME                 PIC X(30).
+           03  WS-EMP-ADDR-1               PIC X(30).
+           03  WS-EMP-ADDR-2               PIC X(30).
+           03  WS-EMP-ADDR-3               PIC X(30).
+           03  WS-EMP-ZIP-CODE             PIC X(5).
+           03  WS-EMP-DATE-JOINED          PIC 9(5).
+           03  WS-EMP-DATE-TERMINATED      PIC 9(6).
+           03  WS-EMP-DATE-MAINTAINED      PIC 9(5).
+           03  WS-EMP-BIRTH-DATE           PIC 9(5).
+           03  WS-EMP-SECURITY-EXP         PIC 9(5) COMP-3.
+           03  FILLER                      PIC X(41).
+
+       01  PHOTO-MASTER-RECORD.
+           10 WS-PM-EMPNO                  PIC X(6).
+
+      *    ** field order/sizes must match COBCIO21's RESUME-MASTER-
+      *    ** RECORD exactly, including the WS-RESUME CLOB locator and
+      *    ** the WS-RESUME-HISTORY table this program never looks at -
+      *    ** both sit ahead of the purge flag in the real record, and
+      *    ** the CMD-CODE 3 write below moves this whole group into
+      *    ** DATA-IN, so any field left out would get blanked on file
+      *    ** instead of passed through unchanged. The CLOB itself is
+      *    ** owned and manipulated by APITP021 on the DB2 side - this
+      *    ** flat gateway only round-trips its locator bytes, the
+      *    ** same way it round-trips every other field it doesn't
+      *    ** otherwise touch
+       01  RESUME-MASTER-RECORD.
+           10 WS-RM-EMPNO                  PIC X(6).
+           10 WS-RM-RESUME-FORMAT          PIC X(10).
+           10 WS-RM-RESUME-LENGTH          PIC S9(9) USAGE COMP.
+           10 WS-RM-RESUME-UPDATED-DATE    PIC 9(6).
+           10 WS-RM-RESUME-LOCATOR         PIC X(4).
+           10 WS-RM-RESUME-PURGE-FLAG      PIC X.
+           10 WS-RM-RESUME-HISTORY.
+               15 WS-RM-RH-ROW OCCURS 3 TIMES.
+                   20 WS-RM-RH-FORMAT        PIC X(10).
+                   20 WS-RM-RH-LENGTH        PIC S9(9) USAGE COMP.
+                   20 WS-RM-RH-UPDATED-DATE  PIC 9(6).
+                   20 WS-RM-RH-RESUME-LOCATOR PIC X(4).
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** this shop's photo/resume retention policy for departed
+      *    ** employees - no on-line badge/resume purpose past this
+      *    ** many years since termination
+       01  WS-RETENTION-YEARS              PIC S9(4) COMP VALUE +3.
+
+      *    ** the standard COBDTE3-free year-only age calculation
+      *    ** this system already uses for the asset depreciation
+      *    ** schedule - years-since is all a retention window needs,
+      *    ** the day/month don't matter
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YY                   PIC 99.
+           03  FILLER                      PIC 9(4).
+       01  WS-RUN-YYYY                     PIC 9(4).
+
+       01  WS-TERM-YY                      PIC 99.
+       01  WS-TERM-YYYY                    PIC 9(4).
+       01  WS-AGE-YEARS                    PIC S9(4) COMP.
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-PURGE-COUNT                  PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-EMPLOYEES THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE RUN YEAR AND OPEN THE PURGE
+      *    REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           IF  WS-RUN-YY < 50 THEN
+               COMPUTE WS-RUN-YYYY = 2000 + WS-RUN-YY
+           ELSE
+               COMPUTE WS-RUN-YYYY = 1900 + WS-RUN-YY
+           END-IF.
+
+           OPEN OUTPUT PURGE-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-EMPLOYEES - WALK EVERY EMPLOYEE-MASTER-RECORD (NEW,
+      *    UNFILTERED APITP010 CMD-CODE 4 CURSOR) AND CHECK ANY
+      *    TERMINATED EMPLOYEE'S RETENTION WINDOW.
+      *-----------------------------------------------------------------
+       200-SCAN-EMPLOYEES.
+
+           MOVE 4      TO  CMD-CODE.
+           MOVE SPACES TO  EMPLOYEE-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE EMPLOYEE-MASTER-RECORD TO DATA-IN
+               CALL "APITP010" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO EMPLOYEE-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF  WS-EMP-DATE-TERMINATED NOT = ZERO THEN
+                       PERFORM 300-CHECK-RETENTION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-CHECK-RETENTION - AGE THE TERMINATION DATE AGAINST THE RUN
+      *    DATE AND PURGE THE PHOTO/RESUME IF THE RETENTION WINDOW HAS
+      *    PASSED.
+      *-----------------------------------------------------------------
+       300-CHECK-RETENTION.
+
+           MOVE WS-EMP-DATE-TERMINATED(1:2) TO WS-TERM-YY.
+           IF  WS-TERM-YY < 50 THEN
+               COMPUTE WS-TERM-YYYY = 2000 + WS-TERM-YY
+           ELSE
+               COMPUTE WS-TERM-YYYY = 1900 + WS-TERM-YY
+           END-IF.
+           COMPUTE WS-AGE-YEARS = WS-RUN-YYYY - WS-TERM-YYYY.
+           IF  WS-AGE-YEARS < 0 THEN
+               MOVE 0 TO WS-AGE-YEARS
+           END-IF.
+
+           IF  WS-AGE-YEARS NOT < WS-RETENTION-YEARS THEN
+               PERFORM 400-PURGE-PHOTO
+               PERFORM 500-FLAG-RESUME
+               ADD 1 TO WS-PURGE-COUNT
+               MOVE WS-EMP-ID               TO  PR-EMPNO
+               MOVE WS-EMP-DATE-TERMINATED TO  PR-DATE-TERMINATED
+               MOVE WS-AGE-YEARS           TO  PR-AGE-YEARS
+               MOVE "PHOTO PURGED/RESUME FLAGGED"
+                                           TO  PR-ACTION
+               WRITE PURGE-REPORT-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 400-PURGE-PHOTO - CLEAR PHOTO-MASTER-RECORD FOR THIS EMPLOYEE
+      *    (NEW APITP022 CMD-CODE 4 - CMD-CODES 1/2/3 ARE ALREADY
+      *    TAKEN BY THE EXISTING READ/ADD/CHANGE COMMANDS).
+      *-----------------------------------------------------------------
+       400-PURGE-PHOTO.
+
+           MOVE WS-EMP-ID TO WS-PM-EMPNO.
+           MOVE 4        TO CMD-CODE.
+           MOVE PHOTO-MASTER-RECORD TO DATA-IN.
+           CALL "APITP022" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+
+      *-----------------------------------------------------------------
+      * 500-FLAG-RESUME - READ THE EMPLOYEE'S RESUME (IF ANY) AND SET
+      *    WS-RESUME-PURGE-FLAG SO COBCIO21 CAN SHOW IT'S RETAINED FOR
+      *    A DEPARTED EMPLOYEE, WITHOUT ACTUALLY DISCARDING IT.
+      *-----------------------------------------------------------------
+       500-FLAG-RESUME.
+
+           MOVE WS-EMP-ID TO WS-RM-EMPNO.
+           MOVE 1        TO CMD-CODE.
+           MOVE RESUME-MASTER-RECORD TO DATA-IN.
+           CALL "APITP021" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF RESP-CODE <> 0 THEN
+               MOVE DATA-OUT TO RESUME-MASTER-RECORD
+               MOVE "Y"      TO WS-RM-RESUME-PURGE-FLAG
+               MOVE 3        TO CMD-CODE
+               MOVE RESUME-MASTER-RECORD TO DATA-IN
+               CALL "APITP021" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE PURGE-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT12 - " WS-COUNT-DISPLAY
+                   " EMPLOYEES SCANNED".
+           MOVE WS-PURGE-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT12 - " WS-COUNT-DISPLAY
+                   " PAST RETENTION - PHOTO PURGED/RESUME FLAGGED".
