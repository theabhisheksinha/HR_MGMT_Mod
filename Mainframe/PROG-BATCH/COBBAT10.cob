@@ -0,0 +1,171 @@
+      *-----------------------------------------------------------------
+      *    COBBAT10 - RESUME REFRESH REMINDER REPORT.
+      *               WALKS EVERY RESUME-MASTER-RECORD AND FLAGS ANY
+      *               EMPLOYEE WHOSE WS-RESUME-UPDATED-DATE IS OLDER
+      *               THAN WS-STALE-MONTHS (18) OR WAS NEVER SET, SO
+      *               THE SKILLS DATABASE FOR STAFFING DOESN'T GO
+      *               STALE SILENTLY.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT10.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESUME-REMINDER-REPORT-FILE ASSIGN TO RESUMOLD
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  RESUME-REMINDER-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RESUME-REMINDER-REPORT-RECORD.
+           03  RR-EMPNO                    PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  RR-RESUME-UPDATED-DATE      PIC 9(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  RR-AGE-MONTHS               PIC ZZZ9.
+
+       WORKING-STORAGE SECTION.
+
+       01  RESUME-MASTER-RECORD.
+           10 WS-EMPNO                PIC X(6).
+           10 WS-RESUME-FORMAT        PIC X(10).
+           10 WS-RESUME-LENGTH        PIC S9(9) USAGE COMP VALUE 0.
+           10 WS-RESUME-UPDATED-DATE  PIC 9(6) VALUE 0.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** this shop's standard "resume gone stale" threshold
+       01  WS-STALE-MONTHS                 PIC S9(4) COMP VALUE +18.
+
+      *    ** this shop's date routines carry no century marker, so
+      *    ** same as every other date site in this system, the
+      *    ** 2-digit run-date/upload-date year is assumed 20xx
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YY                   PIC 99.
+           03  WS-RUN-MM                   PIC 99.
+           03  FILLER                      PIC 99.
+       01  WS-RUN-YYYY                     PIC 9(4).
+
+       01  WS-UPD-YY                       PIC 99.
+       01  WS-UPD-MM                       PIC 99.
+       01  WS-UPD-YYYY                     PIC 9(4).
+       01  WS-AGE-MONTHS                   PIC S9(6) COMP.
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-FLAG-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-RESUMES THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE RUN YEAR/MONTH AND OPEN THE
+      *    REMINDER REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           IF  WS-RUN-YY < 50 THEN
+               COMPUTE WS-RUN-YYYY = 2000 + WS-RUN-YY
+           ELSE
+               COMPUTE WS-RUN-YYYY = 1900 + WS-RUN-YY
+           END-IF.
+
+           OPEN OUTPUT RESUME-REMINDER-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-RESUMES - WALK EVERY RESUME-MASTER-RECORD (NEW,
+      *    UNFILTERED APITP021 CMD-CODE 4 CURSOR - CMD-CODES 2/3 ARE
+      *    ALREADY TAKEN BY THE EXISTING ADD/CHANGE COMMANDS) AND FLAG
+      *    ANY RESUME OLDER THAN WS-STALE-MONTHS OR NEVER DATE-STAMPED.
+      *-----------------------------------------------------------------
+       200-SCAN-RESUMES.
+
+           MOVE 4      TO  CMD-CODE.
+           MOVE SPACES TO  RESUME-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE RESUME-MASTER-RECORD TO DATA-IN
+               CALL "APITP021" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO RESUME-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   PERFORM 300-CHECK-ONE-RESUME
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-CHECK-ONE-RESUME - AGE THE RESUME'S UPDATED DATE AGAINST
+      *    THE RUN DATE AND WRITE A REMINDER LINE IF IT'S STALE.
+      *-----------------------------------------------------------------
+       300-CHECK-ONE-RESUME.
+
+           IF  WS-RESUME-UPDATED-DATE = ZERO THEN
+               MOVE 999 TO WS-AGE-MONTHS
+           ELSE
+               MOVE WS-RESUME-UPDATED-DATE(1:2) TO WS-UPD-YY
+               MOVE WS-RESUME-UPDATED-DATE(3:2) TO WS-UPD-MM
+               IF  WS-UPD-YY < 50 THEN
+                   COMPUTE WS-UPD-YYYY = 2000 + WS-UPD-YY
+               ELSE
+                   COMPUTE WS-UPD-YYYY = 1900 + WS-UPD-YY
+               END-IF
+               COMPUTE WS-AGE-MONTHS =
+                       ((WS-RUN-YYYY * 12) + WS-RUN-MM)
+                     - ((WS-UPD-YYYY * 12) + WS-UPD-MM)
+           END-IF.
+
+           IF  WS-AGE-MONTHS NOT < WS-STALE-MONTHS THEN
+               ADD 1 TO WS-FLAG-COUNT
+               MOVE WS-EMPNO               TO  RR-EMPNO
+               MOVE WS-RESUME-UPDATED-DATE TO  RR-RESUME-UPDATED-DATE
+               MOVE WS-AGE-MONTHS          TO  RR-AGE-MONTHS
+               WRITE RESUME-REMINDER-REPORT-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE RESUME-REMINDER-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT10 - RESUME SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " RESUMES SCANNED".
+           MOVE WS-FLAG-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT10 - "
+                   WS-COUNT-DISPLAY " RESUMES FLAGGED AS STALE".
