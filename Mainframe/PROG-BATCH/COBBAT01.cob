@@ -0,0 +1,127 @@
+      *-----------------------------------------------------------------
+      *    COBBAT01 - NIGHTLY BATCH EXTRACT OF PROJECT ACTIVITY.
+      *               WALKS EVERY ACTIVITY ROW ON FILE (NOT JUST ONE
+      *               EMPLOYEE/PROJECT PAIR LIKE COBCIOP4's ONLINE
+      *               SCREEN) AND DROPS A FLAT EXTRACT FOR THE
+      *               TIMESHEET/BILLING FEED TO PICK UP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT01.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTIVITY-EXTRACT-FILE ASSIGN TO ACTEXTR
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ACTIVITY-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  ACTIVITY-EXTRACT-RECORD.
+           03  AE-EMP-NO                   PIC X(6).
+           03  AE-PROJ-NO                  PIC X(6).
+           03  AE-ACT-NO                   PIC S9(2).
+           03  AE-EMPTIME                  PIC S9(5).
+      *        ** format (yymmdd)
+           03  AE-DATE-STARTED             PIC 9(6).
+      *        ** format (yymmdd)
+           03  AE-DATE-ENDED               PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  PROJECT-MASTER-RECORD.
+      *        ** key field
+           03  EMP-NO                      PIC X(6).
+           03  PROJ-NO                     PIC X(6) VALUE SPACES.
+           03  ACT-NO                      PIC S9(2).
+           03  EMPTIME                     PIC S9(5).
+      *        ** format (yymmdd)
+           03  ACT-DATE-STARTED            PIC 9(6) VALUE 0.
+      *        ** format (yymmdd)
+           03  ACT-DATE-ENDED              PIC 9(6) VALUE 0.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+       01  WS-EXTRACT-SWITCH               PIC X VALUE "N".
+           88  WS-EXTRACT-DONE                 VALUE "Y".
+       01  WS-EXTRACT-COUNT                PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-EXTRACT-ACTIVITY THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - OPEN THE EXTRACT FILE.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           OPEN OUTPUT ACTIVITY-EXTRACT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-EXTRACT-ACTIVITY - WALK THE FULL ACTIVITY SET AND WRITE ONE
+      *    EXTRACT RECORD PER ROW. APITPP4 CMD-CODE 6 IS A NEW,
+      *    UNFILTERED CURSOR (EVERY ACTIVITY ROW ON FILE, NOT JUST ONE
+      *    EMP-NO/PROJ-NO PAIR LIKE CMD-CODE 3 IN COBCIOP4) - SAME
+      *    ZERO-RESP-CODE-MEANS-CURSOR-EXHAUSTED IDIOM AS COBCIOP4's
+      *    402-READ-EMP-PROJ-ACTIVITY-HISTORY.
+      *-----------------------------------------------------------------
+       200-EXTRACT-ACTIVITY.
+
+           MOVE 6      TO  CMD-CODE.
+           MOVE SPACES TO  PROJECT-MASTER-RECORD.
+
+           PERFORM UNTIL WS-EXTRACT-DONE
+               MOVE PROJECT-MASTER-RECORD TO DATA-IN
+               CALL "APITPP4" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-EXTRACT-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT           TO  PROJECT-MASTER-RECORD
+                   MOVE EMP-NO             TO  AE-EMP-NO
+                   MOVE PROJ-NO            TO  AE-PROJ-NO
+                   MOVE ACT-NO             TO  AE-ACT-NO
+                   MOVE EMPTIME            TO  AE-EMPTIME
+                   MOVE ACT-DATE-STARTED   TO  AE-DATE-STARTED
+                   MOVE ACT-DATE-ENDED     TO  AE-DATE-ENDED
+                   WRITE ACTIVITY-EXTRACT-RECORD
+                   ADD 1 TO WS-EXTRACT-COUNT
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE EXTRACT FILE AND REPORT THE ROW COUNT.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE ACTIVITY-EXTRACT-FILE.
+
+           MOVE WS-EXTRACT-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT01 - PROJECT ACTIVITY EXTRACT COMPLETE - "
+                   WS-COUNT-DISPLAY " ROWS WRITTEN".
