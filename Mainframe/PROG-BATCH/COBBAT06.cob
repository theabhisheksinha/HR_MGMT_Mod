@@ -0,0 +1,227 @@
+      *-----------------------------------------------------------------
+      *    COBBAT06 - INSURANCE RENEWAL DUE REPORT.
+      *               WALKS EVERY HARDWARE-MASTER-RECORD AND LISTS THE
+      *               ONES WHOSE WS-INS-RENEWAL-DATE FALLS WITHIN THE
+      *               NEXT WS-RENEWAL-WINDOW-DAYS OF THE RUN DATE, SO
+      *               FACILITIES SEES A LAPSING RENEWAL COMING INSTEAD
+      *               OF FINDING OUT AFTER A LAPTOP IS STOLEN.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT06.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENEWAL-DUE-REPORT-FILE ASSIGN TO INSREN
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  RENEWAL-DUE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RENEWAL-DUE-REPORT-RECORD.
+           03  RD-HARDWARE-ID              PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  RD-CPU-ID                   PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  RD-RENEWAL-DATE             PIC 9(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  RD-DAYS-REMAINING           PIC ---9.
+
+       WORKING-STORAGE SECTION.
+
+       01  HARDWARE-MASTER-RECORD.
+           10 WS-HARDWARE-ID          PIC X(10).
+           10 WS-MOUSE-ID             PIC X(10).
+           10 WS-KEYBOARD-ID          PIC X(10).
+           10 WS-CPU-ID               PIC X(10).
+           10 WS-MONITOR-ID           PIC X(10).
+           10 WS-MOUSE-INS-VALUE      PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-KEYBOARD-INS-VALUE   PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-CPU-INS-VALUE        PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-MONITOR-INS-VALUE    PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-INS-RENEWAL-DATE     PIC 9(6) VALUE 0.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** hardware whose insurance renews within this many days of
+      *    ** the run date is reported as coming due
+       01  WS-RENEWAL-WINDOW-DAYS           PIC S9(4) COMP VALUE +30.
+
+       01  WS-RUN-DATE                      PIC 9(6).
+       01  COBDATE-PARAMETERS.
+           03  COBDATE-DATE                 PIC 9(8).
+           03  COBDATE-INPUT-FORMAT         PIC X(10).
+           03  COBDATE-OUTPUT-FORMAT        PIC X(10).
+           03  COBDATE-MESSAGE              PIC X(60).
+      *    ** WS-RUN-DATE-JULIAN/WS-RENEWAL-DATE-JULIAN hold a true
+      *    ** continuous day number (see 350-CONVERT-YYDDD-TO-JULIAN
+      *    ** below), not the raw COBDTE3 "YYDDD" value - YYDDD resets
+      *    ** to day 1 every January 1st, so subtracting two raw YYDDD
+      *    ** values goes wrong whenever the renewal date and the run
+      *    ** date fall in different years
+       01  WS-RUN-DATE-JULIAN               PIC 9(7).
+       01  WS-RENEWAL-DATE-JULIAN           PIC 9(7).
+       01  WS-DAYS-REMAINING                PIC S9(7).
+
+      *    ** scratch fields for 350-CONVERT-YYDDD-TO-JULIAN - WS-CONV-
+      *    ** YYDDD in, WS-CONV-JULIAN out. the 2-digit year windowing
+      *    ** is the same convention COBBAT12's 300-CHECK-RETENTION uses
+       01  WS-CONV-YYDDD                    PIC 9(5).
+       01  WS-CONV-YY                       PIC 9(2).
+       01  WS-CONV-DDD                      PIC 9(3).
+       01  WS-CONV-YYYY                     PIC 9(4).
+       01  WS-CONV-JULIAN                   PIC 9(7).
+
+       01  WS-SCAN-SWITCH                   PIC X VALUE "N".
+           88  WS-SCAN-DONE                     VALUE "Y".
+       01  WS-SCAN-COUNT                    PIC S9(7) COMP VALUE +0.
+       01  WS-DUE-COUNT                     PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                 PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-HARDWARE THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE RUN DATE'S JULIAN DAY NUMBER (VIA
+      *    THE STANDARD COBDTE3 CONVERSION EVERY OTHER DATE SITE IN
+      *    THIS SYSTEM USES) AND OPEN THE RENEWAL REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+
+           MOVE WS-RUN-DATE          TO  COBDATE-DATE.
+           MOVE "YYMMDD"             TO  COBDATE-INPUT-FORMAT.
+           MOVE "YYDDD"              TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE(1:5)    TO  WS-CONV-YYDDD.
+           PERFORM 350-CONVERT-YYDDD-TO-JULIAN THRU 350-EXIT.
+           MOVE WS-CONV-JULIAN       TO  WS-RUN-DATE-JULIAN.
+
+           OPEN OUTPUT RENEWAL-DUE-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-HARDWARE - WALK EVERY HARDWARE-MASTER-RECORD (NEW
+      *    APITP017 CMD-CODE 2 UNFILTERED CURSOR, SAME ZERO-RESP-CODE-
+      *    MEANS-EXHAUSTED IDIOM THE SKILL-MATCH REPORT'S APITP016
+      *    CMD-CODE 2 USES) AND WRITE A REPORT LINE FOR ANY ITEM
+      *    RENEWING WITHIN WS-RENEWAL-WINDOW-DAYS.
+      *-----------------------------------------------------------------
+       200-SCAN-HARDWARE.
+
+           MOVE 2      TO  CMD-CODE.
+           MOVE SPACES TO  HARDWARE-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE HARDWARE-MASTER-RECORD TO DATA-IN
+               CALL "APITP017" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO HARDWARE-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF  WS-INS-RENEWAL-DATE > ZERO THEN
+                       PERFORM 300-CHECK-ONE-RENEWAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-CHECK-ONE-RENEWAL - CONVERT THE RENEWAL DATE TO A JULIAN
+      *    DAY NUMBER AND FLAG IT IF IT'S DUE WITHIN THE WINDOW (OR
+      *    ALREADY OVERDUE).
+      *-----------------------------------------------------------------
+       300-CHECK-ONE-RENEWAL.
+
+           MOVE WS-INS-RENEWAL-DATE  TO  COBDATE-DATE.
+           MOVE "YYMMDD"             TO  COBDATE-INPUT-FORMAT.
+           MOVE "YYDDD"              TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE(1:5)    TO  WS-CONV-YYDDD.
+           PERFORM 350-CONVERT-YYDDD-TO-JULIAN THRU 350-EXIT.
+           MOVE WS-CONV-JULIAN       TO  WS-RENEWAL-DATE-JULIAN.
+
+           COMPUTE WS-DAYS-REMAINING =
+                   WS-RENEWAL-DATE-JULIAN - WS-RUN-DATE-JULIAN.
+
+           IF  WS-DAYS-REMAINING NOT > WS-RENEWAL-WINDOW-DAYS THEN
+               MOVE WS-HARDWARE-ID       TO  RD-HARDWARE-ID
+               MOVE WS-CPU-ID            TO  RD-CPU-ID
+               MOVE WS-INS-RENEWAL-DATE  TO  RD-RENEWAL-DATE
+               MOVE WS-DAYS-REMAINING    TO  RD-DAYS-REMAINING
+               WRITE RENEWAL-DUE-REPORT-RECORD
+               ADD 1 TO WS-DUE-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 350-CONVERT-YYDDD-TO-JULIAN - TURN A COBDTE3 "YYDDD" VALUE
+      *    (WS-CONV-YYDDD) INTO A TRUE CONTINUOUS DAY NUMBER
+      *    (WS-CONV-JULIAN), SO TWO DATES CAN BE SUBTRACTED SAFELY EVEN
+      *    WHEN THEY FALL IN DIFFERENT YEARS - YYDDD ITSELF RESETS TO
+      *    DAY 1 EVERY JANUARY 1ST AND CAN'T BE SUBTRACTED DIRECTLY.
+      *-----------------------------------------------------------------
+       350-CONVERT-YYDDD-TO-JULIAN.
+
+           MOVE WS-CONV-YYDDD(1:2)   TO  WS-CONV-YY.
+           MOVE WS-CONV-YYDDD(3:3)   TO  WS-CONV-DDD.
+           IF  WS-CONV-YY < 50 THEN
+               COMPUTE WS-CONV-YYYY = 2000 + WS-CONV-YY
+           ELSE
+               COMPUTE WS-CONV-YYYY = 1900 + WS-CONV-YY
+           END-IF.
+           COMPUTE WS-CONV-JULIAN =
+                   (WS-CONV-YYYY * 365)
+                   + ((WS-CONV-YYYY - 1) / 4)
+                   - ((WS-CONV-YYYY - 1) / 100)
+                   + ((WS-CONV-YYYY - 1) / 400)
+                   + WS-CONV-DDD.
+
+       350-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE RENEWAL-DUE-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT06 - HARDWARE SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " ITEMS SCANNED".
+           MOVE WS-DUE-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT06 - "
+                   WS-COUNT-DISPLAY " RENEWALS DUE OR OVERDUE".
