@@ -0,0 +1,212 @@
+      *-----------------------------------------------------------------
+      *    COBBAT02 - YEAR-END LEAVE CARRYOVER/FORFEITURE.
+      *               RUNS AT YEAR END (ON OR AFTER DECEMBER 31) AND
+      *               ROLLS EVERY EMPLOYEE'S DECEMBER WS-LBALANCE ON
+      *               LEAVE-MASTER-RECORD INTO A NEW JANUARY RECORD,
+      *               CAPPED AT WS-CARRYOVER-CAP DAYS. ANYTHING OVER
+      *               THE CAP IS FORFEITED (NOT CARRIED, NOT REPORTED
+      *               BACK ONTO THE DECEMBER ROW) INSTEAD OF EITHER
+      *               VANISHING SILENTLY OR ROLLING OVER IN FULL.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT02.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORFEITURE-REPORT-FILE ASSIGN TO LVFORF
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FORFEITURE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  FORFEITURE-REPORT-RECORD.
+           03  FR-EMP-NO                   PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  FR-SOURCE-YEARMONTH         PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  FR-BALANCE-BEFORE           PIC ZZZ9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  FR-CARRIED-OVER             PIC ZZZ9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  FR-FORFEITED                PIC ZZZ9.
+
+       WORKING-STORAGE SECTION.
+
+       01  LEAVE-MASTER-RECORD.
+           10 WS-EMP-NO                    PIC X(6).
+           10 WS-LYEARMONTH                PIC X(6).
+           10 WS-LYEARMONTH-R REDEFINES WS-LYEARMONTH.
+               15 WS-LYM-YYYY              PIC 9(4).
+               15 WS-LYM-MM                PIC 9(2).
+           10 WS-LAVAILABLE                PIC S9(4) USAGE COMP.
+           10 WS-LTAKEN                    PIC S9(4) USAGE COMP.
+           10 WS-LBALANCE                  PIC S9(4) USAGE COMP.
+           10 WS-WORKINGDAYS               PIC S9(4) USAGE COMP.
+           10 WS-LDAYSREQ                  PIC S9(4) USAGE COMP.
+           10 WS-LSTATUS                   PIC X VALUE "A".
+               88  WS-LEAVE-PENDING           VALUE "P".
+               88  WS-LEAVE-APPROVED          VALUE "A".
+               88  WS-LEAVE-REJECTED          VALUE "R".
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** company-wide leave carryover cap - anything over this
+      *    ** many days on the December balance is forfeited, not
+      *    ** carried into January
+       01  WS-CARRYOVER-CAP                PIC S9(4) COMP VALUE +5.
+
+      *    ** this shop's date routines carry no century marker, so
+      *    ** same as every other date site in this system, the
+      *    ** 2-digit run-date year is assumed 20xx
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YY                   PIC 99.
+           03  FILLER                      PIC 9(4).
+       01  WS-RUN-YYYY                     PIC 9(4).
+
+       01  WS-SOURCE-YEARMONTH             PIC X(6).
+       01  WS-SOURCE-YM-R REDEFINES WS-SOURCE-YEARMONTH.
+           03  WS-SOURCE-YM-YYYY           PIC 9(4).
+           03  WS-SOURCE-YM-MM             PIC 9(2).
+       01  WS-TARGET-YEARMONTH             PIC X(6).
+       01  WS-TARGET-YM-R REDEFINES WS-TARGET-YEARMONTH.
+           03  WS-TARGET-YM-YYYY           PIC 9(4).
+           03  WS-TARGET-YM-MM             PIC 9(2).
+
+       01  WS-CARRYOVER-SWITCH             PIC X VALUE "N".
+           88  WS-CARRYOVER-DONE               VALUE "Y".
+       01  WS-EMP-COUNT                    PIC S9(7) COMP VALUE +0.
+       01  WS-FORFEIT-COUNT                PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-CARRYOVER-LEAVE THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE DECEMBER-TO-JANUARY YEAR/MONTH
+      *    PAIR THIS RUN IS ROLLING (RUN DATE'S OWN DECEMBER INTO THE
+      *    FOLLOWING JANUARY) AND OPEN THE FORFEITURE REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           IF  WS-RUN-YY < 50 THEN
+               COMPUTE WS-RUN-YYYY = 2000 + WS-RUN-YY
+           ELSE
+               COMPUTE WS-RUN-YYYY = 1900 + WS-RUN-YY
+           END-IF.
+
+           MOVE WS-RUN-YYYY       TO  WS-SOURCE-YM-YYYY.
+           MOVE 12                TO  WS-SOURCE-YM-MM.
+
+           COMPUTE WS-TARGET-YM-YYYY = WS-RUN-YYYY + 1.
+           MOVE 1                 TO  WS-TARGET-YM-MM.
+
+           OPEN OUTPUT FORFEITURE-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-CARRYOVER-LEAVE - WALK EVERY DECEMBER LEAVE-MASTER-RECORD
+      *    (APITP014 CMD-CODE 4 IS A NEW CURSOR SCOPED TO ONE
+      *    WS-LYEARMONTH ACROSS ALL EMPLOYEES, SAME ZERO-RESP-CODE-
+      *    MEANS-EXHAUSTED IDIOM AS COBBAT01's APITPP4 CMD-CODE 6),
+      *    CAP THE CARRYOVER AND INSERT THE JANUARY ROW (CMD-CODE 2,
+      *    THE SAME INSERT COBCIO14's 600-SUBMIT-LEAVE-REQUEST USES).
+      *-----------------------------------------------------------------
+       200-CARRYOVER-LEAVE.
+
+           MOVE 4                       TO  CMD-CODE.
+           MOVE SPACES                  TO  LEAVE-MASTER-RECORD.
+           MOVE WS-SOURCE-YEARMONTH     TO  WS-LYEARMONTH.
+
+           PERFORM UNTIL WS-CARRYOVER-DONE
+               MOVE LEAVE-MASTER-RECORD TO DATA-IN
+               CALL "APITP014" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-CARRYOVER-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO LEAVE-MASTER-RECORD
+                   PERFORM 300-ROLL-ONE-EMPLOYEE
+                   ADD 1 TO WS-EMP-COUNT
+                   MOVE WS-SOURCE-YEARMONTH TO WS-LYEARMONTH
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-ROLL-ONE-EMPLOYEE - CAP ONE EMPLOYEE'S DECEMBER BALANCE,
+      *    WRITE A FORFEITURE REPORT LINE WHEN ANYTHING WAS FORFEITED,
+      *    AND INSERT THE JANUARY ROW WITH THE CAPPED STARTING BALANCE.
+      *-----------------------------------------------------------------
+       300-ROLL-ONE-EMPLOYEE.
+
+           MOVE ZERO                    TO  FR-FORFEITED.
+           MOVE WS-LBALANCE             TO  FR-BALANCE-BEFORE.
+
+           IF  WS-LBALANCE > WS-CARRYOVER-CAP THEN
+               MOVE WS-EMP-NO             TO  FR-EMP-NO
+               MOVE WS-SOURCE-YEARMONTH   TO  FR-SOURCE-YEARMONTH
+               MOVE WS-CARRYOVER-CAP      TO  FR-CARRIED-OVER
+               COMPUTE FR-FORFEITED = WS-LBALANCE - WS-CARRYOVER-CAP
+               WRITE FORFEITURE-REPORT-RECORD
+               ADD 1 TO WS-FORFEIT-COUNT
+               MOVE WS-CARRYOVER-CAP      TO  WS-LAVAILABLE
+           ELSE
+               MOVE WS-LBALANCE           TO  WS-LAVAILABLE
+           END-IF.
+
+           MOVE WS-TARGET-YEARMONTH     TO  WS-LYEARMONTH.
+           MOVE ZERO                    TO  WS-LTAKEN.
+           MOVE WS-LAVAILABLE           TO  WS-LBALANCE.
+           MOVE ZERO                    TO  WS-LDAYSREQ.
+           SET WS-LEAVE-APPROVED        TO  TRUE.
+
+           MOVE 2 TO CMD-CODE.
+           MOVE LEAVE-MASTER-RECORD TO DATA-IN.
+           CALL "APITP014" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+           IF RESP-CODE <> 0
+               MOVE DATA-OUT TO LEAVE-MASTER-RECORD
+           ELSE
+               DISPLAY "COBBAT02 - INSERT FAILED FOR EMPLOYEE "
+                       WS-EMP-NO
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE FORFEITURE-REPORT-FILE.
+
+           MOVE WS-EMP-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT02 - LEAVE CARRYOVER COMPLETE - "
+                   WS-COUNT-DISPLAY " EMPLOYEES ROLLED".
+           MOVE WS-FORFEIT-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT02 - "
+                   WS-COUNT-DISPLAY " EMPLOYEES HIT THE CARRYOVER CAP".
