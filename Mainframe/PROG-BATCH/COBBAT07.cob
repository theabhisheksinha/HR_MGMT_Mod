@@ -0,0 +1,197 @@
+      *-----------------------------------------------------------------
+      *    COBBAT07 - ASSET DEPRECIATION SCHEDULE REPORT.
+      *               APPLIES THIS SHOP'S STANDARD STRAIGHT-LINE
+      *               DEPRECIATION SCHEDULE TO EACH HARDWARE ITEM'S
+      *               TOTAL INSURED VALUE (WS-MOUSE-INS-VALUE +
+      *               WS-KEYBOARD-INS-VALUE + WS-CPU-INS-VALUE +
+      *               WS-MONITOR-INS-VALUE) OVER WS-DEPRECIATION-YEARS
+      *               FROM WS-ASSET-ACQUIRED-DATE, SO FINANCE GETS A
+      *               CURRENT BOOK VALUE PER ASSET INSTEAD OF TREATING
+      *               THE ORIGINAL INSURED VALUE AS STATIC FOREVER.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT07.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPRECIATION-REPORT-FILE ASSIGN TO ASSETDEP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  DEPRECIATION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DEPRECIATION-REPORT-RECORD.
+           03  DR-HARDWARE-ID              PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  DR-ACQUIRED-DATE            PIC 9(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  DR-ORIGINAL-VALUE           PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  DR-AGE-YEARS                PIC ZZ9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  DR-BOOK-VALUE               PIC ZZZ,ZZZ,ZZ9.99.
+
+       WORKING-STORAGE SECTION.
+
+       01  HARDWARE-MASTER-RECORD.
+           10 WS-HARDWARE-ID          PIC X(10).
+           10 WS-MOUSE-ID             PIC X(10).
+           10 WS-KEYBOARD-ID          PIC X(10).
+           10 WS-CPU-ID               PIC X(10).
+           10 WS-MONITOR-ID           PIC X(10).
+           10 WS-MOUSE-INS-VALUE      PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-KEYBOARD-INS-VALUE   PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-CPU-INS-VALUE        PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-MONITOR-INS-VALUE    PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-INS-RENEWAL-DATE     PIC 9(6) VALUE 0.
+           10 WS-ASSET-ACQUIRED-DATE  PIC 9(6) VALUE 0.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** this shop's standard depreciation schedule - straight
+      *    ** line to zero book value over this many years
+       01  WS-DEPRECIATION-YEARS           PIC S9(4) COMP VALUE +5.
+
+      *    ** this shop's date routines carry no century marker, so
+      *    ** same as every other date site in this system, the
+      *    ** 2-digit run-date/acquired-date year is assumed 20xx
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YY                   PIC 99.
+           03  FILLER                      PIC 9(4).
+       01  WS-RUN-YYYY                     PIC 9(4).
+
+       01  WS-ACQUIRED-YY                  PIC 99.
+       01  WS-ACQUIRED-YYYY                PIC 9(4).
+       01  WS-TOTAL-INSURED-VALUE          PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-ANNUAL-DEPRECIATION          PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-AGE-YEARS                    PIC S9(4) COMP.
+       01  WS-BOOK-VALUE                   PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-HARDWARE THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE RUN YEAR AND OPEN THE
+      *    DEPRECIATION REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           IF  WS-RUN-YY < 50 THEN
+               COMPUTE WS-RUN-YYYY = 2000 + WS-RUN-YY
+           ELSE
+               COMPUTE WS-RUN-YYYY = 1900 + WS-RUN-YY
+           END-IF.
+
+           OPEN OUTPUT DEPRECIATION-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-HARDWARE - WALK EVERY HARDWARE-MASTER-RECORD (SAME
+      *    APITP017 CMD-CODE 2 UNFILTERED CURSOR COBBAT06'S RENEWAL
+      *    REPORT USES) AND SCHEDULE ANY ITEM WITH AN ACQUIRED DATE
+      *    ON FILE.
+      *-----------------------------------------------------------------
+       200-SCAN-HARDWARE.
+
+           MOVE 2      TO  CMD-CODE.
+           MOVE SPACES TO  HARDWARE-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE HARDWARE-MASTER-RECORD TO DATA-IN
+               CALL "APITP017" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO HARDWARE-MASTER-RECORD
+                   IF  WS-ASSET-ACQUIRED-DATE > ZERO THEN
+                       ADD 1 TO WS-SCAN-COUNT
+                       PERFORM 300-SCHEDULE-ONE-ASSET
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-SCHEDULE-ONE-ASSET - AGE THE TOTAL INSURED VALUE STRAIGHT
+      *    LINE OVER WS-DEPRECIATION-YEARS AND WRITE THE SCHEDULE LINE.
+      *    BOOK VALUE IS FLOORED AT ZERO ONCE THE ASSET IS FULLY
+      *    DEPRECIATED.
+      *-----------------------------------------------------------------
+       300-SCHEDULE-ONE-ASSET.
+
+           COMPUTE WS-TOTAL-INSURED-VALUE =
+                   WS-MOUSE-INS-VALUE + WS-KEYBOARD-INS-VALUE
+                 + WS-CPU-INS-VALUE   + WS-MONITOR-INS-VALUE.
+
+           COMPUTE WS-ANNUAL-DEPRECIATION =
+                   WS-TOTAL-INSURED-VALUE / WS-DEPRECIATION-YEARS.
+
+           MOVE WS-ASSET-ACQUIRED-DATE(1:2) TO WS-ACQUIRED-YY.
+           IF  WS-ACQUIRED-YY < 50 THEN
+               COMPUTE WS-ACQUIRED-YYYY = 2000 + WS-ACQUIRED-YY
+           ELSE
+               COMPUTE WS-ACQUIRED-YYYY = 1900 + WS-ACQUIRED-YY
+           END-IF.
+           COMPUTE WS-AGE-YEARS = WS-RUN-YYYY - WS-ACQUIRED-YYYY.
+           IF  WS-AGE-YEARS < 0 THEN
+               MOVE 0 TO WS-AGE-YEARS
+           END-IF.
+
+           IF  WS-AGE-YEARS NOT < WS-DEPRECIATION-YEARS THEN
+               MOVE ZERO TO WS-BOOK-VALUE
+           ELSE
+               COMPUTE WS-BOOK-VALUE =
+                       WS-TOTAL-INSURED-VALUE
+                     - (WS-ANNUAL-DEPRECIATION * WS-AGE-YEARS)
+           END-IF.
+
+           MOVE WS-HARDWARE-ID           TO  DR-HARDWARE-ID.
+           MOVE WS-ASSET-ACQUIRED-DATE   TO  DR-ACQUIRED-DATE.
+           MOVE WS-TOTAL-INSURED-VALUE   TO  DR-ORIGINAL-VALUE.
+           MOVE WS-AGE-YEARS             TO  DR-AGE-YEARS.
+           MOVE WS-BOOK-VALUE            TO  DR-BOOK-VALUE.
+           WRITE DEPRECIATION-REPORT-RECORD.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTAL.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE DEPRECIATION-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT07 - "
+                   WS-COUNT-DISPLAY " ASSETS SCHEDULED FOR DEPRECIATION".
