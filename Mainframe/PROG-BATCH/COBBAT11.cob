@@ -0,0 +1,349 @@
+      *-----------------------------------------------------------------
+      *    COBBAT11 - BATCH ID-BADGE PRINT EXTRACT.
+      *               BUILDS "THIS WEEK'S" HIRE-DATE RANGE (RUN DATE
+      *               MINUS 7 DAYS THROUGH RUN DATE) AND CALLS
+      *               COBHDAT1 - THE SAME PAGINATED HIRE-LIST QUERY
+      *               COBCIO10 USES ON EMPMAP - TO GET EVERY EMPLOYEE
+      *               HIRED THAT WINDOW. FOR EACH ONE IT LOOKS UP
+      *               PHOTO-MASTER-RECORD VIA APITP022 AND WRITES A
+      *               BADGE-PRINT-READY LINE, FLAGGING ANYONE WITH NO
+      *               PHOTO ON FILE INSTEAD OF MAKING THE BADGE DESK
+      *               LOOK EACH NEW HIRE UP ONE AT A TIME ON PHOTOMAP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT11.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BADGE-PRINT-FILE ASSIGN TO BADGEXT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  BADGE-PRINT-FILE
+           RECORDING MODE IS F.
+       01  BADGE-PRINT-RECORD.
+           03  BP-EMPNO                    PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  BP-NAME                     PIC X(30).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  BP-HIREDATE                 PIC X(8).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  BP-PHOTO-STATUS             PIC X(11).
+
+       WORKING-STORAGE SECTION.
+
+      *    ** same shape as COBCIO10's COMMAREA - COBHDAT1 is the
+      *    ** existing external hire-list query, reused as-is rather
+      *    ** than inventing a new interface for this batch job
+       01  COMMAREA.
+           03  COMMHDATEI                  PIC X(8).
+           03  COMMHDATETOI                PIC X(8).
+           03  COMMSORTI                   PIC X(1).
+           03  COMMSTARTI                  PIC X(8).
+           03  COMMDIRI                    PIC X(1).
+           03  COMMMOREO                   PIC X(1).
+           03  COMMEMPDETAILSO             OCCURS 12 TIMES.
+               05  COMMEMPO                PIC X(6).
+               05  COMMNAMEO               PIC X(30).
+               05  COMMHDATEO              PIC X(8).
+               05  FILLER                  PIC X(1).
+
+      *    ** matches the OCCURS 12 above (WS-TOTAL-EMPLOYEE on the
+      *    ** CICS side) - kept as a data name here for the PERFORM/
+      *    ** subscript bounds since GnuCOBOL's batch parser (unlike
+      *    ** the CICS translator) requires OCCURS integer-2 itself
+      *    ** to be a literal
+       01  WS-TOTAL-EMPLOYEE               PIC S9(9) VALUE 12.
+
+       01  PHOTO-MASTER-RECORD.
+           10 WS-EMPNO                     PIC X(6).
+           10 WS-PHOTO-FORMAT              PIC X(10).
+           10 WS-PICTURE-LENGTH            PIC S9(9) USAGE COMP VALUE 0.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** the standard COBDTE3 conversion every other date site in
+      *    ** this system uses - YYMMDD run date to YYDDD julian so
+      *    ** the "minus 7 days" arithmetic is a plain
+      *    ** integer subtract, then julian back to MM/DD/YY (the same
+      *    ** output format COBCIO10 builds for WORK-TODAYS-MMDDYY) so
+      *    ** COMMHDATEI/COMMHDATETOI get the format COBHDAT1 expects
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  COBDATE-PARAMETERS.
+           03  COBDATE-DATE                 PIC 9(8).
+           03  COBDATE-INPUT-FORMAT         PIC X(10).
+           03  COBDATE-OUTPUT-FORMAT        PIC X(10).
+           03  COBDATE-MESSAGE              PIC X(60).
+      *    ** WS-RUN-DATE-JULIAN/WS-FROM-DATE-JULIAN hold a true
+      *    ** continuous day number (see 350-CONVERT-YYDDD-TO-JULIAN
+      *    ** below), not the raw COBDTE3 "YYDDD" value - YYDDD resets
+      *    ** to day 1 every January 1st, so subtracting 7 from it
+      *    ** breaks whenever the run date falls in the first week of
+      *    ** January
+       01  WS-RUN-DATE-JULIAN               PIC 9(7).
+       01  WS-FROM-DATE-JULIAN              PIC 9(7).
+       01  WS-WEEK-BACK-DAYS                PIC S9(4) COMP VALUE +7.
+
+      *    ** scratch fields for 350-CONVERT-YYDDD-TO-JULIAN and
+      *    ** 360-CONVERT-JULIAN-TO-YYDDD - WS-CONV-YYDDD/WS-CONV-
+      *    ** JULIAN are the shared in/out pair for whichever
+      *    ** direction is running. the 2-digit year windowing is the
+      *    ** same convention COBBAT12's 300-CHECK-RETENTION uses
+       01  WS-CONV-YYDDD                    PIC 9(5).
+       01  WS-CONV-YY                       PIC 9(2).
+       01  WS-CONV-DDD                      PIC 9(3).
+       01  WS-CONV-YYYY                     PIC 9(4).
+       01  WS-CONV-JULIAN                   PIC 9(7).
+
+      *    ** 360-CONVERT-JULIAN-TO-YYDDD walks WS-CONV-BASE-YEAR
+      *    ** forward via 365-COMPUTE-JULIAN-BASE (the continuous day
+      *    ** number of January 1ST of a given year) until it passes
+      *    ** WS-CONV-JULIAN, then backs off one year to find the
+      *    ** year WS-CONV-JULIAN actually falls in
+       01  WS-CONV-BASE-YEAR                PIC 9(4).
+       01  WS-CONV-BASE-RESULT              PIC 9(7).
+
+       01  WS-PAGE-SWITCH                   PIC X VALUE "Y".
+           88  WS-NO-MORE-PAGES                 VALUE "N".
+
+       01  WS-EMP-IDX                       PIC S9(4) COMP.
+       01  WS-SCAN-COUNT                    PIC S9(7) COMP VALUE +0.
+       01  WS-PHOTO-FOUND-COUNT             PIC S9(7) COMP VALUE +0.
+       01  WS-PHOTO-MISSING-COUNT           PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                 PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-HIRE-PAGES THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - BUILD THE "THIS WEEK" HIRE-DATE RANGE AND
+      *    OPEN THE BADGE PRINT EXTRACT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+
+           MOVE WS-RUN-DATE          TO  COBDATE-DATE.
+           MOVE "YYMMDD"             TO  COBDATE-INPUT-FORMAT.
+           MOVE "YYDDD"              TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE(1:5)    TO  WS-CONV-YYDDD.
+           PERFORM 350-CONVERT-YYDDD-TO-JULIAN THRU 350-EXIT.
+           MOVE WS-CONV-JULIAN       TO  WS-RUN-DATE-JULIAN.
+
+           COMPUTE WS-FROM-DATE-JULIAN =
+                   WS-RUN-DATE-JULIAN - WS-WEEK-BACK-DAYS.
+
+           MOVE WS-RUN-DATE-JULIAN   TO  WS-CONV-JULIAN.
+           PERFORM 360-CONVERT-JULIAN-TO-YYDDD THRU 360-EXIT.
+           MOVE WS-CONV-YYDDD        TO  COBDATE-DATE.
+           MOVE "YYDDD"              TO  COBDATE-INPUT-FORMAT.
+           MOVE "MM/DD/YY"           TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE(1:8)    TO  COMMHDATETOI.
+
+           MOVE WS-FROM-DATE-JULIAN  TO  WS-CONV-JULIAN.
+           PERFORM 360-CONVERT-JULIAN-TO-YYDDD THRU 360-EXIT.
+           MOVE WS-CONV-YYDDD        TO  COBDATE-DATE.
+           MOVE "YYDDD"              TO  COBDATE-INPUT-FORMAT.
+           MOVE "MM/DD/YY"           TO  COBDATE-OUTPUT-FORMAT.
+           CALL "COBDTE3" USING COBDATE-DATE
+                                COBDATE-INPUT-FORMAT
+                                COBDATE-OUTPUT-FORMAT
+                                COBDATE-MESSAGE.
+           MOVE COBDATE-DATE(1:8)    TO  COMMHDATEI.
+
+           MOVE SPACES               TO  COMMSORTI.
+           MOVE SPACES               TO  COMMSTARTI.
+           MOVE SPACES               TO  COMMDIRI.
+
+           OPEN OUTPUT BADGE-PRINT-FILE.
+
+      *-----------------------------------------------------------------
+      * 350-CONVERT-YYDDD-TO-JULIAN - TURN A COBDTE3 "YYDDD" VALUE
+      *    (WS-CONV-YYDDD) INTO A TRUE CONTINUOUS DAY NUMBER
+      *    (WS-CONV-JULIAN), SO TWO DATES CAN BE SUBTRACTED SAFELY EVEN
+      *    WHEN THEY FALL IN DIFFERENT YEARS - YYDDD ITSELF RESETS TO
+      *    DAY 1 EVERY JANUARY 1ST AND CAN'T BE SUBTRACTED DIRECTLY.
+      *-----------------------------------------------------------------
+       350-CONVERT-YYDDD-TO-JULIAN.
+
+           MOVE WS-CONV-YYDDD(1:2)   TO  WS-CONV-YY.
+           MOVE WS-CONV-YYDDD(3:3)   TO  WS-CONV-DDD.
+           IF  WS-CONV-YY < 50 THEN
+               COMPUTE WS-CONV-YYYY = 2000 + WS-CONV-YY
+           ELSE
+               COMPUTE WS-CONV-YYYY = 1900 + WS-CONV-YY
+           END-IF.
+           COMPUTE WS-CONV-JULIAN =
+                   (WS-CONV-YYYY * 365)
+                   + ((WS-CONV-YYYY - 1) / 4)
+                   - ((WS-CONV-YYYY - 1) / 100)
+                   + ((WS-CONV-YYYY - 1) / 400)
+                   + WS-CONV-DDD.
+
+       350-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 360-CONVERT-JULIAN-TO-YYDDD - THE INVERSE OF 350 ABOVE - TURN A
+      *    TRUE CONTINUOUS DAY NUMBER (WS-CONV-JULIAN) BACK INTO A
+      *    COBDTE3 "YYDDD" VALUE (WS-CONV-YYDDD), SO A DATE-SHIFTED
+      *    JULIAN VALUE CAN BE HANDED BACK TO COBDTE3 FOR RENDERING.
+      *    WS-CONV-JULIAN / 366 IS A GUARANTEED-LOW ESTIMATE OF THE
+      *    YEAR (366 EXCEEDS THE 365.25-DAY AVERAGE), SO WALKING
+      *    365-COMPUTE-JULIAN-BASE FORWARD FROM THERE UNTIL IT PASSES
+      *    WS-CONV-JULIAN, THEN BACKING OFF ONE YEAR, ALWAYS LANDS ON
+      *    THE CORRECT YEAR.
+      *-----------------------------------------------------------------
+       360-CONVERT-JULIAN-TO-YYDDD.
+
+           COMPUTE WS-CONV-BASE-YEAR = WS-CONV-JULIAN / 366.
+           PERFORM 365-COMPUTE-JULIAN-BASE THRU 365-EXIT.
+
+           PERFORM UNTIL WS-CONV-BASE-RESULT > WS-CONV-JULIAN
+               ADD 1 TO WS-CONV-BASE-YEAR
+               PERFORM 365-COMPUTE-JULIAN-BASE THRU 365-EXIT
+           END-PERFORM.
+
+           SUBTRACT 1 FROM WS-CONV-BASE-YEAR.
+           PERFORM 365-COMPUTE-JULIAN-BASE THRU 365-EXIT.
+
+           COMPUTE WS-CONV-DDD =
+                   WS-CONV-JULIAN - WS-CONV-BASE-RESULT + 1.
+           COMPUTE WS-CONV-YY  = WS-CONV-BASE-YEAR -
+                                 ((WS-CONV-BASE-YEAR / 100) * 100).
+           COMPUTE WS-CONV-YYDDD = (WS-CONV-YY * 1000) + WS-CONV-DDD.
+
+       360-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 365-COMPUTE-JULIAN-BASE - THE CONTINUOUS DAY NUMBER OF JANUARY
+      *    1ST OF WS-CONV-BASE-YEAR (WS-CONV-BASE-RESULT), USING THE
+      *    SAME PROLEPTIC-GREGORIAN FORMULA AS 350 ABOVE WITH DDD = 1.
+      *    CALLED REPEATEDLY BY 360 TO SEARCH FOR THE YEAR A GIVEN
+      *    CONTINUOUS DAY NUMBER FALLS IN.
+      *-----------------------------------------------------------------
+       365-COMPUTE-JULIAN-BASE.
+
+           COMPUTE WS-CONV-BASE-RESULT =
+                   (WS-CONV-BASE-YEAR * 365)
+                   + ((WS-CONV-BASE-YEAR - 1) / 4)
+                   - ((WS-CONV-BASE-YEAR - 1) / 100)
+                   + ((WS-CONV-BASE-YEAR - 1) / 400)
+                   + 1.
+
+       365-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-HIRE-PAGES - WALK EVERY PAGE COBHDAT1 HANDS BACK FOR
+      *    THIS WEEK'S HIRE-DATE RANGE (SAME PAGE-FORWARD IDIOM AS
+      *    COBCIO10'S PF8 SCROLL) AND PROCESS EACH ROW.
+      *-----------------------------------------------------------------
+       200-SCAN-HIRE-PAGES.
+
+           PERFORM UNTIL WS-NO-MORE-PAGES
+               CALL "COBHDAT1" USING COMMAREA
+               PERFORM 300-PROCESS-ONE-PAGE
+               IF  COMMMOREO = "Y" THEN
+                   MOVE COMMHDATEO(WS-TOTAL-EMPLOYEE) TO COMMSTARTI
+                   MOVE "F"                           TO COMMDIRI
+               ELSE
+                   SET WS-NO-MORE-PAGES TO TRUE
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-PROCESS-ONE-PAGE - FOR EVERY OCCUPIED ROW ON THIS PAGE,
+      *    LOOK UP THE EMPLOYEE'S PHOTO AND WRITE A BADGE LINE.
+      *-----------------------------------------------------------------
+       300-PROCESS-ONE-PAGE.
+
+           PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-TOTAL-EMPLOYEE
+               IF  COMMEMPO(WS-EMP-IDX) NOT = SPACES THEN
+                   ADD 1 TO WS-SCAN-COUNT
+                   PERFORM 400-LOOKUP-AND-WRITE-BADGE
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * 400-LOOKUP-AND-WRITE-BADGE - LOOK UP WS-EMPNO'S PHOTO VIA
+      *    APITP022 CMD-CODE 1 (SAME LOOKUP CMD-CODE 400-READ-EMP-
+      *    PHOTO-DETAILS USES ON PHOTOMAP) AND WRITE THE BADGE LINE.
+      *-----------------------------------------------------------------
+       400-LOOKUP-AND-WRITE-BADGE.
+
+           MOVE COMMEMPO(WS-EMP-IDX) TO WS-EMPNO.
+
+           MOVE 1                    TO CMD-CODE.
+           MOVE PHOTO-MASTER-RECORD  TO DATA-IN.
+           CALL "APITP022" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+
+           MOVE COMMEMPO(WS-EMP-IDX)  TO BP-EMPNO.
+           MOVE COMMNAMEO(WS-EMP-IDX) TO BP-NAME.
+           MOVE COMMHDATEO(WS-EMP-IDX) TO BP-HIREDATE.
+
+           IF  RESP-CODE <> 0 THEN
+               MOVE DATA-OUT          TO PHOTO-MASTER-RECORD
+               MOVE "PHOTO OK"        TO BP-PHOTO-STATUS
+               ADD 1 TO WS-PHOTO-FOUND-COUNT
+           ELSE
+               MOVE "NO PHOTO"        TO BP-PHOTO-STATUS
+               ADD 1 TO WS-PHOTO-MISSING-COUNT
+           END-IF.
+
+           WRITE BADGE-PRINT-RECORD.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE EXTRACT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE BADGE-PRINT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT11 - " WS-COUNT-DISPLAY
+                   " NEW HIRES SCANNED FOR BADGE PRINTING".
+           MOVE WS-PHOTO-FOUND-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT11 - " WS-COUNT-DISPLAY
+                   " HAVE A PHOTO ON FILE".
+           MOVE WS-PHOTO-MISSING-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT11 - " WS-COUNT-DISPLAY
+                   " ARE MISSING A PHOTO - BADGE DESK MUST FOLLOW UP".
