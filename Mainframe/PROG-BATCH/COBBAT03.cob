@@ -0,0 +1,183 @@
+      *-----------------------------------------------------------------
+      *    COBBAT03 - NEGATIVE/LOW LEAVE BALANCE ALERT REPORT.
+      *               PERIODICALLY SCANS EVERY EMPLOYEE'S CURRENT-MONTH
+      *               LEAVE-MASTER-RECORD (INSTEAD OF WAITING FOR
+      *               SOMEONE TO KEY ONE UP ON COBCIO14) AND FLAGS ANY
+      *               WS-LBALANCE THAT HAS GONE NEGATIVE OR DROPPED
+      *               BELOW THE LOW-BALANCE THRESHOLD.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT03.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAVE-ALERT-FILE ASSIGN TO LVALRT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LEAVE-ALERT-FILE
+           RECORDING MODE IS F.
+       01  LEAVE-ALERT-RECORD.
+           03  LA-EMP-NO                   PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  LA-YEARMONTH                PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  LA-BALANCE                  PIC ---9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  LA-ALERT-TYPE               PIC X(9).
+
+       WORKING-STORAGE SECTION.
+
+       01  LEAVE-MASTER-RECORD.
+           10 WS-EMP-NO                    PIC X(6).
+           10 WS-LYEARMONTH                PIC X(6).
+           10 WS-LYEARMONTH-R REDEFINES WS-LYEARMONTH.
+               15 WS-LYM-YYYY              PIC 9(4).
+               15 WS-LYM-MM                PIC 9(2).
+           10 WS-LAVAILABLE                PIC S9(4) USAGE COMP.
+           10 WS-LTAKEN                    PIC S9(4) USAGE COMP.
+           10 WS-LBALANCE                  PIC S9(4) USAGE COMP.
+           10 WS-WORKINGDAYS               PIC S9(4) USAGE COMP.
+           10 WS-LDAYSREQ                  PIC S9(4) USAGE COMP.
+           10 WS-LSTATUS                   PIC X VALUE "A".
+               88  WS-LEAVE-PENDING           VALUE "P".
+               88  WS-LEAVE-APPROVED          VALUE "A".
+               88  WS-LEAVE-REJECTED          VALUE "R".
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** below this many days (but not negative) is "low"; at or
+      *    ** below zero is "negative" - payroll wants both flagged,
+      *    ** just tagged differently on the report
+       01  WS-LOW-BALANCE-THRESHOLD        PIC S9(4) COMP VALUE +2.
+
+      *    ** this shop's date routines carry no century marker, so
+      *    ** same as every other date site in this system, the
+      *    ** 2-digit run-date year is assumed 20xx
+       01  WS-RUN-DATE                     PIC 9(6).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YY                   PIC 99.
+           03  WS-RUN-MM                   PIC 99.
+           03  FILLER                      PIC 99.
+       01  WS-RUN-YYYY                     PIC 9(4).
+       01  WS-CURRENT-YEARMONTH            PIC X(6).
+       01  WS-CURRENT-YM-R REDEFINES WS-CURRENT-YEARMONTH.
+           03  WS-CURRENT-YM-YYYY          PIC 9(4).
+           03  WS-CURRENT-YM-MM            PIC 99.
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-ALERT-COUNT                  PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-LEAVE-BALANCES THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - WORK OUT THE CURRENT YEAR/MONTH TO SCAN AND
+      *    OPEN THE ALERT REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           IF  WS-RUN-YY < 50 THEN
+               COMPUTE WS-RUN-YYYY = 2000 + WS-RUN-YY
+           ELSE
+               COMPUTE WS-RUN-YYYY = 1900 + WS-RUN-YY
+           END-IF.
+           MOVE WS-RUN-YYYY       TO  WS-CURRENT-YM-YYYY.
+           MOVE WS-RUN-MM         TO  WS-CURRENT-YM-MM.
+
+           OPEN OUTPUT LEAVE-ALERT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-LEAVE-BALANCES - WALK EVERY LEAVE-MASTER-RECORD FOR
+      *    THE CURRENT YEAR/MONTH (SAME APITP014 CMD-CODE 4
+      *    ONE-YEARMONTH/ALL-EMPLOYEES CURSOR COBBAT02's CARRYOVER RUN
+      *    USES) AND WRITE AN ALERT LINE FOR ANY NEGATIVE OR LOW
+      *    BALANCE.
+      *-----------------------------------------------------------------
+       200-SCAN-LEAVE-BALANCES.
+
+           MOVE 4                       TO  CMD-CODE.
+           MOVE SPACES                  TO  LEAVE-MASTER-RECORD.
+           MOVE WS-CURRENT-YEARMONTH    TO  WS-LYEARMONTH.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE LEAVE-MASTER-RECORD TO DATA-IN
+               CALL "APITP014" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO LEAVE-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   PERFORM 300-CHECK-ONE-BALANCE
+                   MOVE WS-CURRENT-YEARMONTH TO WS-LYEARMONTH
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-CHECK-ONE-BALANCE - FLAG A NEGATIVE OR LOW BALANCE.
+      *-----------------------------------------------------------------
+       300-CHECK-ONE-BALANCE.
+
+           IF  WS-LBALANCE < ZERO THEN
+               MOVE "NEGATIVE" TO LA-ALERT-TYPE
+           ELSE
+               IF  WS-LBALANCE < WS-LOW-BALANCE-THRESHOLD THEN
+                   MOVE "LOW"  TO LA-ALERT-TYPE
+               ELSE
+                   MOVE SPACES TO LA-ALERT-TYPE
+               END-IF
+           END-IF.
+
+           IF  LA-ALERT-TYPE NOT = SPACES THEN
+               MOVE WS-EMP-NO         TO  LA-EMP-NO
+               MOVE WS-LYEARMONTH     TO  LA-YEARMONTH
+               MOVE WS-LBALANCE       TO  LA-BALANCE
+               WRITE LEAVE-ALERT-RECORD
+               ADD 1 TO WS-ALERT-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE LEAVE-ALERT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT03 - LEAVE BALANCE SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " EMPLOYEES SCANNED".
+           MOVE WS-ALERT-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT03 - "
+                   WS-COUNT-DISPLAY " LOW/NEGATIVE BALANCE ALERTS".
