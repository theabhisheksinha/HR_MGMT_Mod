@@ -0,0 +1,132 @@
+      *-----------------------------------------------------------------
+      *    COBBAT04 - SKILL-TO-PROJECT MATCHING REPORT.
+      *               WALKS EVERY DEVELOPER ON FILE AND LISTS THE ONES
+      *               WHOSE WS-SKILL-LEVEL MEETS OR EXCEEDS THE
+      *               REQUIRED LEVEL, SO STAFFING A NEW PROJECT DOESN'T
+      *               MEAN PAGING THROUGH DEVMAP ONE DEVELOPER AT A
+      *               TIME TO BUILD A SHORTLIST.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT04.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKILL-MATCH-REPORT-FILE ASSIGN TO SKLMAT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  SKILL-MATCH-REPORT-FILE
+           RECORDING MODE IS F.
+       01  SKILL-MATCH-REPORT-RECORD.
+           03  SM-DEVELOPER-ID             PIC X(6).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  SM-HARDWARE-ID              PIC X(10).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  SM-SKILL-LEVEL              PIC ZZZZZ9.99.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  SM-EXPERIENCE               PIC ZZZZZ9.99.
+
+       WORKING-STORAGE SECTION.
+
+       01  DEVELOPER-MASTER-RECORD.
+           10 WS-DEVELOPER-ID         PIC X(6).
+           10 WS-HARDWARE-ID          PIC X(10).
+           10 WS-SKILL-LEVEL          PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-SALARY               PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-EXPERIENCE           PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** minimum WS-SKILL-LEVEL a developer must meet or exceed
+      *    ** to make this shortlist - adjust and rerun per staffing
+      *    ** pull
+       01  WS-REQUIRED-SKILL-LEVEL         PIC S9(7)V9(2) VALUE +3.00.
+
+       01  WS-MATCH-SWITCH                 PIC X VALUE "N".
+           88  WS-MATCH-DONE                   VALUE "Y".
+       01  WS-SCAN-COUNT                   PIC S9(7) COMP VALUE +0.
+       01  WS-MATCH-COUNT                  PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-MATCH-DEVELOPERS THRU 200-EXIT
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - OPEN THE SHORTLIST REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           OPEN OUTPUT SKILL-MATCH-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-MATCH-DEVELOPERS - WALK EVERY DEVELOPER-MASTER-RECORD ON
+      *    FILE (APITP016 CMD-CODE 2 IS A NEW, UNFILTERED CURSOR - SAME
+      *    ZERO-RESP-CODE-MEANS-EXHAUSTED IDIOM AS EVERY OTHER BATCH
+      *    CURSOR IN THIS SHOP) AND WRITE A SHORTLIST LINE FOR ANY
+      *    DEVELOPER MEETING OR EXCEEDING WS-REQUIRED-SKILL-LEVEL.
+      *-----------------------------------------------------------------
+       200-MATCH-DEVELOPERS.
+
+           MOVE 2      TO  CMD-CODE.
+           MOVE SPACES TO  DEVELOPER-MASTER-RECORD.
+
+           PERFORM UNTIL WS-MATCH-DONE
+               MOVE DEVELOPER-MASTER-RECORD TO DATA-IN
+               CALL "APITP016" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-MATCH-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO DEVELOPER-MASTER-RECORD
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF  WS-SKILL-LEVEL NOT < WS-REQUIRED-SKILL-LEVEL THEN
+                       MOVE WS-DEVELOPER-ID  TO  SM-DEVELOPER-ID
+                       MOVE WS-HARDWARE-ID   TO  SM-HARDWARE-ID
+                       MOVE WS-SKILL-LEVEL   TO  SM-SKILL-LEVEL
+                       MOVE WS-EXPERIENCE    TO  SM-EXPERIENCE
+                       WRITE SKILL-MATCH-REPORT-RECORD
+                       ADD 1 TO WS-MATCH-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - CLOSE THE REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           CLOSE SKILL-MATCH-REPORT-FILE.
+
+           MOVE WS-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT04 - SKILL MATCH SCAN COMPLETE - "
+                   WS-COUNT-DISPLAY " DEVELOPERS SCANNED".
+           MOVE WS-MATCH-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT04 - "
+                   WS-COUNT-DISPLAY " DEVELOPERS MATCHED".
