@@ -0,0 +1,334 @@
+      *-----------------------------------------------------------------
+      *    COBBAT16 - DEPARTMENT HEADCOUNT ROLLUP REPORT.
+      *               WALKS EVERY DEPT-MASTER-RECORD TO BUILD ONE
+      *               ROLLUP ROW PER DEPARTMENT, THEN WALKS EVERY
+      *               EMPLOYEE-MASTER-RECORD AND COUNTS EACH ONE
+      *               AGAINST ITS EMP-DEPT-CODE'S ROW, SO A DEPARTMENT
+      *               WITH REPORTING SUB-DEPARTMENTS (DEPT-PARENT-CODE)
+      *               SHOWS BOTH ITS OWN DIRECT HEADCOUNT AND THE
+      *               ROLLED-UP TOTAL ACROSS ITS CHILDREN, INSTEAD OF
+      *               JUST A FLAT PER-DEPARTMENT COUNT.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBBAT16.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEADCOUNT-ROLLUP-REPORT-FILE ASSIGN TO DEPTHDC
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  HEADCOUNT-ROLLUP-REPORT-FILE
+           RECORDING MODE IS F.
+       01  HEADCOUNT-ROLLUP-REPORT-RECORD.
+           03  HR-DEPT-CODE                PIC X(4).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  HR-DEPT-DESCRIPTION         PIC X(30).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  HR-DEPT-PARENT-CODE         PIC X(4).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  HR-DIRECT-HEADCOUNT         PIC ZZZ9.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  HR-TOTAL-HEADCOUNT          PIC ZZZ9.
+
+       WORKING-STORAGE SECTION.
+
+       01  DEPT-MASTER-RECORD.
+           03  WS-DEPT-CODE                PIC X(4).
+           03  WS-DEPT-DESCRIPTION         PIC X(30).
+           03  WS-DEPT-DATE-MAINTAINED     PIC 9(5) COMP-3.
+           03  WS-DEPT-PARENT-CODE         PIC X(4).
+           03  FILLER                      PIC X(39).
+
+      *    ** same APITP010 CMD-CODE 4 unfiltered cursor COBBAT12/14/15
+      *    ** already walk
+       01  EMPLOYEE-MASTER-RECORD.
+           03  WS-EMP-ID                   PIC X(6).
+           03  WS-EMP-DEPT-CODE            PIC X(4).
+           03  FILLER                      PIC X(154).
+
+       01  CMD-CODE                        PIC 99.
+       01  RESP-CODE                       PIC 99.
+       01  DATA-IN                         PIC X(200).
+       01  DATA-OUT                        PIC X(200).
+
+      *    ** one rollup row per department seen on the department
+      *    ** file - built up in memory then written out in
+      *    ** 900-TERMINATE, same OCCURS-table accumulate-then-report
+      *    ** shape as COBBAT08's DEPT-ROLLUP-TABLE
+       01  WS-MAX-DEPTS                    PIC S9(4) COMP VALUE +200.
+       01  DEPT-ROLLUP-TABLE.
+           03  DEPT-ROLLUP-ROW OCCURS 200 TIMES
+                   INDEXED BY DEPT-ROLLUP-IDX DEPT-PARENT-IDX
+                              DEPT-WALK-IDX.
+               05  DR-DEPT-CODE            PIC X(4).
+               05  DR-DEPT-DESCRIPTION     PIC X(30).
+               05  DR-DEPT-PARENT-CODE     PIC X(4).
+               05  DR-DIRECT-HEADCOUNT     PIC S9(4) COMP.
+               05  DR-TOTAL-HEADCOUNT      PIC S9(4) COMP.
+      *        ** how many PARENT-CODE hops up to a root (PARENT-CODE
+      *        ** = SPACES) - 400-ROLLUP-TO-PARENTS uses this to roll
+      *        ** leaves into parents before parents into grandparents,
+      *        ** instead of a single pass that only reaches one level
+               05  DR-DEPTH                PIC S9(4) COMP.
+       01  WS-DEPT-ROLLUP-COUNT            PIC S9(4) COMP VALUE +0.
+       01  WS-FOUND-SWITCH                 PIC X VALUE "N".
+           88  WS-DEPT-FOUND                   VALUE "Y".
+
+       01  WS-WALK-SWITCH                  PIC X VALUE "N".
+           88  WS-WALK-DONE                    VALUE "Y".
+       01  WS-HOP-COUNT                    PIC S9(4) COMP VALUE +0.
+       01  WS-MAX-DEPTH                    PIC S9(4) COMP VALUE +0.
+       01  WS-CUR-DEPTH                    PIC S9(4) COMP VALUE +0.
+
+       01  WS-SCAN-SWITCH                  PIC X VALUE "N".
+           88  WS-SCAN-DONE                    VALUE "Y".
+       01  WS-DEPT-SCAN-COUNT               PIC S9(7) COMP VALUE +0.
+       01  WS-EMP-SCAN-COUNT                PIC S9(7) COMP VALUE +0.
+       01  WS-COUNT-DISPLAY                 PIC ZZZZZZ9.
+
+           EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       000-MAIN-LOGIC.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-DEPARTMENTS THRU 200-EXIT
+           PERFORM 300-SCAN-EMPLOYEES THRU 300-EXIT
+           PERFORM 400-ROLLUP-TO-PARENTS
+           PERFORM 900-TERMINATE
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-INITIALIZE - OPEN THE HEADCOUNT ROLLUP REPORT.
+      *-----------------------------------------------------------------
+       100-INITIALIZE.
+
+           OPEN OUTPUT HEADCOUNT-ROLLUP-REPORT-FILE.
+
+      *-----------------------------------------------------------------
+      * 200-SCAN-DEPARTMENTS - WALK EVERY DEPT-MASTER-RECORD (NEW
+      *    APITPP6 CMD-CODE 2 UNFILTERED CURSOR - CMD-CODE 1 WAS
+      *    ALREADY TAKEN BY THE DEPARTMENT-CODE-FILTERED READ) AND
+      *    BUILD ITS ROLLUP ROW.
+      *-----------------------------------------------------------------
+       200-SCAN-DEPARTMENTS.
+
+           MOVE 2      TO  CMD-CODE.
+           MOVE SPACES TO  DEPT-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE DEPT-MASTER-RECORD TO DATA-IN
+               CALL "APITPP6" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO DEPT-MASTER-RECORD
+                   ADD 1 TO WS-DEPT-SCAN-COUNT
+                   IF  WS-DEPT-CODE NOT = SPACES
+                   AND WS-DEPT-ROLLUP-COUNT < WS-MAX-DEPTS THEN
+                       ADD 1 TO WS-DEPT-ROLLUP-COUNT
+                       SET DEPT-ROLLUP-IDX TO WS-DEPT-ROLLUP-COUNT
+                       MOVE WS-DEPT-CODE
+                               TO  DR-DEPT-CODE(DEPT-ROLLUP-IDX)
+                       MOVE WS-DEPT-DESCRIPTION
+                               TO  DR-DEPT-DESCRIPTION(DEPT-ROLLUP-IDX)
+                       MOVE WS-DEPT-PARENT-CODE
+                               TO  DR-DEPT-PARENT-CODE(DEPT-ROLLUP-IDX)
+                       MOVE ZERO
+                               TO  DR-DIRECT-HEADCOUNT(DEPT-ROLLUP-IDX)
+                       MOVE ZERO
+                               TO  DR-TOTAL-HEADCOUNT(DEPT-ROLLUP-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 300-SCAN-EMPLOYEES - WALK EVERY EMPLOYEE-MASTER-RECORD AND
+      *    COUNT EACH ONE AGAINST ITS EMP-DEPT-CODE'S ROLLUP ROW.
+      *-----------------------------------------------------------------
+       300-SCAN-EMPLOYEES.
+
+           MOVE "N"    TO  WS-SCAN-SWITCH.
+           MOVE 4      TO  CMD-CODE.
+           MOVE SPACES TO  EMPLOYEE-MASTER-RECORD.
+
+           PERFORM UNTIL WS-SCAN-DONE
+               MOVE EMPLOYEE-MASTER-RECORD TO DATA-IN
+               CALL "APITP010" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT
+               IF RESP-CODE = 0
+                   SET WS-SCAN-DONE TO TRUE
+               ELSE
+                   MOVE DATA-OUT TO EMPLOYEE-MASTER-RECORD
+                   ADD 1 TO WS-EMP-SCAN-COUNT
+                   IF  WS-EMP-DEPT-CODE NOT = SPACES THEN
+                       PERFORM 350-COUNT-ONE-EMPLOYEE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 350-COUNT-ONE-EMPLOYEE - FIND THIS EMPLOYEE'S DEPARTMENT ROW
+      *    IN DEPT-ROLLUP-TABLE AND ADD 1 TO ITS DIRECT HEADCOUNT. A
+      *    DEPARTMENT CODE NOT FOUND ON THE DEPARTMENT FILE IS SKIPPED.
+      *-----------------------------------------------------------------
+       350-COUNT-ONE-EMPLOYEE.
+
+           MOVE "N" TO WS-FOUND-SWITCH.
+
+           IF  WS-DEPT-ROLLUP-COUNT > 0 THEN
+               SET DEPT-ROLLUP-IDX TO 1
+               SEARCH DEPT-ROLLUP-ROW
+                   VARYING DEPT-ROLLUP-IDX
+                   AT END CONTINUE
+                   WHEN DR-DEPT-CODE(DEPT-ROLLUP-IDX) = WS-EMP-DEPT-CODE
+                       SET WS-DEPT-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+           IF  WS-DEPT-FOUND THEN
+               ADD 1 TO DR-DIRECT-HEADCOUNT(DEPT-ROLLUP-IDX)
+           END-IF.
+
+       350-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 400-ROLLUP-TO-PARENTS - START EACH DEPARTMENT'S TOTAL FROM ITS
+      *    OWN DIRECT HEADCOUNT, THEN WALK THE TABLE DEEPEST-DEPTH-
+      *    FIRST, ADDING EACH DEPARTMENT'S (BY NOW FULLY ROLLED-UP)
+      *    TOTAL INTO ITS PARENT'S TOTAL, SO A GRANDCHILD'S HEADCOUNT
+      *    REACHES THE GRANDPARENT INSTEAD OF STOPPING ONE LEVEL UP.
+      *-----------------------------------------------------------------
+       400-ROLLUP-TO-PARENTS.
+
+           PERFORM VARYING DEPT-ROLLUP-IDX FROM 1 BY 1
+                   UNTIL DEPT-ROLLUP-IDX > WS-DEPT-ROLLUP-COUNT
+               MOVE DR-DIRECT-HEADCOUNT(DEPT-ROLLUP-IDX)
+                       TO  DR-TOTAL-HEADCOUNT(DEPT-ROLLUP-IDX)
+           END-PERFORM.
+
+           PERFORM 390-COMPUTE-DEPTHS THRU 390-EXIT.
+
+           PERFORM VARYING WS-CUR-DEPTH FROM WS-MAX-DEPTH BY -1
+                   UNTIL WS-CUR-DEPTH < 1
+               PERFORM VARYING DEPT-ROLLUP-IDX FROM 1 BY 1
+                       UNTIL DEPT-ROLLUP-IDX > WS-DEPT-ROLLUP-COUNT
+                   IF  DR-DEPTH(DEPT-ROLLUP-IDX) = WS-CUR-DEPTH
+                   AND DR-DEPT-PARENT-CODE(DEPT-ROLLUP-IDX) NOT = SPACES
+                       MOVE "N" TO WS-FOUND-SWITCH
+                       SET DEPT-PARENT-IDX TO 1
+                       SEARCH DEPT-ROLLUP-ROW
+                           VARYING DEPT-PARENT-IDX
+                           AT END CONTINUE
+                           WHEN DR-DEPT-CODE(DEPT-PARENT-IDX)
+                              = DR-DEPT-PARENT-CODE(DEPT-ROLLUP-IDX)
+                               SET WS-DEPT-FOUND TO TRUE
+                       END-SEARCH
+                       IF  WS-DEPT-FOUND THEN
+                           ADD DR-TOTAL-HEADCOUNT(DEPT-ROLLUP-IDX)
+                               TO  DR-TOTAL-HEADCOUNT(DEPT-PARENT-IDX)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * 390-COMPUTE-DEPTHS - FOR EVERY ROW, COUNT HOW MANY PARENT-CODE
+      *    HOPS IT TAKES TO REACH A ROOT (PARENT-CODE = SPACES), AND
+      *    TRACK THE DEEPEST DEPTH SEEN SO 400-ROLLUP-TO-PARENTS KNOWS
+      *    WHERE TO START. AN ORPHAN PARENT-CODE (NO MATCHING ROW) OR A
+      *    PARENT-CODE CYCLE STOPS THE WALK FOR THAT ROW THE SAME WAY
+      *    RUNNING OUT OF ANCESTORS DOES.
+      *-----------------------------------------------------------------
+       390-COMPUTE-DEPTHS.
+
+           PERFORM VARYING DEPT-ROLLUP-IDX FROM 1 BY 1
+                   UNTIL DEPT-ROLLUP-IDX > WS-DEPT-ROLLUP-COUNT
+               MOVE 0   TO WS-HOP-COUNT
+               MOVE "N" TO WS-WALK-SWITCH
+               SET DEPT-WALK-IDX TO DEPT-ROLLUP-IDX
+               PERFORM UNTIL WS-WALK-DONE
+                   IF  DR-DEPT-PARENT-CODE(DEPT-WALK-IDX) = SPACES
+                   OR  WS-HOP-COUNT > WS-DEPT-ROLLUP-COUNT
+                       SET WS-WALK-DONE TO TRUE
+                   ELSE
+                       MOVE "N" TO WS-FOUND-SWITCH
+                       SET DEPT-PARENT-IDX TO 1
+                       SEARCH DEPT-ROLLUP-ROW
+                           VARYING DEPT-PARENT-IDX
+                           AT END CONTINUE
+                           WHEN DR-DEPT-CODE(DEPT-PARENT-IDX)
+                              = DR-DEPT-PARENT-CODE(DEPT-WALK-IDX)
+                               SET WS-DEPT-FOUND TO TRUE
+                       END-SEARCH
+                       IF  WS-DEPT-FOUND THEN
+                           ADD 1 TO WS-HOP-COUNT
+                           SET DEPT-WALK-IDX TO DEPT-PARENT-IDX
+                       ELSE
+                           SET WS-WALK-DONE TO TRUE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WS-HOP-COUNT TO DR-DEPTH(DEPT-ROLLUP-IDX)
+               IF  WS-HOP-COUNT > WS-MAX-DEPTH
+                   MOVE WS-HOP-COUNT TO WS-MAX-DEPTH
+               END-IF
+           END-PERFORM.
+
+       390-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 900-TERMINATE - WRITE ONE REPORT LINE PER DEPARTMENT, CLOSE THE
+      *    REPORT AND DISPLAY THE RUN TOTALS.
+      *-----------------------------------------------------------------
+       900-TERMINATE.
+
+           PERFORM VARYING DEPT-ROLLUP-IDX FROM 1 BY 1
+                   UNTIL DEPT-ROLLUP-IDX > WS-DEPT-ROLLUP-COUNT
+               MOVE DR-DEPT-CODE(DEPT-ROLLUP-IDX)
+                                       TO  HR-DEPT-CODE
+               MOVE DR-DEPT-DESCRIPTION(DEPT-ROLLUP-IDX)
+                                       TO  HR-DEPT-DESCRIPTION
+               MOVE DR-DEPT-PARENT-CODE(DEPT-ROLLUP-IDX)
+                                       TO  HR-DEPT-PARENT-CODE
+               MOVE DR-DIRECT-HEADCOUNT(DEPT-ROLLUP-IDX)
+                                       TO  HR-DIRECT-HEADCOUNT
+               MOVE DR-TOTAL-HEADCOUNT(DEPT-ROLLUP-IDX)
+                                       TO  HR-TOTAL-HEADCOUNT
+               WRITE HEADCOUNT-ROLLUP-REPORT-RECORD
+           END-PERFORM.
+
+           CLOSE HEADCOUNT-ROLLUP-REPORT-FILE.
+
+           MOVE WS-DEPT-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT16 - "
+                   WS-COUNT-DISPLAY " DEPARTMENTS SCANNED".
+           MOVE WS-EMP-SCAN-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT16 - "
+                   WS-COUNT-DISPLAY " EMPLOYEES SCANNED".
+           MOVE WS-DEPT-ROLLUP-COUNT TO WS-COUNT-DISPLAY.
+           DISPLAY "COBBAT16 - "
+                   WS-COUNT-DISPLAY " DEPARTMENTS ROLLED UP".
